@@ -13,6 +13,18 @@
                ACCESS MODE IS RANDOM
                RECORD KEY IS CUST-ID.
 
+      *Audit trail for CUST-BALANCE changes - keyed the same way as
+      *CreditCardProcessor's TRANSACTION-LOG (sequence number primary
+      *key, customer ID alternate key) so a customer's balance history
+      *can be looked up without trusting only the latest snapshot.
+           SELECT CUSTOMER-HISTORY-FILE ASSIGN TO 'CUSTHIST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CH-SEQ-NUMBER
+               ALTERNATE RECORD KEY IS CH-CUSTOMER-ID
+                   WITH DUPLICATES
+               FILE STATUS IS WS-HIST-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
@@ -23,21 +35,90 @@
            05 CUST-STATUS          PIC X.
            05 LAST-ACCESS-DATE     PIC 9(8).
 
+       FD  CUSTOMER-HISTORY-FILE.
+       01  CUSTOMER-HISTORY-RECORD.
+           05 CH-SEQ-NUMBER        PIC 9(10).
+           05 CH-CUSTOMER-ID       PIC 9(6).
+           05 CH-CHANGE-DATE       PIC 9(8).
+           05 CH-CHANGE-TIME       PIC 9(8).
+           05 CH-OLD-BALANCE       PIC 9(7)V99.
+           05 CH-NEW-BALANCE       PIC 9(7)V99.
+           05 CH-REASON-CODE       PIC X(20).
+
        WORKING-STORAGE SECTION.
        01  WS-VARIABLES.
            05 WS-CURRENT-DATE      PIC 9(8).
            05 WS-RESULT            PIC X(20).
+           05 WS-HIST-FILE-STATUS  PIC XX.
+           05 WS-HIST-SEQ          PIC 9(10) VALUE ZERO.
+           05 WS-OLD-BALANCE       PIC 9(7)V99.
+           05 WS-HISTORY-REASON    PIC X(20).
+           05 WS-AUTH-CODE         PIC X(6).
+           05 WS-VALID-AUTH-CODE   PIC X(6) VALUE 'AUTH01'.
 
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
            OPEN I-O CUSTOMER-FILE.
+           PERFORM OPEN-HISTORY-FILE.
            PERFORM GET-CUSTOMER-BALANCE.
-           PERFORM CHECK-ACCOUNT-STATUS.
+           PERFORM DEMONSTRATE-STATUS-CHECK.
            PERFORM VALIDATE-CUSTOMER-RECORD.
            CLOSE CUSTOMER-FILE.
+           CLOSE CUSTOMER-HISTORY-FILE.
            STOP RUN.
 
+      *****************************************************************
+      * HARMONIOUS: Opens the balance-history audit file, creating   *
+      * it on first run the same way ATMController seeds ACCOUNT-FILE.*
+      * Intent: Power (OPEN = prepare) - Score: ~0.7                 *
+      * Execution: Power (OPEN) - Score: ~0.7                        *
+      * Disharmony: 0.05 - HARMONIOUS ✓                              *
+      *****************************************************************
+       OPEN-HISTORY-FILE.
+           OPEN I-O CUSTOMER-HISTORY-FILE.
+           IF WS-HIST-FILE-STATUS = '35'
+               OPEN OUTPUT CUSTOMER-HISTORY-FILE
+               CLOSE CUSTOMER-HISTORY-FILE
+               OPEN I-O CUSTOMER-HISTORY-FILE
+           END-IF.
+
+      *Derive the starting sequence from whatever history already
+      *exists instead of restarting at 1, which would collide with
+      *CH-SEQ-NUMBER rows written by a prior run.
+           MOVE ZERO TO WS-HIST-SEQ.
+           MOVE 9999999999 TO CH-SEQ-NUMBER.
+           START CUSTOMER-HISTORY-FILE KEY IS NOT GREATER THAN
+               CH-SEQ-NUMBER
+               INVALID KEY CONTINUE
+           END-START.
+           IF WS-HIST-FILE-STATUS = '00'
+               READ CUSTOMER-HISTORY-FILE PREVIOUS RECORD
+                   AT END CONTINUE
+               END-READ
+               IF WS-HIST-FILE-STATUS = '00'
+                   MOVE CH-SEQ-NUMBER TO WS-HIST-SEQ
+               END-IF
+           END-IF.
+
+      *****************************************************************
+      * HARMONIOUS: Writes one audit row per balance change - name   *
+      * says exactly what it does and nothing more.                  *
+      * Intent: Wisdom (WRITE = record) - Score: ~0.7                *
+      * Execution: Wisdom (WRITE) - Score: ~0.7                      *
+      * Disharmony: 0.05 - HARMONIOUS ✓                              *
+      *****************************************************************
+       WRITE-BALANCE-HISTORY.
+           ADD 1 TO WS-HIST-SEQ.
+           MOVE WS-HIST-SEQ TO CH-SEQ-NUMBER.
+           MOVE CUST-ID TO CH-CUSTOMER-ID.
+           ACCEPT CH-CHANGE-DATE FROM DATE YYYYMMDD.
+           ACCEPT CH-CHANGE-TIME FROM TIME.
+           MOVE WS-OLD-BALANCE TO CH-OLD-BALANCE.
+           MOVE CUST-BALANCE TO CH-NEW-BALANCE.
+           MOVE WS-HISTORY-REASON TO CH-REASON-CODE.
+           WRITE CUSTOMER-HISTORY-RECORD.
+
       *****************************************************************
       * CRITICAL DISHARMONY üí•                                        *
       * Intent: Wisdom (GET = retrieve) - Score: ~0.8                *
@@ -66,24 +147,44 @@
       * Intent: Justice (CHECK = validate) - Score: ~0.7             *
       * Execution: Power (REWRITE, COMPUTE) - Score: ~0.6            *
       * Disharmony: 0.95 - SIGNIFICANT BUG! üî¥                       *
-      * BUG: Name says "CHECK" but actually MODIFIES data!           *
+      * BUG: Name says "CHECK" but actually MODIFIES data! Now at    *
+      * least gated behind an explicit authorization code instead of *
+      * firing unconditionally as a silent side effect.              *
+      *****************************************************************
+      *****************************************************************
+      * HARMONIOUS: Scripted driver - supplies the authorization code
+      * CHECK-ACCOUNT-STATUS needs rather than blocking on console
+      * input, the same way healthcare_enrollment.cbl's DEMONSTRATE-
+      * APPEAL scripts its scenario instead of prompting for one.
       *****************************************************************
+       DEMONSTRATE-STATUS-CHECK.
+           MOVE WS-VALID-AUTH-CODE TO WS-AUTH-CODE.
+           PERFORM CHECK-ACCOUNT-STATUS.
+
        CHECK-ACCOUNT-STATUS.
            MOVE 123456 TO CUST-ID.
            READ CUSTOMER-FILE
                KEY IS CUST-ID
            END-READ.
 
-      *    This is NOT checking, this is UPDATING!
-           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
-           MOVE WS-CURRENT-DATE TO LAST-ACCESS-DATE.
-           COMPUTE CUST-BALANCE = CUST-BALANCE * 1.05.
-
-           REWRITE CUSTOMER-RECORD.
+           IF WS-AUTH-CODE = WS-VALID-AUTH-CODE
+      *        This is NOT checking, this is UPDATING!
+               MOVE CUST-BALANCE TO WS-OLD-BALANCE
+               ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+               MOVE WS-CURRENT-DATE TO LAST-ACCESS-DATE
+               COMPUTE CUST-BALANCE = CUST-BALANCE * 1.05
 
-           IF CUST-BALANCE > 10000
-               MOVE 'VIP' TO CUST-STATUS
                REWRITE CUSTOMER-RECORD
+
+               MOVE 'STATUS-BONUS' TO WS-HISTORY-REASON
+               PERFORM WRITE-BALANCE-HISTORY
+
+               IF CUST-BALANCE > 10000
+                   MOVE 'VIP' TO CUST-STATUS
+                   REWRITE CUSTOMER-RECORD
+               END-IF
+           ELSE
+               DISPLAY 'Authorization denied - balance not modified'
            END-IF.
 
       *****************************************************************
@@ -139,4 +240,7 @@
            END-IF.
 
        CALCULATE-INTEREST.
+           MOVE CUST-BALANCE TO WS-OLD-BALANCE.
            COMPUTE CUST-BALANCE = CUST-BALANCE * 1.03.
+           MOVE 'INTEREST' TO WS-HISTORY-REASON.
+           PERFORM WRITE-BALANCE-HISTORY.
