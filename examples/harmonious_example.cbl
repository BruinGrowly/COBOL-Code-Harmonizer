@@ -13,6 +13,9 @@
                ACCESS MODE IS RANDOM
                RECORD KEY IS CUST-ID.
 
+           SELECT REPORT-FILE ASSIGN TO 'CUSTOMER_SUMMARY.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTOMER-FILE.
@@ -22,6 +25,9 @@
            05 CUST-BALANCE         PIC 9(7)V99.
            05 CUST-STATUS          PIC X.
 
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC X(80).
+
        WORKING-STORAGE SECTION.
        01  WS-VARIABLES.
            05 WS-EOF-FLAG          PIC X VALUE 'N'.
@@ -29,6 +35,11 @@
            05 WS-CUSTOMER-COUNT    PIC 9(5) VALUE ZERO.
            05 WS-SEARCH-ID         PIC 9(6).
 
+       01  WS-REPORT-FIELDS.
+           05 WS-REPORT-BALANCE    PIC Z(6)9.99.
+           05 WS-REPORT-COUNT      PIC Z(4)9.
+           05 WS-REPORT-TOTAL      PIC Z(8)9.99.
+
        PROCEDURE DIVISION.
 
        MAIN-LOGIC.
@@ -49,6 +60,7 @@
            MOVE ZEROS TO WS-CUSTOMER-COUNT.
            MOVE 'N' TO WS-EOF-FLAG.
            OPEN INPUT CUSTOMER-FILE.
+           OPEN OUTPUT REPORT-FILE.
 
       *****************************************************************
       * HARMONIOUS: Gets customer record by ID                       *
@@ -102,6 +114,22 @@
            DISPLAY 'Balance: ' CUST-BALANCE.
            DISPLAY 'Status: ' CUST-STATUS.
 
+      *****************************************************************
+      * HARMONIOUS: Writes one customer's line to the summary report *
+      * Intent: Wisdom/Love (WRITE = record/show) - Score: ~0.6      *
+      * Execution: Wisdom/Love (WRITE) - Score: ~0.6                 *
+      * Disharmony: 0.1 - HARMONIOUS ✓                               *
+      *****************************************************************
+       WRITE-CUSTOMER-REPORT-LINE.
+           MOVE CUST-BALANCE TO WS-REPORT-BALANCE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Customer ' CUST-ID
+                  '  ' CUST-NAME
+                  '  Balance: ' WS-REPORT-BALANCE
+                  '  Status: ' CUST-STATUS
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
       *****************************************************************
       * HARMONIOUS: Processes all customers                          *
       * Intent: Mixed (PROCESS = ambiguous but acceptable)           *
@@ -116,14 +144,15 @@
                IF WS-EOF-FLAG NOT = 'Y'
                    PERFORM VALIDATE-CUSTOMER-DATA
                    PERFORM CALCULATE-TOTAL-BALANCE
+                   PERFORM WRITE-CUSTOMER-REPORT-LINE
                END-IF
            END-PERFORM.
 
       *****************************************************************
       * HARMONIOUS: Displays summary information                     *
       * Intent: Wisdom/Love (DISPLAY = show) - Score: ~0.6           *
-      * Execution: Wisdom/Love (DISPLAY, COMPUTE) - Score: ~0.5      *
-      * Disharmony: 0.15 - HARMONIOUS ✓                              *
+      * Execution: Wisdom/Love (DISPLAY, COMPUTE, WRITE) - Score: ~0.5*
+      * Disharmony: 0.18 - HARMONIOUS ✓                              *
       *****************************************************************
        DISPLAY-SUMMARY.
            DISPLAY '----------------------------------------'.
@@ -131,6 +160,23 @@
            DISPLAY 'Total Balance: ' WS-TOTAL-BALANCE.
            DISPLAY '----------------------------------------'.
 
+           MOVE WS-CUSTOMER-COUNT TO WS-REPORT-COUNT.
+           MOVE WS-TOTAL-BALANCE TO WS-REPORT-TOTAL.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE '--------------------------------' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Total Customers: ' WS-REPORT-COUNT
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Total Balance: ' WS-REPORT-TOTAL
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           MOVE '--------------------------------' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
       *****************************************************************
       * HARMONIOUS: Cleanup and close files                          *
       * Intent: Power (CLEANUP = close/reset) - Score: ~0.7          *
@@ -139,3 +185,4 @@
       *****************************************************************
        CLEANUP.
            CLOSE CUSTOMER-FILE.
+           CLOSE REPORT-FILE.
