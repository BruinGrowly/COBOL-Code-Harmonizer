@@ -10,13 +10,48 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT INBOUND-REQUEST-FILE
+               ASSIGN TO 'api_inbound_requests.json'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INBOUND-STATUS.
+
+           SELECT OUTBOUND-RESPONSE-FILE
+               ASSIGN TO 'api_outbound_responses.json'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-OUTBOUND-STATUS.
+
+           SELECT ACCOUNT-MASTER ASSIGN TO 'api_accounts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-CUSTOMER-ID
+               FILE STATUS IS WS-ACCT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  REQUEST-LOG.
        01  LOG-RECORD              PIC X(200).
 
+       FD  INBOUND-REQUEST-FILE.
+       01  INBOUND-JSON-LINE       PIC X(500).
+
+       FD  OUTBOUND-RESPONSE-FILE.
+       01  OUTBOUND-JSON-LINE      PIC X(500).
+
+      *Account master keyed by customer ID, so different customers
+      *get their own real balance instead of a shared hardcoded one.
+       FD  ACCOUNT-MASTER.
+       01  ACCOUNT-MASTER-RECORD.
+           05  ACCT-CUSTOMER-ID     PIC 9(8).
+           05  ACCT-BALANCE         PIC 9(10)V99 COMP-3.
+           05  ACCT-STATUS          PIC X.
+
        WORKING-STORAGE SECTION.
        01  WS-FILE-STATUS          PIC XX.
+       01  WS-INBOUND-STATUS       PIC XX.
+       01  WS-OUTBOUND-STATUS      PIC XX.
+       01  WS-ACCT-STATUS          PIC XX.
+       01  WS-INBOUND-EOF          PIC X VALUE 'N'.
+       01  WS-SEED-IDX             PIC 9.
 
       *JSON Request Structure
        01  WS-REQUEST-DATA.
@@ -34,6 +69,12 @@
            05  WS-RESP-TIMESTAMP   PIC X(26).
            05  WS-BALANCE          PIC 9(10)V99.
 
+      *Set only by PARSE-JSON-REQUEST's own failure branches and
+      *cleared on its success path - WS-RESP-CODE carries over from
+      *this same cycle's later paragraphs (validation, transaction
+      *execution) and is not safe to reuse as "did parsing fail".
+       01  WS-PARSE-FAILED         PIC X VALUE 'N'.
+
       *JSON Strings
        01  WS-JSON-REQUEST         PIC X(500).
        01  WS-JSON-RESPONSE        PIC X(500).
@@ -51,7 +92,9 @@
        MAIN-LOGIC SECTION.
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-GATEWAY.
-           PERFORM PROCESS-API-REQUESTS UNTIL WS-TOTAL-REQUESTS > 5.
+           PERFORM PROCESS-API-REQUESTS
+               VARYING WS-TOTAL-REQUESTS FROM 1 BY 1
+               UNTIL WS-TOTAL-REQUESTS > 5.
            PERFORM DISPLAY-STATISTICS.
            PERFORM CLEANUP-GATEWAY.
            STOP RUN.
@@ -64,13 +107,60 @@
                DISPLAY 'Error opening log file: ' WS-FILE-STATUS
                STOP RUN
            END-IF.
+
+           PERFORM INITIALIZE-ACCOUNT-MASTER.
+           PERFORM SEED-INBOUND-REQUESTS.
+
+           OPEN INPUT INBOUND-REQUEST-FILE.
+           OPEN OUTPUT OUTBOUND-RESPONSE-FILE.
+
            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
            DISPLAY 'Gateway initialized at: ' WS-TIMESTAMP.
 
+      *Create the account master the first time this runs, the same
+      *first-run seeding pattern ATMController uses for ACCOUNT-FILE.
+       INITIALIZE-ACCOUNT-MASTER SECTION.
+       INIT-ACCT-MASTER.
+           OPEN I-O ACCOUNT-MASTER.
+           IF WS-ACCT-STATUS = '35'
+               OPEN OUTPUT ACCOUNT-MASTER
+               CLOSE ACCOUNT-MASTER
+               OPEN I-O ACCOUNT-MASTER
+               PERFORM SEED-ACCOUNTS
+           END-IF.
+
+       SEED-ACCOUNTS SECTION.
+       SEED-ACCTS.
+           PERFORM VARYING WS-SEED-IDX FROM 1 BY 1
+                   UNTIL WS-SEED-IDX > 5
+               COMPUTE ACCT-CUSTOMER-ID = 10000000 + WS-SEED-IDX
+               COMPUTE ACCT-BALANCE = 5000.00 + (WS-SEED-IDX * 250)
+               MOVE 'A' TO ACCT-STATUS
+               WRITE ACCOUNT-MASTER-RECORD
+           END-PERFORM.
+
+      *Seed a batch of inbound JSON requests, standing in for
+      *requests that would otherwise arrive from a real client -
+      *PARSE-JSON-REQUEST onward reads and writes real JSON either
+      *way.
+       SEED-INBOUND-REQUESTS SECTION.
+       SEED-REQUESTS.
+           OPEN OUTPUT INBOUND-REQUEST-FILE.
+           PERFORM VARYING WS-SEED-IDX FROM 1 BY 1
+                   UNTIL WS-SEED-IDX > 5
+               PERFORM BUILD-SAMPLE-REQUEST
+               JSON GENERATE WS-JSON-REQUEST FROM WS-REQUEST-DATA
+                   ON EXCEPTION
+                       DISPLAY 'Error seeding request JSON'
+                   NOT ON EXCEPTION
+                       MOVE WS-JSON-REQUEST TO INBOUND-JSON-LINE
+                       WRITE INBOUND-JSON-LINE
+               END-JSON
+           END-PERFORM.
+           CLOSE INBOUND-REQUEST-FILE.
+
        PROCESS-API-REQUESTS SECTION.
        PROCESS-REQUEST.
-           ADD 1 TO WS-TOTAL-REQUESTS.
-           PERFORM BUILD-SAMPLE-REQUEST.
            PERFORM PARSE-JSON-REQUEST.
            PERFORM VALIDATE-REQUEST.
            PERFORM EXECUTE-TRANSACTION.
@@ -80,11 +170,12 @@
 
        BUILD-SAMPLE-REQUEST SECTION.
        BUILD-REQUEST.
-      *Simulate incoming JSON request
-           MOVE WS-TOTAL-REQUESTS TO WS-REQUEST-ID.
-           COMPUTE WS-CUSTOMER-ID = 10000000 + WS-TOTAL-REQUESTS.
+      *Build one seed request - not the live request path, only
+      *used to populate the inbound JSON file at startup.
+           MOVE WS-SEED-IDX TO WS-REQUEST-ID.
+           COMPUTE WS-CUSTOMER-ID = 10000000 + WS-SEED-IDX.
 
-           EVALUATE WS-TOTAL-REQUESTS
+           EVALUATE WS-SEED-IDX
                WHEN 1
                    MOVE 'DEPOSIT' TO WS-TRANSACTION-TYPE
                    MOVE 1500.00 TO WS-AMOUNT
@@ -105,24 +196,40 @@
            MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP.
            MOVE 'PENDING' TO WS-STATUS.
 
+      *Read the next real inbound JSON request and parse it into
+      *WS-REQUEST-DATA.
        PARSE-JSON-REQUEST SECTION.
        PARSE-REQUEST.
-      *In real implementation, would parse incoming JSON
-      *Using JSON PARSE statement (COBOL-2014 feature)
-           DISPLAY 'Parsing JSON request for ID: ' WS-REQUEST-ID.
-
-      *Example JSON PARSE syntax (commented for compatibility):
-      *    JSON PARSE WS-JSON-REQUEST INTO WS-REQUEST-DATA
-      *        ON EXCEPTION
-      *            DISPLAY 'JSON Parse Error'
-      *            MOVE 400 TO WS-RESP-CODE
-      *            MOVE 'Invalid JSON format' TO WS-RESP-MESSAGE
-      *        NOT ON EXCEPTION
-      *            DISPLAY 'JSON parsed successfully'
-      *    END-JSON.
+           READ INBOUND-REQUEST-FILE
+               AT END MOVE 'Y' TO WS-INBOUND-EOF
+           END-READ.
+
+           MOVE 'N' TO WS-PARSE-FAILED.
+
+           IF WS-INBOUND-EOF = 'Y'
+               MOVE 'Y' TO WS-PARSE-FAILED
+               MOVE 400 TO WS-RESP-CODE
+               MOVE 'No inbound request available' TO WS-RESP-MESSAGE
+           ELSE
+               MOVE INBOUND-JSON-LINE TO WS-JSON-REQUEST
+               JSON PARSE WS-JSON-REQUEST INTO WS-REQUEST-DATA
+                   ON EXCEPTION
+                       MOVE 'Y' TO WS-PARSE-FAILED
+                       MOVE 400 TO WS-RESP-CODE
+                       MOVE 'Invalid JSON format' TO WS-RESP-MESSAGE
+                       DISPLAY 'JSON Parse Error on inbound request'
+                   NOT ON EXCEPTION
+                       DISPLAY 'Parsed JSON request for ID: '
+                           WS-REQUEST-ID
+               END-JSON
+           END-IF.
 
        VALIDATE-REQUEST SECTION.
        VALIDATE-REQ.
+           IF WS-PARSE-FAILED = 'Y'
+               GO TO VALIDATE-EXIT
+           END-IF.
+
            IF WS-CUSTOMER-ID < 10000000
                MOVE 400 TO WS-RESP-CODE
                MOVE 'Invalid customer ID' TO WS-RESP-MESSAGE
@@ -172,65 +279,129 @@
        EXEC-EXIT.
            EXIT.
 
+      *Look up the real account for the requesting customer so each
+      *transaction paragraph works against actual account state
+      *instead of a hardcoded shared starting balance.
+       READ-ACCOUNT-RECORD SECTION.
+       READ-ACCT.
+           MOVE WS-CUSTOMER-ID TO ACCT-CUSTOMER-ID.
+           READ ACCOUNT-MASTER
+               INVALID KEY
+                   MOVE 400 TO WS-RESP-CODE
+                   MOVE 'Account not found' TO WS-RESP-MESSAGE
+           END-READ.
+
        PROCESS-DEPOSIT SECTION.
        PROC-DEPOSIT.
-           COMPUTE WS-BALANCE = 5000.00 + WS-AMOUNT.
-           MOVE 200 TO WS-RESP-CODE.
-           MOVE 'Deposit processed successfully' TO WS-RESP-MESSAGE.
-           MOVE 'COMPLETED' TO WS-STATUS.
-           ADD 1 TO WS-SUCCESS-COUNT.
-
-       PROCESS-WITHDRAWAL SECTION.
-       PROC-WITHDRAWAL.
-           COMPUTE WS-BALANCE = 5000.00 - WS-AMOUNT.
-           IF WS-BALANCE < ZERO
-               MOVE 400 TO WS-RESP-CODE
-               MOVE 'Insufficient funds' TO WS-RESP-MESSAGE
+           PERFORM READ-ACCOUNT-RECORD.
+           IF WS-RESP-CODE = 400
                MOVE 'FAILED' TO WS-STATUS
                ADD 1 TO WS-ERROR-COUNT
            ELSE
+               COMPUTE ACCT-BALANCE = ACCT-BALANCE + WS-AMOUNT
+               REWRITE ACCOUNT-MASTER-RECORD
+               MOVE ACCT-BALANCE TO WS-BALANCE
                MOVE 200 TO WS-RESP-CODE
-               MOVE 'Withdrawal processed' TO WS-RESP-MESSAGE
+               MOVE 'Deposit processed successfully' TO WS-RESP-MESSAGE
                MOVE 'COMPLETED' TO WS-STATUS
                ADD 1 TO WS-SUCCESS-COUNT
            END-IF.
 
+       PROCESS-WITHDRAWAL SECTION.
+       PROC-WITHDRAWAL.
+           PERFORM READ-ACCOUNT-RECORD.
+           IF WS-RESP-CODE = 400
+               MOVE 'FAILED' TO WS-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               IF WS-AMOUNT > ACCT-BALANCE
+                   MOVE 400 TO WS-RESP-CODE
+                   MOVE 'Insufficient funds' TO WS-RESP-MESSAGE
+                   MOVE 'FAILED' TO WS-STATUS
+                   ADD 1 TO WS-ERROR-COUNT
+               ELSE
+                   COMPUTE ACCT-BALANCE = ACCT-BALANCE - WS-AMOUNT
+                   REWRITE ACCOUNT-MASTER-RECORD
+                   MOVE ACCT-BALANCE TO WS-BALANCE
+                   MOVE 200 TO WS-RESP-CODE
+                   MOVE 'Withdrawal processed' TO WS-RESP-MESSAGE
+                   MOVE 'COMPLETED' TO WS-STATUS
+                   ADD 1 TO WS-SUCCESS-COUNT
+               END-IF
+           END-IF.
+
        PROCESS-TRANSFER SECTION.
        PROC-TRANSFER.
-           COMPUTE WS-BALANCE = 5000.00 - WS-AMOUNT.
-           MOVE 200 TO WS-RESP-CODE.
-           MOVE 'Transfer completed' TO WS-RESP-MESSAGE.
-           MOVE 'COMPLETED' TO WS-STATUS.
-           ADD 1 TO WS-SUCCESS-COUNT.
+           PERFORM READ-ACCOUNT-RECORD.
+           IF WS-RESP-CODE = 400
+               MOVE 'FAILED' TO WS-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               IF WS-AMOUNT > ACCT-BALANCE
+                   MOVE 400 TO WS-RESP-CODE
+                   MOVE 'Insufficient funds' TO WS-RESP-MESSAGE
+                   MOVE 'FAILED' TO WS-STATUS
+                   ADD 1 TO WS-ERROR-COUNT
+               ELSE
+                   COMPUTE ACCT-BALANCE = ACCT-BALANCE - WS-AMOUNT
+                   REWRITE ACCOUNT-MASTER-RECORD
+                   MOVE ACCT-BALANCE TO WS-BALANCE
+                   MOVE 200 TO WS-RESP-CODE
+                   MOVE 'Transfer completed' TO WS-RESP-MESSAGE
+                   MOVE 'COMPLETED' TO WS-STATUS
+                   ADD 1 TO WS-SUCCESS-COUNT
+               END-IF
+           END-IF.
 
        PROCESS-INQUIRY SECTION.
        PROC-INQUIRY.
-           MOVE 5000.00 TO WS-BALANCE.
-           MOVE 200 TO WS-RESP-CODE.
-           MOVE 'Balance inquiry successful' TO WS-RESP-MESSAGE.
-           MOVE 'COMPLETED' TO WS-STATUS.
-           ADD 1 TO WS-SUCCESS-COUNT.
+           PERFORM READ-ACCOUNT-RECORD.
+           IF WS-RESP-CODE = 400
+               MOVE 'FAILED' TO WS-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               MOVE ACCT-BALANCE TO WS-BALANCE
+               MOVE 200 TO WS-RESP-CODE
+               MOVE 'Balance inquiry successful' TO WS-RESP-MESSAGE
+               MOVE 'COMPLETED' TO WS-STATUS
+               ADD 1 TO WS-SUCCESS-COUNT
+           END-IF.
 
        PROCESS-PAYMENT SECTION.
        PROC-PAYMENT.
-           COMPUTE WS-BALANCE = 5000.00 - WS-AMOUNT.
-           MOVE 200 TO WS-RESP-CODE.
-           MOVE 'Payment processed' TO WS-RESP-MESSAGE.
-           MOVE 'COMPLETED' TO WS-STATUS.
-           ADD 1 TO WS-SUCCESS-COUNT.
+           PERFORM READ-ACCOUNT-RECORD.
+           IF WS-RESP-CODE = 400
+               MOVE 'FAILED' TO WS-STATUS
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               IF WS-AMOUNT > ACCT-BALANCE
+                   MOVE 400 TO WS-RESP-CODE
+                   MOVE 'Insufficient funds' TO WS-RESP-MESSAGE
+                   MOVE 'FAILED' TO WS-STATUS
+                   ADD 1 TO WS-ERROR-COUNT
+               ELSE
+                   COMPUTE ACCT-BALANCE = ACCT-BALANCE - WS-AMOUNT
+                   REWRITE ACCOUNT-MASTER-RECORD
+                   MOVE ACCT-BALANCE TO WS-BALANCE
+                   MOVE 200 TO WS-RESP-CODE
+                   MOVE 'Payment processed' TO WS-RESP-MESSAGE
+                   MOVE 'COMPLETED' TO WS-STATUS
+                   ADD 1 TO WS-SUCCESS-COUNT
+               END-IF
+           END-IF.
 
        GENERATE-JSON-RESPONSE SECTION.
        GEN-RESPONSE.
            MOVE FUNCTION CURRENT-DATE TO WS-RESP-TIMESTAMP.
 
-      *Example JSON GENERATE syntax (COBOL-2014 feature):
-      *    JSON GENERATE WS-JSON-RESPONSE FROM WS-RESPONSE-DATA
-      *        ON EXCEPTION
-      *            DISPLAY 'JSON Generation Error'
-      *        NOT ON EXCEPTION
-      *            DISPLAY 'JSON response generated'
-      *            DISPLAY WS-JSON-RESPONSE
-      *    END-JSON.
+           JSON GENERATE WS-JSON-RESPONSE FROM WS-RESPONSE-DATA
+               ON EXCEPTION
+                   DISPLAY 'JSON Generation Error'
+               NOT ON EXCEPTION
+                   MOVE WS-JSON-RESPONSE TO OUTBOUND-JSON-LINE
+                   WRITE OUTBOUND-JSON-LINE
+                   DISPLAY 'JSON response written'
+           END-JSON.
 
            DISPLAY 'Response Code: ' WS-RESP-CODE.
            DISPLAY 'Response Message: ' WS-RESP-MESSAGE.
@@ -274,4 +445,7 @@
        CLEANUP-GATEWAY SECTION.
        CLEANUP.
            CLOSE REQUEST-LOG.
+           CLOSE INBOUND-REQUEST-FILE.
+           CLOSE OUTBOUND-RESPONSE-FILE.
+           CLOSE ACCOUNT-MASTER.
            DISPLAY 'Gateway shutdown complete.'.
