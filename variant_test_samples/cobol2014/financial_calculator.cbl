@@ -3,7 +3,33 @@
       *COBOL-2014 IEEE FLOATING-POINT DEMONSTRATION
       *Demonstrates IEEE 754 floating-point arithmetic
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AMORTIZATION-REPORT-FILE ASSIGN TO 'amortize.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AMORT-FILE-STATUS.
+
+           SELECT PORTFOLIO-INPUT-FILE ASSIGN TO 'portfolios.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PORTFOLIO-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  AMORTIZATION-REPORT-FILE.
+       01  AMORT-REPORT-LINE           PIC X(100).
+
+       FD  PORTFOLIO-INPUT-FILE.
+       01  PORTFOLIO-INPUT-RECORD.
+           05  PORT-CLIENT-ID          PIC X(10).
+           05  PORT-CLIENT-NAME        PIC X(30).
+           05  PORT-STOCK-VALUE        PIC 9(9)V99.
+           05  PORT-BOND-VALUE         PIC 9(9)V99.
+           05  PORT-CASH-VALUE         PIC 9(9)V99.
+           05  PORT-STOCK-RETURN       PIC 9V9999.
+           05  PORT-BOND-RETURN        PIC 9V9999.
+           05  PORT-CASH-RETURN        PIC 9V9999.
+
        WORKING-STORAGE SECTION.
 
       *IEEE Floating-Point Variables (COBOL-2014)
@@ -21,6 +47,9 @@
            05  WS-CASH-VALUE      COMP-2.
            05  WS-TOTAL-VALUE     COMP-2.
            05  WS-RETURN-PCT      COMP-2.
+           05  WS-STOCK-RETURN-PCT COMP-2.
+           05  WS-BOND-RETURN-PCT  COMP-2.
+           05  WS-CASH-RETURN-PCT  COMP-2.
 
       *Calculation Workspace
        01  WS-TEMP-CALC           COMP-2.
@@ -37,6 +66,24 @@
        01  WS-SCENARIO-NUM        PIC 9 VALUE 1.
        01  WS-CONTINUE-FLAG       PIC X VALUE 'Y'.
 
+      *Amortization Schedule Workspace
+       01  WS-AMORT-FILE-STATUS   PIC XX.
+       01  WS-AMORT-LOAN-DESC     PIC X(30).
+       01  WS-AMORT-PAYMENT-NUM   PIC 9(4).
+       01  WS-AMORT-BALANCE       COMP-2.
+       01  WS-AMORT-INTEREST-PORTION COMP-2.
+       01  WS-AMORT-PRINCIPAL-PORTION COMP-2.
+       01  WS-DISPLAY-AMORT-NUM   PIC ZZZ9.
+       01  WS-DISPLAY-AMORT-INTEREST PIC -Z(7)9.99.
+       01  WS-DISPLAY-AMORT-PRINCIPAL PIC -Z(7)9.99.
+       01  WS-DISPLAY-AMORT-BALANCE PIC -Z(7)9.99.
+
+      *Batch Portfolio Workspace
+       01  WS-PORTFOLIO-FILE-STATUS PIC XX.
+       01  WS-EOF-PORTFOLIOS      PIC X VALUE 'N'.
+       01  WS-PORTFOLIO-CLIENT-ID PIC X(10).
+       01  WS-PORTFOLIO-CLIENT-NAME PIC X(30).
+
        PROCEDURE DIVISION.
 
        MAIN-LOGIC SECTION.
@@ -47,11 +94,15 @@
            DISPLAY '======================================'.
            DISPLAY ' '.
 
+           OPEN OUTPUT AMORTIZATION-REPORT-FILE.
+
            PERFORM RUN-SCENARIO-1.
            PERFORM RUN-SCENARIO-2.
            PERFORM RUN-SCENARIO-3.
            PERFORM RUN-SCENARIO-4.
 
+           CLOSE AMORTIZATION-REPORT-FILE.
+
            DISPLAY ' '.
            DISPLAY 'All calculations complete.'.
            STOP RUN.
@@ -68,6 +119,9 @@
 
            PERFORM CALCULATE-MORTGAGE-PAYMENT.
            PERFORM DISPLAY-MORTGAGE-RESULTS.
+
+           MOVE 'Mortgage' TO WS-AMORT-LOAN-DESC.
+           PERFORM GENERATE-AMORTIZATION-SCHEDULE.
            DISPLAY ' '.
 
        CALCULATE-MORTGAGE-PAYMENT SECTION.
@@ -113,6 +167,49 @@
            MOVE WS-TOTAL-INTEREST TO WS-DISPLAY-AMOUNT.
            DISPLAY 'Total Interest: ' WS-DISPLAY-AMOUNT.
 
+       GENERATE-AMORTIZATION-SCHEDULE SECTION.
+       GEN-AMORT-SCHEDULE.
+      *Payment-by-payment breakdown of interest versus principal,
+      *written to AMORTIZATION-REPORT-FILE so loan officers can show
+      *customers how the balance declines over time.
+           MOVE WS-PRINCIPAL TO WS-AMORT-BALANCE.
+
+           MOVE SPACES TO AMORT-REPORT-LINE.
+           STRING 'Amortization Schedule: ' WS-AMORT-LOAN-DESC
+               DELIMITED BY SIZE INTO AMORT-REPORT-LINE.
+           WRITE AMORT-REPORT-LINE.
+
+           MOVE SPACES TO AMORT-REPORT-LINE.
+           STRING '  Pmt#   Interest   Principal    Balance'
+               DELIMITED BY SIZE INTO AMORT-REPORT-LINE.
+           WRITE AMORT-REPORT-LINE.
+
+           PERFORM VARYING WS-AMORT-PAYMENT-NUM FROM 1 BY 1
+               UNTIL WS-AMORT-PAYMENT-NUM > WS-NUM-PAYMENTS
+
+               COMPUTE WS-AMORT-INTEREST-PORTION =
+                   WS-AMORT-BALANCE * WS-MONTHLY-RATE
+               COMPUTE WS-AMORT-PRINCIPAL-PORTION =
+                   WS-MONTHLY-PAYMENT - WS-AMORT-INTEREST-PORTION
+               COMPUTE WS-AMORT-BALANCE =
+                   WS-AMORT-BALANCE - WS-AMORT-PRINCIPAL-PORTION
+
+               MOVE WS-AMORT-PAYMENT-NUM TO WS-DISPLAY-AMORT-NUM
+               MOVE WS-AMORT-INTEREST-PORTION
+                   TO WS-DISPLAY-AMORT-INTEREST
+               MOVE WS-AMORT-PRINCIPAL-PORTION
+                   TO WS-DISPLAY-AMORT-PRINCIPAL
+               MOVE WS-AMORT-BALANCE TO WS-DISPLAY-AMORT-BALANCE
+
+               MOVE SPACES TO AMORT-REPORT-LINE
+               STRING WS-DISPLAY-AMORT-NUM DELIMITED BY SIZE
+                   '  ' WS-DISPLAY-AMORT-INTEREST DELIMITED BY SIZE
+                   '  ' WS-DISPLAY-AMORT-PRINCIPAL DELIMITED BY SIZE
+                   '  ' WS-DISPLAY-AMORT-BALANCE DELIMITED BY SIZE
+                   INTO AMORT-REPORT-LINE
+               WRITE AMORT-REPORT-LINE
+           END-PERFORM.
+
        RUN-SCENARIO-2 SECTION.
        SCENARIO-2.
       *Investment Growth Calculation
@@ -159,29 +256,108 @@
 
        RUN-SCENARIO-3 SECTION.
        SCENARIO-3.
-      *Portfolio Analysis
+      *Portfolio Analysis - batch run over every client portfolio in
+      *PORTFOLIO-INPUT-FILE, instead of only the one hardcoded example.
            DISPLAY 'Scenario 3: Investment Portfolio Analysis'.
            DISPLAY '-----------------------------------------'.
 
-           MOVE 125000.00 TO WS-STOCK-VALUE.
-           MOVE 75000.00 TO WS-BOND-VALUE.
-           MOVE 25000.00 TO WS-CASH-VALUE.
-
-           PERFORM ANALYZE-PORTFOLIO.
-           PERFORM DISPLAY-PORTFOLIO-RESULTS.
-           DISPLAY ' '.
+           OPEN INPUT PORTFOLIO-INPUT-FILE.
+           IF WS-PORTFOLIO-FILE-STATUS NOT = '00'
+               PERFORM SETUP-TEST-PORTFOLIOS
+               OPEN INPUT PORTFOLIO-INPUT-FILE
+           END-IF.
+
+           MOVE 'N' TO WS-EOF-PORTFOLIOS.
+           PERFORM UNTIL WS-EOF-PORTFOLIOS = 'Y'
+               READ PORTFOLIO-INPUT-FILE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-PORTFOLIOS
+                   NOT AT END
+                       PERFORM LOAD-PORTFOLIO-FROM-RECORD
+                       PERFORM ANALYZE-PORTFOLIO
+                       PERFORM DISPLAY-PORTFOLIO-RESULTS
+                       DISPLAY ' '
+               END-READ
+           END-PERFORM.
+
+           CLOSE PORTFOLIO-INPUT-FILE.
+
+       SETUP-TEST-PORTFOLIOS SECTION.
+       SETUP-PORTFOLIOS.
+      *Seed a starter batch the first time this runs - client 1
+      *matches the original hardcoded scenario, the others use the
+      *default 8%/4%/1% return assumptions by leaving them zero.
+           OPEN OUTPUT PORTFOLIO-INPUT-FILE.
+
+           MOVE 'CLIENT0001' TO PORT-CLIENT-ID.
+           MOVE 'ORIGINAL SAMPLE CLIENT' TO PORT-CLIENT-NAME.
+           MOVE 125000.00 TO PORT-STOCK-VALUE.
+           MOVE 75000.00 TO PORT-BOND-VALUE.
+           MOVE 25000.00 TO PORT-CASH-VALUE.
+           MOVE ZERO TO PORT-STOCK-RETURN PORT-BOND-RETURN
+               PORT-CASH-RETURN.
+           WRITE PORTFOLIO-INPUT-RECORD.
+
+           MOVE 'CLIENT0002' TO PORT-CLIENT-ID.
+           MOVE 'CONSERVATIVE CLIENT' TO PORT-CLIENT-NAME.
+           MOVE 20000.00 TO PORT-STOCK-VALUE.
+           MOVE 120000.00 TO PORT-BOND-VALUE.
+           MOVE 60000.00 TO PORT-CASH-VALUE.
+           MOVE ZERO TO PORT-STOCK-RETURN PORT-BOND-RETURN
+               PORT-CASH-RETURN.
+           WRITE PORTFOLIO-INPUT-RECORD.
+
+           MOVE 'CLIENT0003' TO PORT-CLIENT-ID.
+           MOVE 'AGGRESSIVE CLIENT' TO PORT-CLIENT-NAME.
+           MOVE 200000.00 TO PORT-STOCK-VALUE.
+           MOVE 15000.00 TO PORT-BOND-VALUE.
+           MOVE 5000.00 TO PORT-CASH-VALUE.
+           MOVE 0.1100 TO PORT-STOCK-RETURN.
+           MOVE 0.0350 TO PORT-BOND-RETURN.
+           MOVE 0.0100 TO PORT-CASH-RETURN.
+           WRITE PORTFOLIO-INPUT-RECORD.
+
+           CLOSE PORTFOLIO-INPUT-FILE.
+
+       LOAD-PORTFOLIO-FROM-RECORD SECTION.
+       LOAD-PORTFOLIO.
+           MOVE PORT-CLIENT-ID TO WS-PORTFOLIO-CLIENT-ID.
+           MOVE PORT-CLIENT-NAME TO WS-PORTFOLIO-CLIENT-NAME.
+           MOVE PORT-STOCK-VALUE TO WS-STOCK-VALUE.
+           MOVE PORT-BOND-VALUE TO WS-BOND-VALUE.
+           MOVE PORT-CASH-VALUE TO WS-CASH-VALUE.
+
+      *A client record with no return assumptions of its own falls
+      *back to the standard 8%/4%/1% stock/bond/cash defaults.
+           IF PORT-STOCK-RETURN = ZERO
+               MOVE 0.08 TO WS-STOCK-RETURN-PCT
+           ELSE
+               MOVE PORT-STOCK-RETURN TO WS-STOCK-RETURN-PCT
+           END-IF.
+
+           IF PORT-BOND-RETURN = ZERO
+               MOVE 0.04 TO WS-BOND-RETURN-PCT
+           ELSE
+               MOVE PORT-BOND-RETURN TO WS-BOND-RETURN-PCT
+           END-IF.
+
+           IF PORT-CASH-RETURN = ZERO
+               MOVE 0.01 TO WS-CASH-RETURN-PCT
+           ELSE
+               MOVE PORT-CASH-RETURN TO WS-CASH-RETURN-PCT
+           END-IF.
 
        ANALYZE-PORTFOLIO SECTION.
        ANALYZE-PORT.
            COMPUTE WS-TOTAL-VALUE =
                WS-STOCK-VALUE + WS-BOND-VALUE + WS-CASH-VALUE.
 
-      *Calculate weighted return
-      *Assuming: Stocks 8%, Bonds 4%, Cash 1%
+      *Calculate weighted return using this client's own return
+      *assumptions (or the 8%/4%/1% defaults applied above)
            COMPUTE WS-RETURN-PCT =
-               ((WS-STOCK-VALUE * 0.08) +
-                (WS-BOND-VALUE * 0.04) +
-                (WS-CASH-VALUE * 0.01)) / WS-TOTAL-VALUE
+               ((WS-STOCK-VALUE * WS-STOCK-RETURN-PCT) +
+                (WS-BOND-VALUE * WS-BOND-RETURN-PCT) +
+                (WS-CASH-VALUE * WS-CASH-RETURN-PCT)) / WS-TOTAL-VALUE
                ROUNDED MODE IS NEAREST-TOWARD-ZERO.
 
       *Calculate one-year projected growth
@@ -190,6 +366,8 @@
 
        DISPLAY-PORTFOLIO-RESULTS SECTION.
        SHOW-PORTFOLIO.
+           DISPLAY 'Client: ' WS-PORTFOLIO-CLIENT-ID ' '
+                   WS-PORTFOLIO-CLIENT-NAME.
            DISPLAY 'Asset Allocation:'.
 
            MOVE WS-STOCK-VALUE TO WS-DISPLAY-AMOUNT.
@@ -232,6 +410,9 @@
            PERFORM CALCULATE-AUTO-LOAN.
            PERFORM DISPLAY-LOAN-RESULTS.
 
+           MOVE 'Auto Loan' TO WS-AMORT-LOAN-DESC.
+           PERFORM GENERATE-AMORTIZATION-SCHEDULE.
+
        CALCULATE-AUTO-LOAN SECTION.
        CALC-AUTO.
            COMPUTE WS-MONTHLY-RATE = WS-INTEREST-RATE / 12.
