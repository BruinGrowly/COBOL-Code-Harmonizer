@@ -13,6 +13,7 @@
                RECORD KEY IS ITEM-CODE.
            SELECT ORDER-FILE ASSIGN TO ORDFILE.
            SELECT REPORT-FILE ASSIGN TO RPTFILE.
+           SELECT PURCHASE-ORDER-FILE ASSIGN TO POFILE.
 
        DATA DIVISION.
        FILE SECTION.
@@ -29,9 +30,18 @@
            05 ORD-ITEM         PIC X(8).
            05 ORD-QTY          PIC 9(6).
            05 ORD-TYPE         PIC X.
+           05 ORD-SIGN         PIC X.
+           05 ORD-REASON       PIC X(4).
 
        FD REPORT-FILE.
-       01 REPORT-LINE         PIC X(80).
+       01 REPORT-LINE         PIC X(100).
+
+       FD PURCHASE-ORDER-FILE.
+       01 PO-RECORD.
+           05 PO-ITEM-CODE      PIC X(8).
+           05 PO-ITEM-DESC      PIC X(30).
+           05 PO-REORDER-QTY    PIC 9(6).
+           05 PO-UNIT-COST      PIC 9(5)V99.
 
        WORKING-STORAGE SECTION.
        01 WS-FLAGS.
@@ -41,6 +51,9 @@
            05 WS-ORDERS        PIC 9(5) VALUE ZERO.
            05 WS-REORDERS      PIC 9(5) VALUE ZERO.
        01 WS-NEW-QTY          PIC 9(6).
+       01 WS-TRANS-ACTION     PIC X(8).
+       01 WS-EXT-COST         PIC 9(9)V99 VALUE ZERO.
+       01 WS-GRAND-TOTAL      PIC 9(9)V99 VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PARA.
@@ -55,14 +68,28 @@
            OPEN I-O INVENTORY-MASTER.
            OPEN INPUT ORDER-FILE.
            OPEN OUTPUT REPORT-FILE.
+           OPEN OUTPUT PURCHASE-ORDER-FILE.
+           PERFORM WRITE-REPORT-HEADER.
            PERFORM READ-ORDER.
 
+       WRITE-REPORT-HEADER.
+           MOVE 'INVENTORY CONTROL REPORT' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE 'ITEM     DESCRIPTION            ACTION   QTY'
+               TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
        READ-ORDER.
            READ ORDER-FILE
                AT END MOVE 'Y' TO WS-EOF.
 
        PROCESS-ORDERS.
-      *NO SCOPE TERMINATORS - CLASSIC COBOL-74
+      *SCOPE TERMINATORS REQUIRED HERE - with three nested IF/ELSEs
+      *and no END-IF, the dangling-else binds PERFORM READ-ORDER to
+      *only the item-not-found path, so the loop never advances past
+      *a found item.
            IF WS-EOF = 'N'
                ADD 1 TO WS-ORDERS
                PERFORM FIND-ITEM
@@ -70,10 +97,17 @@
                    IF ORD-TYPE = 'R'
                        PERFORM RECEIVE-ITEM
                    ELSE
-                       PERFORM SHIP-ITEM
+                       IF ORD-TYPE = 'A'
+                           PERFORM ADJUST-ITEM
+                       ELSE
+                           PERFORM SHIP-ITEM
+                       END-IF
+                   END-IF
                ELSE
                    PERFORM ITEM-NOT-FOUND
-               PERFORM READ-ORDER.
+               END-IF
+               PERFORM READ-ORDER
+           END-IF.
 
        FIND-ITEM.
            MOVE 'N' TO WS-FOUND.
@@ -85,6 +119,8 @@
        RECEIVE-ITEM.
            ADD ORD-QTY TO ITEM-QTY.
            REWRITE INV-RECORD.
+           MOVE 'RECEIVED' TO WS-TRANS-ACTION.
+           PERFORM WRITE-ITEM-DETAIL.
            DISPLAY 'RECEIVED: ' ITEM-CODE
                    ' QTY: ' ORD-QTY
                    ' NEW BAL: ' ITEM-QTY.
@@ -94,19 +130,82 @@
                SUBTRACT ORD-QTY FROM ITEM-QTY
                REWRITE INV-RECORD
                PERFORM CHECK-REORDER
+               MOVE 'SHIPPED' TO WS-TRANS-ACTION
+               PERFORM WRITE-ITEM-DETAIL
                DISPLAY 'SHIPPED: ' ITEM-CODE
                        ' QTY: ' ORD-QTY
                        ' NEW BAL: ' ITEM-QTY
            ELSE
                PERFORM INSUFFICIENT-STOCK.
 
+      *ORD-TYPE = 'A' - signed quantity correction (shrinkage,
+      *damage, physical-count correction) instead of disguising it
+      *as a fictitious shipment or receipt. ORD-REASON is required
+      *so every adjustment is traceable to why it was posted.
+       ADJUST-ITEM.
+           IF ORD-REASON = SPACES
+               PERFORM ADJUSTMENT-REASON-MISSING
+           ELSE
+               IF ORD-SIGN = '-'
+                   IF ITEM-QTY >= ORD-QTY
+                       SUBTRACT ORD-QTY FROM ITEM-QTY
+                       REWRITE INV-RECORD
+                       PERFORM CHECK-REORDER
+                       MOVE 'ADJUST-' TO WS-TRANS-ACTION
+                       PERFORM WRITE-ITEM-DETAIL
+                       DISPLAY 'ADJUSTED: ' ITEM-CODE
+                               ' QTY: -' ORD-QTY
+                               ' REASON: ' ORD-REASON
+                               ' NEW BAL: ' ITEM-QTY
+                   ELSE
+                       PERFORM INSUFFICIENT-ADJUSTMENT
+                   END-IF
+               ELSE
+                   ADD ORD-QTY TO ITEM-QTY
+                   REWRITE INV-RECORD
+                   MOVE 'ADJUST+' TO WS-TRANS-ACTION
+                   PERFORM WRITE-ITEM-DETAIL
+                   DISPLAY 'ADJUSTED: ' ITEM-CODE
+                           ' QTY: +' ORD-QTY
+                           ' REASON: ' ORD-REASON
+                           ' NEW BAL: ' ITEM-QTY
+               END-IF
+           END-IF.
+
+       ADJUSTMENT-REASON-MISSING.
+           DISPLAY 'ADJUSTMENT REJECTED - REASON REQUIRED: ' ITEM-CODE.
+
+       INSUFFICIENT-ADJUSTMENT.
+           DISPLAY 'ADJUSTMENT REJECTED - INSUFFICIENT STOCK: '
+                   ITEM-CODE
+                   ' AVAILABLE: ' ITEM-QTY
+                   ' REQUESTED: ' ORD-QTY.
+
        CHECK-REORDER.
            IF ITEM-QTY < ITEM-REORDER
                ADD 1 TO WS-REORDERS
+               MOVE ITEM-CODE TO PO-ITEM-CODE
+               MOVE ITEM-DESC TO PO-ITEM-DESC
+               MOVE ITEM-REORDER TO PO-REORDER-QTY
+               MOVE ITEM-COST TO PO-UNIT-COST
+               WRITE PO-RECORD
                DISPLAY 'REORDER NEEDED: ' ITEM-CODE
                        ' QTY: ' ITEM-QTY
                        ' REORDER: ' ITEM-REORDER.
 
+      *One detail line per item processed - action, quantity moved,
+      *resulting on-hand balance, and extended cost of the quantity
+      *moved - accumulated into the running grand total printed by
+      *GENERATE-REPORT.
+       WRITE-ITEM-DETAIL.
+           COMPUTE WS-EXT-COST = ORD-QTY * ITEM-COST.
+           ADD WS-EXT-COST TO WS-GRAND-TOTAL.
+           STRING ITEM-CODE ' ' ITEM-DESC ' ' WS-TRANS-ACTION
+               ' QTY: ' ORD-QTY ' BAL: ' ITEM-QTY
+               ' EXT COST: ' WS-EXT-COST
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
        INSUFFICIENT-STOCK.
            DISPLAY 'INSUFFICIENT STOCK: ' ITEM-CODE
                    ' AVAILABLE: ' ITEM-QTY
@@ -116,8 +215,6 @@
            DISPLAY 'ITEM NOT FOUND: ' ORD-ITEM.
 
        GENERATE-REPORT.
-           MOVE 'INVENTORY CONTROL REPORT' TO REPORT-LINE.
-           WRITE REPORT-LINE.
            MOVE SPACES TO REPORT-LINE.
            WRITE REPORT-LINE.
            STRING 'ORDERS PROCESSED: ' WS-ORDERS
@@ -126,8 +223,12 @@
            STRING 'REORDERS NEEDED: ' WS-REORDERS
                DELIMITED BY SIZE INTO REPORT-LINE.
            WRITE REPORT-LINE.
+           STRING 'GRAND TOTAL EXTENDED COST: ' WS-GRAND-TOTAL
+               DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
 
        TERMINATE-PROGRAM.
            CLOSE INVENTORY-MASTER.
            CLOSE ORDER-FILE.
            CLOSE REPORT-FILE.
+           CLOSE PURCHASE-ORDER-FILE.
