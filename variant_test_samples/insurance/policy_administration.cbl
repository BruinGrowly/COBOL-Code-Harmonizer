@@ -13,6 +13,15 @@
                ALTERNATE RECORD KEY IS PM-CUSTOMER-ID
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT RENEWAL-NOTICE-FILE ASSIGN TO 'renewal_notices.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-NOTICE-FILE-STATUS.
+
+           SELECT UNDERWRITING-REVIEW-FILE
+               ASSIGN TO 'underwriting_review.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REVIEW-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  POLICY-MASTER.
@@ -34,13 +43,27 @@
            05  PM-PREMIUM-PAID-YTD     PIC 9(7)V99 COMP-3.
            05  PM-CLAIM-COUNT-YTD      PIC 9(4).
 
+       FD  RENEWAL-NOTICE-FILE.
+       01  RENEWAL-NOTICE-LINE         PIC X(100).
+
+       FD  UNDERWRITING-REVIEW-FILE.
+       01  UNDERWRITING-REVIEW-LINE    PIC X(100).
+
        WORKING-STORAGE SECTION.
 
        01  WS-FILE-STATUS              PIC XX.
+       01  WS-NOTICE-FILE-STATUS       PIC XX.
+       01  WS-REVIEW-FILE-STATUS       PIC XX.
 
       *Processing control
        01  WS-CONTROL.
-           05  WS-PROCESSING-DATE      PIC 9(8) VALUE 20241107.
+           05  WS-PROCESSING-DATE      PIC 9(8).
+      *Deliberate-backdate override for reruns - the canned test
+      *policies below are all anchored to a Nov 2024 processing
+      *cycle, so the override defaults to that date rather than
+      *ZERO. Set to ZERO to drive WS-PROCESSING-DATE from the
+      *system clock (FUNCTION CURRENT-DATE) instead.
+           05  WS-DATE-OVERRIDE        PIC 9(8) VALUE 20241107.
            05  WS-CURRENT-YEAR         PIC 9(4) VALUE 2024.
            05  WS-RENEWAL-THRESHOLD    PIC 9(3) VALUE 30.
 
@@ -67,6 +90,25 @@
 
        01  WS-POLICY-COUNT             PIC 99 VALUE ZERO.
 
+      *Premium adjustment analysis (CALCULATE-PREMIUM-ADJUSTMENTS)
+       01  WS-ADJUSTMENT-PCT           PIC S9(3)V99 COMP-3.
+       01  WS-RECOMMENDED-PREMIUM      PIC 9(7)V99 COMP-3.
+       01  WS-PAYMENT-RATIO            PIC 9(3)V99 COMP-3.
+
+      *Policy cancellation processing
+       01  WS-CANCEL-POLICY-NUMBER     PIC X(15).
+       01  WS-DAYS-IN-FORCE            PIC 9(5).
+       01  WS-DAYS-IN-POLICY-YEAR      PIC 9(5) VALUE 365.
+       01  WS-DAYS-UNUSED              PIC S9(5).
+       01  WS-REFUND-AMOUNT            PIC 9(7)V99 COMP-3.
+
+      *Grace period / partial payment processing
+       01  WS-GRACE-PAYMENT-POLICY     PIC X(15).
+       01  WS-GRACE-PAYMENT-AMOUNT     PIC 9(7)V99 COMP-3 VALUE ZERO.
+       01  WS-DAYS-CREDITED            PIC 9(5).
+       01  WS-DAYS-SINCE-PAYMENT       PIC S9(5).
+       01  WS-PAID-TO-INTEGER-DATE     PIC 9(7).
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
@@ -75,6 +117,8 @@
            PERFORM PROCESS-POLICY-RENEWALS.
            PERFORM PROCESS-POLICY-LAPSES.
            PERFORM CALCULATE-PREMIUM-ADJUSTMENTS.
+           PERFORM DEMONSTRATE-GRACE-PAYMENT.
+           PERFORM PROCESS-POLICY-CANCELLATIONS.
            PERFORM DISPLAY-POLICY-STATISTICS.
            PERFORM CLEANUP-POLICY-SYSTEM.
            STOP RUN.
@@ -87,9 +131,15 @@
            DISPLAY '========================================'.
            DISPLAY SPACE.
 
+           PERFORM DERIVE-PROCESSING-DATE.
+
            OPEN OUTPUT POLICY-MASTER.
+           OPEN OUTPUT RENEWAL-NOTICE-FILE.
+           OPEN OUTPUT UNDERWRITING-REVIEW-FILE.
 
-           IF WS-FILE-STATUS NOT = '00'
+           IF WS-FILE-STATUS NOT = '00' OR
+              WS-NOTICE-FILE-STATUS NOT = '00' OR
+              WS-REVIEW-FILE-STATUS NOT = '00'
                DISPLAY 'Error opening policy file'
                STOP RUN
            END-IF.
@@ -98,6 +148,17 @@
            DISPLAY 'Processing Date: ' WS-DISPLAY-DATE.
            DISPLAY SPACE.
 
+       DERIVE-PROCESSING-DATE SECTION.
+       DERIVE-DATE.
+      *Populate the processing date from the system clock, unless a
+      *deliberate backdate override has been set (WS-DATE-OVERRIDE
+      *NOT = ZERO) for a controlled rerun against an earlier cycle.
+           IF WS-DATE-OVERRIDE NOT = ZERO
+               MOVE WS-DATE-OVERRIDE TO WS-PROCESSING-DATE
+           ELSE
+               ACCEPT WS-PROCESSING-DATE FROM DATE YYYYMMDD
+           END-IF.
+
        SETUP-TEST-POLICIES SECTION.
        SETUP-POLICIES.
            DISPLAY 'Setting up test policies...'.
@@ -186,6 +247,27 @@
            MOVE 0 TO PM-CLAIM-COUNT-YTD.
            WRITE POLICY-MASTER-RECORD.
 
+      *Policy 5 - Payment overdue, but still within the grace window
+           ADD 1 TO WS-POLICY-COUNT.
+           STRING 'POL-AUTO-' WS-POLICY-COUNT
+               DELIMITED BY SIZE INTO PM-POLICY-NUMBER.
+           MOVE 1000000005 TO PM-CUSTOMER-ID.
+           MOVE 'Linda Nguyen' TO PM-CUSTOMER-NAME.
+           MOVE 'AUTO-STANDARD' TO PM-POLICY-TYPE.
+           MOVE 30000.00 TO PM-COVERAGE-AMOUNT.
+           MOVE 1400.00 TO PM-PREMIUM-ANNUAL.
+           MOVE 'MONTHLY' TO PM-PREMIUM-FREQUENCY.
+           MOVE 20230601 TO PM-ISSUE-DATE.
+           MOVE 20240101 TO PM-EFFECTIVE-DATE.
+           MOVE 20241231 TO PM-EXPIRATION-DATE.
+           MOVE 'ACTIVE' TO PM-STATUS.
+           MOVE 20241201 TO PM-RENEWAL-DATE.
+           MOVE ZERO TO PM-LAPSE-DATE.
+           MOVE 20240930 TO PM-PAID-TO-DATE.
+           MOVE 1050.00 TO PM-PREMIUM-PAID-YTD.
+           MOVE 1 TO PM-CLAIM-COUNT-YTD.
+           WRITE POLICY-MASTER-RECORD.
+
            DISPLAY 'Created ' WS-POLICY-COUNT ' test policies'.
            DISPLAY SPACE.
 
@@ -268,10 +350,9 @@
            END-IF.
 
       *Calculate new premium
-           COMPUTE WS-NEW-PREMIUM =
+           COMPUTE WS-NEW-PREMIUM ROUNDED =
                PM-PREMIUM-ANNUAL *
-               (1 + (WS-INCREASE-PCT / 100))
-               ROUNDED MODE IS NEAREST-TOWARD-ZERO.
+               (1 + (WS-INCREASE-PCT / 100)).
 
            COMPUTE WS-PREMIUM-INCREASE =
                WS-NEW-PREMIUM - PM-PREMIUM-ANNUAL.
@@ -286,7 +367,21 @@
            ADD 1 TO WS-RENEWAL-NOTICES-SENT.
            DISPLAY '  *** RENEWAL NOTICE GENERATED ***'.
 
-      *In real system, would generate letter/email
+           MOVE WS-NEW-PREMIUM TO WS-DISPLAY-AMOUNT.
+           MOVE PM-RENEWAL-DATE TO WS-DISPLAY-DATE.
+
+           MOVE SPACES TO RENEWAL-NOTICE-LINE.
+           STRING PM-POLICY-NUMBER DELIMITED BY SIZE
+                  ' | ' DELIMITED BY SIZE
+                  PM-CUSTOMER-NAME DELIMITED BY SIZE
+                  ' | New Premium: ' DELIMITED BY SIZE
+                  WS-DISPLAY-AMOUNT DELIMITED BY SIZE
+                  ' | Due: ' DELIMITED BY SIZE
+                  WS-DISPLAY-DATE DELIMITED BY SIZE
+                  INTO RENEWAL-NOTICE-LINE
+           END-STRING.
+           WRITE RENEWAL-NOTICE-LINE.
+
            MOVE 'RENEW-PENDING' TO PM-STATUS.
            REWRITE POLICY-MASTER-RECORD.
 
@@ -304,7 +399,7 @@
                    AT END
                        CONTINUE
                    NOT AT END
-                       IF PM-STATUS = 'ACTIVE'
+                       IF PM-STATUS = 'ACTIVE' OR PM-STATUS = 'GRACE'
                            PERFORM CHECK-PAYMENT-LAPSE
                        END-IF
                END-READ
@@ -314,11 +409,47 @@
 
        CHECK-PAYMENT-LAPSE SECTION.
        CHECK-LAPSE.
-      *Check if payment is more than 60 days overdue
-           IF PM-PAID-TO-DATE < WS-PROCESSING-DATE - 60
-               PERFORM LAPSE-POLICY
+      *Full lapse beyond 60 days overdue; a 30-60 day grace period
+      *sits between ACTIVE and LAPSED so a partial payment still has
+      *a chance to pull the policy back before it lapses outright.
+      *Calendar arithmetic via INTEGER-OF-DATE - straight YYYYMMDD
+      *digit subtraction breaks across month/year boundaries.
+           COMPUTE WS-DAYS-SINCE-PAYMENT =
+               FUNCTION INTEGER-OF-DATE(WS-PROCESSING-DATE)
+               - FUNCTION INTEGER-OF-DATE(PM-PAID-TO-DATE).
+
+           EVALUATE TRUE
+               WHEN WS-DAYS-SINCE-PAYMENT > 60
+                   PERFORM LAPSE-POLICY
+               WHEN WS-DAYS-SINCE-PAYMENT > 30
+                   PERFORM ENTER-GRACE-PERIOD
+               WHEN OTHER
+                   IF PM-STATUS = 'GRACE'
+                       PERFORM EXIT-GRACE-PERIOD
+                   END-IF
+           END-EVALUATE.
+
+       ENTER-GRACE-PERIOD SECTION.
+       ENTER-GRACE.
+           IF PM-STATUS NOT = 'GRACE'
+               DISPLAY 'GRACE PERIOD: ' PM-POLICY-NUMBER
+               DISPLAY '  Customer: ' PM-CUSTOMER-NAME
+               DISPLAY '  Last payment: ' PM-PAID-TO-DATE
+               MOVE 'GRACE' TO PM-STATUS
+               REWRITE POLICY-MASTER-RECORD
+               DISPLAY '  *** POLICY IN GRACE PERIOD ***'
+               DISPLAY SPACE
            END-IF.
 
+       EXIT-GRACE-PERIOD SECTION.
+       EXIT-GRACE.
+           DISPLAY 'GRACE PERIOD ENDED: ' PM-POLICY-NUMBER.
+           DISPLAY '  Customer: ' PM-CUSTOMER-NAME.
+           MOVE 'ACTIVE' TO PM-STATUS.
+           REWRITE POLICY-MASTER-RECORD.
+           DISPLAY '  *** POLICY RESTORED TO ACTIVE ***'.
+           DISPLAY SPACE.
+
        LAPSE-POLICY SECTION.
        DO-LAPSE.
            DISPLAY 'LAPSE: ' PM-POLICY-NUMBER.
@@ -335,7 +466,168 @@
 
        CALCULATE-PREMIUM-ADJUSTMENTS SECTION.
        CALC-ADJ.
+           DISPLAY 'Running premium adjustment analysis...'.
+           DISPLAY '--------------------------------------------'.
+
+           MOVE SPACES TO PM-POLICY-NUMBER.
+
+           START POLICY-MASTER KEY >= PM-POLICY-NUMBER
+               INVALID KEY
+                   DISPLAY 'No policies to analyze'
+                   GO TO CALC-ADJ-EXIT
+           END-START.
+
+           PERFORM UNTIL WS-FILE-STATUS = '10'
+               READ POLICY-MASTER NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF PM-STATUS = 'ACTIVE' OR PM-STATUS = 'GRACE'
+                           PERFORM ANALYZE-PREMIUM-ADJUSTMENT
+                       END-IF
+               END-READ
+           END-PERFORM.
+
            DISPLAY 'Premium adjustment analysis complete.'.
+           DISPLAY SPACE.
+
+       CALC-ADJ-EXIT.
+           EXIT.
+
+       ANALYZE-PREMIUM-ADJUSTMENT SECTION.
+       ANALYZE-ADJ.
+      *Claim-frequency component: 5 points per claim this year.
+           COMPUTE WS-ADJUSTMENT-PCT = PM-CLAIM-COUNT-YTD * 5.
+
+      *Payment-history component: policyholders behind on payments
+      *(paid less than the full annual premium so far) get an extra
+      *loading; a grace-period account carries the heaviest loading.
+           COMPUTE WS-PAYMENT-RATIO ROUNDED =
+               (PM-PREMIUM-PAID-YTD / PM-PREMIUM-ANNUAL) * 100.
+
+           IF PM-STATUS = 'GRACE'
+               COMPUTE WS-ADJUSTMENT-PCT = WS-ADJUSTMENT-PCT + 10
+           ELSE
+               IF WS-PAYMENT-RATIO < 100
+                   COMPUTE WS-ADJUSTMENT-PCT = WS-ADJUSTMENT-PCT + 3
+               END-IF
+           END-IF.
+
+      *Reward a clean, fully-paid record with a small discount.
+           IF PM-CLAIM-COUNT-YTD = 0 AND WS-PAYMENT-RATIO >= 100
+               COMPUTE WS-ADJUSTMENT-PCT = WS-ADJUSTMENT-PCT - 5
+           END-IF.
+
+           COMPUTE WS-RECOMMENDED-PREMIUM ROUNDED =
+               PM-PREMIUM-ANNUAL * (1 + (WS-ADJUSTMENT-PCT / 100)).
+
+           MOVE WS-RECOMMENDED-PREMIUM TO WS-DISPLAY-AMOUNT.
+           MOVE WS-ADJUSTMENT-PCT TO WS-DISPLAY-PERCENT.
+
+           MOVE SPACES TO UNDERWRITING-REVIEW-LINE.
+           STRING PM-POLICY-NUMBER DELIMITED BY SIZE
+                  ' | ' DELIMITED BY SIZE
+                  PM-CUSTOMER-NAME DELIMITED BY SIZE
+                  ' | Adj: ' DELIMITED BY SIZE
+                  WS-DISPLAY-PERCENT DELIMITED BY SIZE
+                  '% | Recommended: ' DELIMITED BY SIZE
+                  WS-DISPLAY-AMOUNT DELIMITED BY SIZE
+                  INTO UNDERWRITING-REVIEW-LINE
+           END-STRING.
+           WRITE UNDERWRITING-REVIEW-LINE.
+
+       DEMONSTRATE-GRACE-PAYMENT SECTION.
+       DEMO-GRACE-PAY.
+      *Show a partial payment pulling an overdue policy back to
+      *ACTIVE before the lapse run below would drop it.
+           DISPLAY 'Processing a partial payment on a grace-period'.
+           DISPLAY 'policy...'.
+           MOVE 'POL-AUTO-5' TO WS-GRACE-PAYMENT-POLICY.
+           MOVE 700.00 TO WS-GRACE-PAYMENT-AMOUNT.
+           PERFORM PROCESS-PARTIAL-PAYMENT.
+           DISPLAY SPACE.
+
+       PROCESS-PARTIAL-PAYMENT SECTION.
+       PROC-PARTIAL-PAY.
+           MOVE WS-GRACE-PAYMENT-POLICY TO PM-POLICY-NUMBER.
+           READ POLICY-MASTER
+               INVALID KEY
+                   DISPLAY 'Policy not found: ' WS-GRACE-PAYMENT-POLICY
+                   GO TO PROC-PARTIAL-PAY-EXIT
+           END-READ.
+
+      *Credit the payment as a proportional number of paid-through
+      *days, the same way the annual premium buys 365 days of cover.
+           COMPUTE WS-DAYS-CREDITED ROUNDED =
+               (WS-GRACE-PAYMENT-AMOUNT / PM-PREMIUM-ANNUAL) *
+               WS-DAYS-IN-POLICY-YEAR.
+
+      *Advance the paid-to date by real calendar days, not by adding
+      *a day-count onto a YYYYMMDD digit string.
+           COMPUTE WS-PAID-TO-INTEGER-DATE =
+               FUNCTION INTEGER-OF-DATE(PM-PAID-TO-DATE)
+               + WS-DAYS-CREDITED.
+           MOVE FUNCTION DATE-OF-INTEGER(WS-PAID-TO-INTEGER-DATE)
+               TO PM-PAID-TO-DATE.
+           ADD WS-GRACE-PAYMENT-AMOUNT TO PM-PREMIUM-PAID-YTD.
+           REWRITE POLICY-MASTER-RECORD.
+
+           DISPLAY '  Policy: ' PM-POLICY-NUMBER.
+           DISPLAY '  Payment applied: ' WS-GRACE-PAYMENT-AMOUNT.
+           DISPLAY '  Days credited: ' WS-DAYS-CREDITED.
+           DISPLAY '  New paid-to date: ' PM-PAID-TO-DATE.
+
+           PERFORM CHECK-PAYMENT-LAPSE.
+
+       PROC-PARTIAL-PAY-EXIT.
+           EXIT.
+
+       PROCESS-POLICY-CANCELLATIONS SECTION.
+       PROC-CANCELLATIONS.
+      *Demonstrate a voluntary mid-term cancellation with a
+      *pro-rated refund of the unused premium.
+           MOVE 'POL-HOME-2' TO WS-CANCEL-POLICY-NUMBER.
+           MOVE WS-CANCEL-POLICY-NUMBER TO PM-POLICY-NUMBER.
+           READ POLICY-MASTER
+               INVALID KEY
+                   DISPLAY 'Policy not found: ' WS-CANCEL-POLICY-NUMBER
+                   GO TO PROC-CANCEL-EXIT
+           END-READ.
+
+           IF PM-STATUS NOT = 'ACTIVE' AND PM-STATUS NOT = 'GRACE'
+               DISPLAY 'Policy not eligible for cancellation: '
+                   PM-POLICY-NUMBER
+               GO TO PROC-CANCEL-EXIT
+           END-IF.
+
+           DISPLAY 'Processing cancellation: ' PM-POLICY-NUMBER.
+           DISPLAY '  Customer: ' PM-CUSTOMER-NAME.
+
+           COMPUTE WS-DAYS-IN-FORCE =
+               FUNCTION INTEGER-OF-DATE(WS-PROCESSING-DATE)
+               - FUNCTION INTEGER-OF-DATE(PM-EFFECTIVE-DATE).
+           COMPUTE WS-DAYS-UNUSED =
+               WS-DAYS-IN-POLICY-YEAR - WS-DAYS-IN-FORCE.
+           IF WS-DAYS-UNUSED < 0
+               MOVE ZERO TO WS-DAYS-UNUSED
+           END-IF.
+
+           COMPUTE WS-REFUND-AMOUNT ROUNDED =
+               PM-PREMIUM-PAID-YTD *
+               (WS-DAYS-UNUSED / WS-DAYS-IN-POLICY-YEAR).
+
+           MOVE 'CANCELLED' TO PM-STATUS.
+           REWRITE POLICY-MASTER-RECORD.
+
+           ADD 1 TO WS-POLICIES-CANCELLED.
+           DISPLAY '  Days in force: ' WS-DAYS-IN-FORCE.
+           DISPLAY '  Days unused: ' WS-DAYS-UNUSED.
+           DISPLAY '  Refund due: ' WS-REFUND-AMOUNT.
+           DISPLAY '  *** POLICY CANCELLED ***'.
+           DISPLAY SPACE.
+
+       PROC-CANCEL-EXIT.
+           EXIT.
 
        DISPLAY-POLICY-STATISTICS SECTION.
        SHOW-STATS.
@@ -351,4 +643,6 @@
        CLEANUP-POLICY-SYSTEM SECTION.
        CLEANUP.
            CLOSE POLICY-MASTER.
+           CLOSE RENEWAL-NOTICE-FILE.
+           CLOSE UNDERWRITING-REVIEW-FILE.
            DISPLAY 'Policy administration complete.'.
