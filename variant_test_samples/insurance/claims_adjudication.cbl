@@ -19,6 +19,16 @@
                RECORD KEY IS POLICY-NUMBER
                FILE STATUS IS WS-POLICY-FILE-STATUS.
 
+           SELECT ADJUSTER-FILE ASSIGN TO 'adjusters.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ADJUSTER-ID
+               FILE STATUS IS WS-ADJUSTER-FILE-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO 'claims_restart.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  CLAIM-FILE.
@@ -33,6 +43,7 @@
            05  CLAIM-APPROVED-AMT      PIC 9(9)V99 COMP-3.
            05  CLAIM-DEDUCTIBLE        PIC 9(6)V99 COMP-3.
            05  CLAIM-ADJUSTER-ID       PIC X(10).
+           05  CLAIM-PRIOR-DENIAL-RSN  PIC X(60).
 
        FD  POLICY-FILE.
        01  POLICY-RECORD.
@@ -47,10 +58,36 @@
            05  POLICY-STATUS           PIC X.
            05  POLICY-YTD-CLAIMS       PIC 9(9)V99 COMP-3.
 
+       FD  ADJUSTER-FILE.
+       01  ADJUSTER-RECORD.
+           05  ADJUSTER-ID             PIC X(6).
+           05  ADJUSTER-NAME           PIC X(30).
+           05  ADJUSTER-SPECIALTY      PIC X(10).
+           05  ADJUSTER-OPEN-CASES     PIC 9(5) COMP-3.
+
+       FD  RESTART-FILE.
+       01  RESTART-RECORD              PIC X(12).
+
        WORKING-STORAGE SECTION.
 
        01  WS-CLAIM-FILE-STATUS        PIC XX.
        01  WS-POLICY-FILE-STATUS       PIC XX.
+       01  WS-ADJUSTER-FILE-STATUS     PIC XX.
+       01  WS-RESTART-FILE-STATUS      PIC XX.
+
+      *Adjuster assignment working fields
+       01  WS-CLAIM-CATEGORY           PIC X(10).
+       01  WS-ASSIGNED-ADJUSTER        PIC X(6).
+       01  WS-BEST-ADJUSTER-ID         PIC X(6).
+       01  WS-BEST-OPEN-COUNT          PIC 9(5) VALUE 99999.
+
+      *Batch checkpoint/restart working fields
+       01  WS-START-CLAIM-KEY          PIC X(12) VALUE LOW-VALUES.
+       01  WS-CHECKPOINT-INTERVAL      PIC 9 VALUE 2.
+       01  WS-CLAIMS-SINCE-CHECKPOINT  PIC 9 VALUE ZERO.
+
+      *Appeal/reprocessing working fields
+       01  WS-APPEAL-CLAIM-NUMBER      PIC X(12).
 
       *Adjudication decision
        01  WS-ADJUDICATION.
@@ -78,9 +115,11 @@
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-ADJUDICATION-SYSTEM.
            PERFORM SETUP-TEST-POLICIES.
-           PERFORM SETUP-TEST-CLAIMS.
+           PERFORM SETUP-TEST-ADJUSTERS.
+           PERFORM LOAD-CHECKPOINT.
            PERFORM ADJUDICATE-ALL-CLAIMS.
            PERFORM DISPLAY-ADJUDICATION-SUMMARY.
+           PERFORM DEMONSTRATE-CLAIM-APPEAL.
            PERFORM CLEANUP-ADJUDICATION-SYSTEM.
            STOP RUN.
 
@@ -93,10 +132,22 @@
            DISPLAY SPACE.
 
            OPEN OUTPUT POLICY-FILE.
-           OPEN OUTPUT CLAIM-FILE.
+           OPEN OUTPUT ADJUSTER-FILE.
+
+      *Preserve claims (and their adjudication status) across runs so
+      *LOAD-CHECKPOINT's restart key means something real - only seed
+      *a fresh claim file if one doesn't exist yet.
+           OPEN I-O CLAIM-FILE.
+           IF WS-CLAIM-FILE-STATUS = '35'
+               OPEN OUTPUT CLAIM-FILE
+               CLOSE CLAIM-FILE
+               OPEN I-O CLAIM-FILE
+               PERFORM SETUP-TEST-CLAIMS
+           END-IF.
 
            IF WS-POLICY-FILE-STATUS NOT = '00' OR
-              WS-CLAIM-FILE-STATUS NOT = '00'
+              WS-CLAIM-FILE-STATUS NOT = '00' OR
+              WS-ADJUSTER-FILE-STATUS NOT = '00'
                DISPLAY 'Error initializing system'
                STOP RUN
            END-IF.
@@ -153,6 +204,46 @@
            CLOSE POLICY-FILE.
            OPEN I-O POLICY-FILE.
 
+       SETUP-TEST-ADJUSTERS SECTION.
+       SETUP-ADJUSTERS.
+           DISPLAY 'Setting up adjuster roster...'.
+
+           MOVE 'ADJ001' TO ADJUSTER-ID.
+           MOVE 'Carlos Ramirez' TO ADJUSTER-NAME.
+           MOVE 'AUTO' TO ADJUSTER-SPECIALTY.
+           MOVE ZERO TO ADJUSTER-OPEN-CASES.
+           WRITE ADJUSTER-RECORD.
+
+           MOVE 'ADJ005' TO ADJUSTER-ID.
+           MOVE 'Priya Nair' TO ADJUSTER-NAME.
+           MOVE 'AUTO' TO ADJUSTER-SPECIALTY.
+           MOVE ZERO TO ADJUSTER-OPEN-CASES.
+           WRITE ADJUSTER-RECORD.
+
+           MOVE 'ADJ002' TO ADJUSTER-ID.
+           MOVE 'Diane Foster' TO ADJUSTER-NAME.
+           MOVE 'HOME' TO ADJUSTER-SPECIALTY.
+           MOVE ZERO TO ADJUSTER-OPEN-CASES.
+           WRITE ADJUSTER-RECORD.
+
+           MOVE 'ADJ003' TO ADJUSTER-ID.
+           MOVE 'Wei Chen' TO ADJUSTER-NAME.
+           MOVE 'HEALTH' TO ADJUSTER-SPECIALTY.
+           MOVE ZERO TO ADJUSTER-OPEN-CASES.
+           WRITE ADJUSTER-RECORD.
+
+           MOVE 'ADJ004' TO ADJUSTER-ID.
+           MOVE 'Sam Okafor' TO ADJUSTER-NAME.
+           MOVE 'GENERAL' TO ADJUSTER-SPECIALTY.
+           MOVE ZERO TO ADJUSTER-OPEN-CASES.
+           WRITE ADJUSTER-RECORD.
+
+           DISPLAY 'Adjuster roster created'.
+           DISPLAY SPACE.
+
+           CLOSE ADJUSTER-FILE.
+           OPEN I-O ADJUSTER-FILE.
+
        SETUP-TEST-CLAIMS SECTION.
        SETUP-CLAIMS.
            DISPLAY 'Setting up test claims...'.
@@ -170,6 +261,7 @@
            MOVE ZERO TO CLAIM-APPROVED-AMT.
            MOVE ZERO TO CLAIM-DEDUCTIBLE.
            MOVE SPACES TO CLAIM-ADJUSTER-ID.
+           MOVE SPACES TO CLAIM-PRIOR-DENIAL-RSN.
            WRITE CLAIM-RECORD.
 
       *Claim 2 - Home fire damage
@@ -185,6 +277,7 @@
            MOVE ZERO TO CLAIM-APPROVED-AMT.
            MOVE ZERO TO CLAIM-DEDUCTIBLE.
            MOVE SPACES TO CLAIM-ADJUSTER-ID.
+           MOVE SPACES TO CLAIM-PRIOR-DENIAL-RSN.
            WRITE CLAIM-RECORD.
 
       *Claim 3 - Health medical
@@ -200,6 +293,7 @@
            MOVE ZERO TO CLAIM-APPROVED-AMT.
            MOVE ZERO TO CLAIM-DEDUCTIBLE.
            MOVE SPACES TO CLAIM-ADJUSTER-ID.
+           MOVE SPACES TO CLAIM-PRIOR-DENIAL-RSN.
            WRITE CLAIM-RECORD.
 
       *Claim 4 - Fraudulent claim
@@ -215,6 +309,7 @@
            MOVE ZERO TO CLAIM-APPROVED-AMT.
            MOVE ZERO TO CLAIM-DEDUCTIBLE.
            MOVE SPACES TO CLAIM-ADJUSTER-ID.
+           MOVE SPACES TO CLAIM-PRIOR-DENIAL-RSN.
            WRITE CLAIM-RECORD.
 
            DISPLAY 'Test claims created: ' WS-CLAIM-COUNT.
@@ -223,14 +318,45 @@
            CLOSE CLAIM-FILE.
            OPEN I-O CLAIM-FILE.
 
+       LOAD-CHECKPOINT SECTION.
+       LOAD-CKPT.
+      *Resume from the last successfully processed claim if a prior
+      *run abended partway through the batch; a completed run stamps
+      *a HIGH-VALUES sentinel record so the next full run starts over.
+           MOVE LOW-VALUES TO WS-START-CLAIM-KEY.
+
+           OPEN INPUT RESTART-FILE.
+           IF WS-RESTART-FILE-STATUS = '00'
+               READ RESTART-FILE INTO RESTART-RECORD
+                   AT END
+                       CONTINUE
+               END-READ
+               IF WS-RESTART-FILE-STATUS = '00' AND
+                  RESTART-RECORD NOT = HIGH-VALUES
+                   MOVE RESTART-RECORD TO WS-START-CLAIM-KEY
+                   DISPLAY 'Resuming batch after checkpoint: '
+                       WS-START-CLAIM-KEY
+                   DISPLAY SPACE
+               END-IF
+               CLOSE RESTART-FILE
+           END-IF.
+
+       WRITE-CHECKPOINT SECTION.
+       WRITE-CKPT.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE CLAIM-NUMBER TO RESTART-RECORD.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+           MOVE ZERO TO WS-CLAIMS-SINCE-CHECKPOINT.
+
        ADJUDICATE-ALL-CLAIMS SECTION.
        ADJ-ALL.
            DISPLAY 'Processing claims adjudication...'.
            DISPLAY '--------------------------------------------'.
 
-           MOVE SPACES TO CLAIM-NUMBER.
+           MOVE WS-START-CLAIM-KEY TO CLAIM-NUMBER.
 
-           START CLAIM-FILE KEY >= CLAIM-NUMBER
+           START CLAIM-FILE KEY > CLAIM-NUMBER
                INVALID KEY
                    DISPLAY 'No claims to process'
                    GO TO ADJ-ALL-EXIT
@@ -245,35 +371,113 @@
                END-READ
            END-PERFORM.
 
+      *Batch completed cleanly - stamp the restart file so a future
+      *run does not think it needs to resume from a stale checkpoint.
+           OPEN OUTPUT RESTART-FILE.
+           MOVE HIGH-VALUES TO RESTART-RECORD.
+           WRITE RESTART-RECORD.
+           CLOSE RESTART-FILE.
+
        ADJ-ALL-EXIT.
            DISPLAY SPACE.
            EXIT.
 
        ADJUDICATE-SINGLE-CLAIM SECTION.
        ADJ-SINGLE.
-           ADD 1 TO WS-CLAIMS-PROCESSED.
+      *CLAIM-FILE now persists across runs, so a claim already
+      *decided on a prior run must not be re-adjudicated and re-paid
+      *just because a clean restart begins the scan from the top of
+      *the file again.
+           IF CLAIM-STATUS NOT = 'PENDING' AND CLAIM-STATUS NOT = SPACES
+               DISPLAY 'Claim: ' CLAIM-NUMBER
+                   ' already ' CLAIM-STATUS '- skipping'
+           ELSE
+               ADD 1 TO WS-CLAIMS-PROCESSED
+
+               DISPLAY 'Claim: ' CLAIM-NUMBER
+               DISPLAY '  Policy: ' CLAIM-POLICY-NUM
+               MOVE CLAIM-AMOUNT TO WS-DISPLAY-AMOUNT
+               DISPLAY '  Amount: ' WS-DISPLAY-AMOUNT
+               DISPLAY '  Type: ' CLAIM-TYPE
+
+               PERFORM VERIFY-POLICY-COVERAGE
+               PERFORM ASSIGN-ADJUSTER
+
+               IF WS-DECISION = 'APPROVED'
+                   PERFORM CALCULATE-PAYMENT
+                   PERFORM UPDATE-CLAIM-APPROVED
+                   PERFORM UPDATE-POLICY-YTD
+                   ADD 1 TO WS-CLAIMS-APPROVED
+                   ADD WS-APPROVED-AMOUNT TO WS-TOTAL-PAID
+               ELSE
+                   PERFORM UPDATE-CLAIM-DENIED
+                   ADD 1 TO WS-CLAIMS-DENIED
+               END-IF
+
+               PERFORM DISPLAY-ADJUDICATION-DECISION
+               DISPLAY SPACE
+
+               ADD 1 TO WS-CLAIMS-SINCE-CHECKPOINT
+               IF WS-CLAIMS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                   PERFORM WRITE-CHECKPOINT
+               END-IF
+           END-IF.
 
-           DISPLAY 'Claim: ' CLAIM-NUMBER.
-           DISPLAY '  Policy: ' CLAIM-POLICY-NUM.
-           MOVE CLAIM-AMOUNT TO WS-DISPLAY-AMOUNT.
-           DISPLAY '  Amount: ' WS-DISPLAY-AMOUNT.
-           DISPLAY '  Type: ' CLAIM-TYPE.
+       ASSIGN-ADJUSTER SECTION.
+       ASSIGN-ADJ.
+      *Map the claim to a specialty, then scan the adjuster roster
+      *for the least-loaded adjuster in that specialty.
+           EVALUATE CLAIM-TYPE
+               WHEN 'COLLISION'
+               WHEN 'THEFT'
+                   MOVE 'AUTO' TO WS-CLAIM-CATEGORY
+               WHEN 'FIRE DAMAGE'
+                   MOVE 'HOME' TO WS-CLAIM-CATEGORY
+               WHEN 'HOSPITAL SURGERY'
+                   MOVE 'HEALTH' TO WS-CLAIM-CATEGORY
+               WHEN OTHER
+                   MOVE 'GENERAL' TO WS-CLAIM-CATEGORY
+           END-EVALUATE.
+
+           MOVE SPACES TO WS-BEST-ADJUSTER-ID.
+           MOVE 99999 TO WS-BEST-OPEN-COUNT.
+           MOVE LOW-VALUES TO ADJUSTER-ID.
+
+           START ADJUSTER-FILE KEY > ADJUSTER-ID
+               INVALID KEY
+                   CONTINUE
+           END-START.
 
-           PERFORM VERIFY-POLICY-COVERAGE.
+           PERFORM UNTIL WS-ADJUSTER-FILE-STATUS = '10'
+               READ ADJUSTER-FILE NEXT RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF ADJUSTER-SPECIALTY = WS-CLAIM-CATEGORY AND
+                          ADJUSTER-OPEN-CASES < WS-BEST-OPEN-COUNT
+                           MOVE ADJUSTER-OPEN-CASES TO
+                               WS-BEST-OPEN-COUNT
+                           MOVE ADJUSTER-ID TO WS-BEST-ADJUSTER-ID
+                       END-IF
+               END-READ
+           END-PERFORM.
 
-           IF WS-DECISION = 'APPROVED'
-               PERFORM CALCULATE-PAYMENT
-               PERFORM UPDATE-CLAIM-APPROVED
-               PERFORM UPDATE-POLICY-YTD
-               ADD 1 TO WS-CLAIMS-APPROVED
-               ADD WS-APPROVED-AMOUNT TO WS-TOTAL-PAID
-           ELSE
-               PERFORM UPDATE-CLAIM-DENIED
-               ADD 1 TO WS-CLAIMS-DENIED
+      *Fall back to the general adjuster if no specialist was found
+           IF WS-BEST-ADJUSTER-ID = SPACES
+               MOVE 'ADJ004' TO WS-BEST-ADJUSTER-ID
            END-IF.
 
-           PERFORM DISPLAY-ADJUDICATION-DECISION.
-           DISPLAY SPACE.
+           MOVE WS-BEST-ADJUSTER-ID TO WS-ASSIGNED-ADJUSTER.
+
+           MOVE WS-BEST-ADJUSTER-ID TO ADJUSTER-ID.
+           READ ADJUSTER-FILE KEY IS ADJUSTER-ID
+               INVALID KEY
+                   CONTINUE
+           END-READ.
+           IF WS-ADJUSTER-FILE-STATUS = '00'
+               ADD 1 TO ADJUSTER-OPEN-CASES
+               REWRITE ADJUSTER-RECORD
+           END-IF.
 
        VERIFY-POLICY-COVERAGE SECTION.
        VERIFY-POLICY.
@@ -347,14 +551,15 @@
        UPD-APPROVED.
            MOVE 'APPROVED' TO CLAIM-STATUS.
            MOVE WS-APPROVED-AMOUNT TO CLAIM-APPROVED-AMT.
-           MOVE 'ADJ001' TO CLAIM-ADJUSTER-ID.
+           MOVE WS-ASSIGNED-ADJUSTER TO CLAIM-ADJUSTER-ID.
            REWRITE CLAIM-RECORD.
 
        UPDATE-CLAIM-DENIED SECTION.
        UPD-DENIED.
            MOVE 'DENIED' TO CLAIM-STATUS.
            MOVE ZERO TO CLAIM-APPROVED-AMT.
-           MOVE 'ADJ001' TO CLAIM-ADJUSTER-ID.
+           MOVE WS-ASSIGNED-ADJUSTER TO CLAIM-ADJUSTER-ID.
+           MOVE WS-REASON TO CLAIM-PRIOR-DENIAL-RSN.
            REWRITE CLAIM-RECORD.
 
        UPDATE-POLICY-YTD SECTION.
@@ -389,8 +594,76 @@
            MOVE WS-TOTAL-PAID TO WS-DISPLAY-AMOUNT.
            DISPLAY 'Total Paid:       ' WS-DISPLAY-AMOUNT.
 
+       REPROCESS-DENIED-CLAIM SECTION.
+       REPROCESS-CLAIM.
+      *Resubmit a previously DENIED claim (for example after the
+      *policyholder supplies a corrected policy number) through the
+      *same coverage verification and payment logic, logging the
+      *prior denial reason alongside the new decision.
+           MOVE WS-APPEAL-CLAIM-NUMBER TO CLAIM-NUMBER.
+           READ CLAIM-FILE KEY IS CLAIM-NUMBER
+               INVALID KEY
+                   DISPLAY 'Appeal: claim not found - '
+                       WS-APPEAL-CLAIM-NUMBER
+                   GO TO REPROCESS-CLAIM-EXIT
+           END-READ.
+
+           IF CLAIM-STATUS NOT = 'DENIED'
+               DISPLAY 'Appeal: claim is not DENIED - '
+                   WS-APPEAL-CLAIM-NUMBER
+               GO TO REPROCESS-CLAIM-EXIT
+           END-IF.
+
+           DISPLAY 'Reprocessing appealed claim: ' CLAIM-NUMBER.
+           DISPLAY '  Prior denial reason: ' CLAIM-PRIOR-DENIAL-RSN.
+
+           MOVE 'PENDING-APPEAL' TO CLAIM-STATUS.
+           REWRITE CLAIM-RECORD.
+
+           PERFORM VERIFY-POLICY-COVERAGE.
+           PERFORM ASSIGN-ADJUSTER.
+
+           IF WS-DECISION = 'APPROVED'
+               PERFORM CALCULATE-PAYMENT
+               PERFORM UPDATE-CLAIM-APPROVED
+               PERFORM UPDATE-POLICY-YTD
+           ELSE
+               PERFORM UPDATE-CLAIM-DENIED
+           END-IF.
+
+           PERFORM DISPLAY-ADJUDICATION-DECISION.
+           DISPLAY SPACE.
+
+       REPROCESS-CLAIM-EXIT.
+           EXIT.
+
+       DEMONSTRATE-CLAIM-APPEAL SECTION.
+       DEMO-CLAIM-APPEAL.
+      *Sample 'CLM-4-2024' was denied because it referenced a
+      *nonexistent policy (AUTO-2024-999). Demonstrate the appeal
+      *path by correcting the policy number and reprocessing it.
+           MOVE 'CLM-4-2024' TO CLAIM-NUMBER.
+           READ CLAIM-FILE KEY IS CLAIM-NUMBER
+               INVALID KEY
+                   GO TO DEMO-CLAIM-APPEAL-EXIT
+           END-READ.
+
+           IF CLAIM-STATUS = 'DENIED'
+               DISPLAY 'Policyholder corrected the policy number'
+               DISPLAY 'for claim ' CLAIM-NUMBER ' - filing appeal'
+               DISPLAY SPACE
+               MOVE 'AUTO-2024-001' TO CLAIM-POLICY-NUM
+               REWRITE CLAIM-RECORD
+               MOVE CLAIM-NUMBER TO WS-APPEAL-CLAIM-NUMBER
+               PERFORM REPROCESS-DENIED-CLAIM
+           END-IF.
+
+       DEMO-CLAIM-APPEAL-EXIT.
+           EXIT.
+
        CLEANUP-ADJUDICATION-SYSTEM SECTION.
        CLEANUP.
            CLOSE CLAIM-FILE.
            CLOSE POLICY-FILE.
+           CLOSE ADJUSTER-FILE.
            DISPLAY 'Adjudication complete.'.
