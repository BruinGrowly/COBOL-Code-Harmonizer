@@ -3,9 +3,38 @@
       *INSURANCE - PREMIUM CALCULATION ENGINE
       *Calculates insurance premiums based on risk factors
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT QUOTE-FILE ASSIGN TO 'quotes.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS QT-QUOTE-NUMBER
+               FILE STATUS IS WS-QUOTE-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  QUOTE-FILE.
+       01  QUOTE-RECORD.
+           05  QT-QUOTE-NUMBER         PIC X(10).
+           05  QT-POLICY-LINE          PIC X(10).
+           05  QT-CUSTOMER-NAME        PIC X(30).
+           05  QT-ZIP-CODE             PIC X(5).
+           05  QT-LIABILITY-LIMIT      PIC 9(9)V99.
+           05  QT-DEDUCTIBLE           PIC 9(5).
+           05  QT-CALCULATED-PREMIUM   PIC 9(7)V99.
+           05  QT-QUOTE-DATE           PIC 9(8).
+
        WORKING-STORAGE SECTION.
 
+       01  WS-QUOTE-FILE-STATUS        PIC XX.
+       01  WS-QUOTE-COUNT              PIC 9(4) VALUE ZERO.
+       01  WS-LAST-QUOTE-NUMBER        PIC X(10).
+       01  WS-LAST-QUOTE-SEQ           PIC 9(4).
+       01  WS-QUOTE-NUMBER             PIC X(10).
+       01  WS-CUSTOMER-NAME            PIC X(30).
+       01  WS-QUOTE-DATE               PIC 9(8) VALUE 20241107.
+
       *Customer risk profile
        01  WS-CUSTOMER-PROFILE.
            05  WS-AGE                  PIC 9(3).
@@ -55,13 +84,25 @@
 
       *Discounts
        01  WS-DISCOUNTS.
-           05  WS-MULTICAR-DISCOUNT    PIC 9V99.
-           05  WS-MULTIPOLICY-DISCOUNT PIC 9V99.
-           05  WS-SAFE-DRIVER-DISCOUNT PIC 9V99.
-           05  WS-LOYALTY-DISCOUNT     PIC 9V99.
-           05  WS-SAFETY-FEATURE-DISC  PIC 9V99.
+           05  WS-MULTICAR-DISCOUNT    PIC 9(2)V99.
+           05  WS-MULTIPOLICY-DISCOUNT PIC 9(2)V99.
+           05  WS-SAFE-DRIVER-DISCOUNT PIC 9(2)V99.
+           05  WS-LOYALTY-DISCOUNT     PIC 9(2)V99.
+           05  WS-SAFETY-FEATURE-DISC  PIC 9(2)V99.
            05  WS-TOTAL-DISCOUNT-PCT   PIC 9(2)V99.
 
+      *Household discount inputs - multicar and multipolicy
+       01  WS-HOUSEHOLD-VEHICLE-COUNT  PIC 9(2).
+       01  WS-HAS-HOME-POLICY          PIC X.
+
+      *Geographic territory rating table, keyed by 2-digit ZIP prefix
+       01  WS-TERRITORY-TABLE.
+           05  WS-TERRITORY OCCURS 8 TIMES.
+               10  WS-TERR-ZIP-PREFIX  PIC X(2).
+               10  WS-TERR-FACTOR      PIC 9V9999.
+       01  WS-TERRITORY-IDX            PIC 9.
+       01  WS-DEFAULT-TERRITORY-FACTOR PIC 9V9999 VALUE 1.0000.
+
       *Display variables
        01  WS-DISPLAY-AMOUNT           PIC $$$,$$$,$$9.99.
        01  WS-DISPLAY-FACTOR           PIC 9.9999.
@@ -73,12 +114,74 @@
 
        MAIN-PROCEDURE.
            PERFORM DISPLAY-SYSTEM-HEADER.
+           PERFORM INITIALIZE-PREMIUM-SYSTEM.
+           PERFORM LOAD-TERRITORY-TABLE.
            PERFORM CALCULATE-AUTO-SCENARIO-1.
            PERFORM CALCULATE-AUTO-SCENARIO-2.
            PERFORM CALCULATE-HOME-SCENARIO-1.
+           PERFORM CLEANUP-PREMIUM-SYSTEM.
            DISPLAY 'Premium calculations complete.'.
            STOP RUN.
 
+       INITIALIZE-PREMIUM-SYSTEM SECTION.
+       INIT-SYSTEM.
+      *Preserve prior quotes across runs so they can still be pulled
+      *up later - only seed a fresh file if one doesn't exist yet,
+      *matching ATMController's ACCOUNT-FILE startup pattern.
+           OPEN I-O QUOTE-FILE.
+           IF WS-QUOTE-FILE-STATUS = '35'
+               OPEN OUTPUT QUOTE-FILE
+               CLOSE QUOTE-FILE
+               OPEN I-O QUOTE-FILE
+           END-IF.
+           IF WS-QUOTE-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR opening QUOTE-FILE: '
+                   WS-QUOTE-FILE-STATUS
+           END-IF.
+
+      *Resume the quote sequence from whatever is already on file
+      *instead of restarting at 1, which would collide with
+      *QT-QUOTE-NUMBER rows written by a prior run.
+           MOVE HIGH-VALUES TO QT-QUOTE-NUMBER.
+           START QUOTE-FILE KEY IS NOT GREATER THAN QT-QUOTE-NUMBER
+               INVALID KEY CONTINUE
+           END-START.
+           IF WS-QUOTE-FILE-STATUS = '00'
+               READ QUOTE-FILE PREVIOUS RECORD
+                   AT END CONTINUE
+               END-READ
+               IF WS-QUOTE-FILE-STATUS = '00'
+                   MOVE QT-QUOTE-NUMBER TO WS-LAST-QUOTE-NUMBER
+                   MOVE WS-LAST-QUOTE-NUMBER(3:4) TO WS-LAST-QUOTE-SEQ
+                   MOVE WS-LAST-QUOTE-SEQ TO WS-QUOTE-COUNT
+               END-IF
+           END-IF.
+
+       LOAD-TERRITORY-TABLE SECTION.
+       LOAD-TERRITORY.
+      *Rough territory rating by ZIP prefix - dense urban prefixes
+      *carry higher accident/theft frequency, rural prefixes lower.
+           MOVE '10' TO WS-TERR-ZIP-PREFIX(1).
+           MOVE 1.3500 TO WS-TERR-FACTOR(1).
+           MOVE '11' TO WS-TERR-ZIP-PREFIX(2).
+           MOVE 1.3000 TO WS-TERR-FACTOR(2).
+           MOVE '60' TO WS-TERR-ZIP-PREFIX(3).
+           MOVE 1.2000 TO WS-TERR-FACTOR(3).
+           MOVE '90' TO WS-TERR-ZIP-PREFIX(4).
+           MOVE 1.2500 TO WS-TERR-FACTOR(4).
+           MOVE '77' TO WS-TERR-ZIP-PREFIX(5).
+           MOVE 1.1000 TO WS-TERR-FACTOR(5).
+           MOVE '33' TO WS-TERR-ZIP-PREFIX(6).
+           MOVE 1.1500 TO WS-TERR-FACTOR(6).
+           MOVE '55' TO WS-TERR-ZIP-PREFIX(7).
+           MOVE 0.9000 TO WS-TERR-FACTOR(7).
+           MOVE '59' TO WS-TERR-ZIP-PREFIX(8).
+           MOVE 0.8500 TO WS-TERR-FACTOR(8).
+
+       CLEANUP-PREMIUM-SYSTEM SECTION.
+       CLEANUP-SYSTEM.
+           CLOSE QUOTE-FILE.
+
        DISPLAY-SYSTEM-HEADER SECTION.
        SHOW-HEADER.
            DISPLAY '========================================'.
@@ -100,6 +203,7 @@
            MOVE 680 TO WS-CREDIT-SCORE.
            MOVE 2 TO WS-YEARS-INSURED.
            MOVE 1 TO WS-CLAIMS-3YEARS.
+           MOVE 'James Carter' TO WS-CUSTOMER-NAME.
 
       *Set vehicle data
            MOVE 2022 TO WS-VEHICLE-YEAR.
@@ -116,8 +220,13 @@
            MOVE 'Y' TO WS-COMPREHENSIVE-CVG.
            MOVE 500 TO WS-DEDUCTIBLE.
 
+      *One vehicle, no homeowners policy with us
+           MOVE 1 TO WS-HOUSEHOLD-VEHICLE-COUNT.
+           MOVE 'N' TO WS-HAS-HOME-POLICY.
+
            PERFORM CALCULATE-AUTO-PREMIUM.
            PERFORM DISPLAY-PREMIUM-BREAKDOWN.
+           PERFORM SAVE-QUOTE-AUTO.
 
            ADD 1 TO WS-SCENARIO-NUM.
            DISPLAY SPACE.
@@ -135,6 +244,7 @@
            MOVE 780 TO WS-CREDIT-SCORE.
            MOVE 15 TO WS-YEARS-INSURED.
            MOVE 0 TO WS-CLAIMS-3YEARS.
+           MOVE 'Priya Sharma' TO WS-CUSTOMER-NAME.
 
       *Set vehicle data
            MOVE 2023 TO WS-VEHICLE-YEAR.
@@ -151,8 +261,13 @@
            MOVE 'Y' TO WS-COMPREHENSIVE-CVG.
            MOVE 1000 TO WS-DEDUCTIBLE.
 
+      *Two cars in the household, also holds a home policy with us
+           MOVE 2 TO WS-HOUSEHOLD-VEHICLE-COUNT.
+           MOVE 'Y' TO WS-HAS-HOME-POLICY.
+
            PERFORM CALCULATE-AUTO-PREMIUM.
            PERFORM DISPLAY-PREMIUM-BREAKDOWN.
+           PERFORM SAVE-QUOTE-AUTO.
 
            ADD 1 TO WS-SCENARIO-NUM.
            DISPLAY SPACE.
@@ -170,6 +285,7 @@
            MOVE 750 TO WS-CREDIT-SCORE.
            MOVE 8 TO WS-YEARS-INSURED.
            MOVE 0 TO WS-CLAIMS-3YEARS.
+           MOVE 'Marcus Webb' TO WS-CUSTOMER-NAME.
 
       *Set property data
            MOVE 'BRICK' TO WS-CONSTRUCTION-TYPE.
@@ -182,6 +298,7 @@
 
            PERFORM CALCULATE-HOME-PREMIUM.
            PERFORM DISPLAY-PREMIUM-BREAKDOWN.
+           PERFORM SAVE-QUOTE-HOME.
 
            ADD 1 TO WS-SCENARIO-NUM.
            DISPLAY SPACE.
@@ -206,12 +323,17 @@
                    MOVE 1.3 TO WS-AGE-FACTOR
            END-EVALUATE.
 
-      *Location factor (simplified by ZIP)
-           IF WS-ZIP-CODE(1:2) = '10'
-               MOVE 1.25 TO WS-LOCATION-FACTOR
-           ELSE
-               MOVE 1.0 TO WS-LOCATION-FACTOR
-           END-IF.
+      *Location factor from the territory rating table, keyed by
+      *2-digit ZIP prefix; unlisted prefixes get the default factor.
+           MOVE WS-DEFAULT-TERRITORY-FACTOR TO WS-LOCATION-FACTOR.
+           PERFORM VARYING WS-TERRITORY-IDX FROM 1 BY 1
+                   UNTIL WS-TERRITORY-IDX > 8
+               IF WS-ZIP-CODE(1:2) =
+                       WS-TERR-ZIP-PREFIX(WS-TERRITORY-IDX)
+                   MOVE WS-TERR-FACTOR(WS-TERRITORY-IDX)
+                       TO WS-LOCATION-FACTOR
+               END-IF
+           END-PERFORM.
 
       *Credit score factor
            EVALUATE TRUE
@@ -227,8 +349,10 @@
 
       *Vehicle factor
            COMPUTE WS-VEHICLE-FACTOR =
-               1.0 + ((10 - WS-SAFETY-RATING) * 0.05) +
-               (WS-THEFT-RATING * 0.03).
+               (10 - WS-SAFETY-RATING) * 0.05.
+           COMPUTE WS-DISCOUNT-FACTOR = WS-THEFT-RATING * 0.03.
+           ADD WS-DISCOUNT-FACTOR TO WS-VEHICLE-FACTOR.
+           ADD 1.0 TO WS-VEHICLE-FACTOR.
 
       *Claims factor
            IF WS-CLAIMS-3YEARS = 0
@@ -242,20 +366,29 @@
            PERFORM CALCULATE-AUTO-DISCOUNTS.
 
       *Calculate total premium
-           COMPUTE WS-TOTAL-PREMIUM =
+           COMPUTE WS-TOTAL-PREMIUM ROUNDED =
                WS-BASE-PREMIUM *
                WS-AGE-FACTOR *
                WS-LOCATION-FACTOR *
                WS-CREDIT-FACTOR *
                WS-VEHICLE-FACTOR *
                WS-CLAIMS-FACTOR *
-               (1 - (WS-TOTAL-DISCOUNT-PCT / 100))
-               ROUNDED MODE IS NEAREST-TOWARD-ZERO.
+               (1 - (WS-TOTAL-DISCOUNT-PCT / 100)).
 
        CALCULATE-AUTO-DISCOUNTS SECTION.
        CALC-AUTO-DISC.
            MOVE ZERO TO WS-DISCOUNTS.
 
+      *Multicar discount
+           IF WS-HOUSEHOLD-VEHICLE-COUNT >= 2
+               MOVE 12.00 TO WS-MULTICAR-DISCOUNT
+           END-IF.
+
+      *Multipolicy discount
+           IF WS-HAS-HOME-POLICY = 'Y'
+               MOVE 10.00 TO WS-MULTIPOLICY-DISCOUNT
+           END-IF.
+
       *Safe driver discount
            IF WS-CLAIMS-3YEARS = 0
                MOVE 10.00 TO WS-SAFE-DRIVER-DISCOUNT
@@ -342,15 +475,14 @@
            PERFORM CALCULATE-HOME-DISCOUNTS.
 
       *Calculate total premium
-           COMPUTE WS-TOTAL-PREMIUM =
+           COMPUTE WS-TOTAL-PREMIUM ROUNDED =
                WS-BASE-PREMIUM *
                WS-AGE-FACTOR *
                WS-LOCATION-FACTOR *
                WS-CREDIT-FACTOR *
                WS-VEHICLE-FACTOR *
                WS-CLAIMS-FACTOR *
-               (1 - (WS-TOTAL-DISCOUNT-PCT / 100))
-               ROUNDED MODE IS NEAREST-TOWARD-ZERO.
+               (1 - (WS-TOTAL-DISCOUNT-PCT / 100)).
 
        CALCULATE-HOME-DISCOUNTS SECTION.
        CALC-HOME-DISC.
@@ -415,3 +547,41 @@
            DISPLAY SPACE.
            MOVE WS-TOTAL-PREMIUM TO WS-DISPLAY-AMOUNT.
            DISPLAY 'ANNUAL PREMIUM: ' WS-DISPLAY-AMOUNT.
+
+       SAVE-QUOTE-AUTO SECTION.
+       SAVE-QT-AUTO.
+           PERFORM BUILD-NEXT-QUOTE-NUMBER.
+           MOVE WS-QUOTE-NUMBER TO QT-QUOTE-NUMBER.
+           MOVE 'AUTO' TO QT-POLICY-LINE.
+           MOVE WS-CUSTOMER-NAME TO QT-CUSTOMER-NAME.
+           MOVE WS-ZIP-CODE TO QT-ZIP-CODE.
+           MOVE WS-LIABILITY-LIMIT TO QT-LIABILITY-LIMIT.
+           MOVE WS-DEDUCTIBLE TO QT-DEDUCTIBLE.
+           MOVE WS-TOTAL-PREMIUM TO QT-CALCULATED-PREMIUM.
+           MOVE WS-QUOTE-DATE TO QT-QUOTE-DATE.
+           WRITE QUOTE-RECORD.
+           IF WS-QUOTE-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR writing quote: ' WS-QUOTE-FILE-STATUS
+           END-IF.
+
+       SAVE-QUOTE-HOME SECTION.
+       SAVE-QT-HOME.
+           PERFORM BUILD-NEXT-QUOTE-NUMBER.
+           MOVE WS-QUOTE-NUMBER TO QT-QUOTE-NUMBER.
+           MOVE 'HOME' TO QT-POLICY-LINE.
+           MOVE WS-CUSTOMER-NAME TO QT-CUSTOMER-NAME.
+           MOVE WS-ZIP-CODE TO QT-ZIP-CODE.
+           MOVE WS-PROPERTY-VALUE TO QT-LIABILITY-LIMIT.
+           MOVE ZERO TO QT-DEDUCTIBLE.
+           MOVE WS-TOTAL-PREMIUM TO QT-CALCULATED-PREMIUM.
+           MOVE WS-QUOTE-DATE TO QT-QUOTE-DATE.
+           WRITE QUOTE-RECORD.
+           IF WS-QUOTE-FILE-STATUS NOT = '00'
+               DISPLAY 'ERROR writing quote: ' WS-QUOTE-FILE-STATUS
+           END-IF.
+
+       BUILD-NEXT-QUOTE-NUMBER SECTION.
+       BUILD-QT-NUM.
+           ADD 1 TO WS-QUOTE-COUNT.
+           STRING 'QT' WS-QUOTE-COUNT DELIMITED BY SIZE
+               INTO WS-QUOTE-NUMBER.
