@@ -11,10 +11,17 @@
                ACCESS MODE IS DYNAMIC
                RECORD KEY IS CARD-NUMBER
                ALTERNATE RECORD KEY IS CARD-CUSTOMER-ID
+                   WITH DUPLICATES
                FILE STATUS IS WS-CARD-FILE-STATUS.
 
-           SELECT TRANSACTION-LOG ASSIGN TO 'cc_trans.log'
-               ORGANIZATION IS LINE SEQUENTIAL
+           SELECT TRANSACTION-LOG ASSIGN TO 'cc_trans.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS LOG-SEQ-NUMBER
+               ALTERNATE RECORD KEY IS LOG-CARD-NUMBER
+                   WITH DUPLICATES
+               ALTERNATE RECORD KEY IS LOG-TRANS-DATE-TIME
+                   WITH DUPLICATES
                FILE STATUS IS WS-LOG-FILE-STATUS.
 
        DATA DIVISION.
@@ -30,15 +37,31 @@
            05  CARD-STATUS             PIC X.
            05  CARD-EXPIRY-DATE        PIC 9(6).
            05  CARD-CVV                PIC 9(3).
-           05  CARD-LAST-TRANS-DATE    PIC X(10).
-
+           05  CARD-LAST-TRANS-DATE    PIC 9(8).
+           05  CARD-LAST-TRANS-TIME.
+               10  CARD-LAST-TRANS-HH  PIC 9(2).
+               10  CARD-LAST-TRANS-MM  PIC 9(2).
+               10  CARD-LAST-TRANS-SS  PIC 9(2).
+
+      *Queryable transaction history - keyed for lookup by card and
+      *by date/time so disputes and chargeback inquiries can be
+      *answered without grepping a flat log file.
        FD  TRANSACTION-LOG.
-       01  LOG-RECORD                  PIC X(200).
+       01  LOG-RECORD.
+           05  LOG-SEQ-NUMBER          PIC 9(10).
+           05  LOG-CARD-NUMBER         PIC 9(16).
+           05  LOG-TRANS-DATE-TIME     PIC X(26).
+           05  LOG-AMOUNT              PIC 9(7)V99.
+           05  LOG-MERCHANT-NAME       PIC X(40).
+           05  LOG-STATUS              PIC X(20).
+           05  LOG-AUTH-CODE           PIC X(6).
+           05  LOG-DECLINE-REASON      PIC X(50).
 
        WORKING-STORAGE SECTION.
 
        01  WS-CARD-FILE-STATUS         PIC XX.
        01  WS-LOG-FILE-STATUS          PIC XX.
+       01  WS-LOG-SEQ-COUNTER          PIC 9(10) VALUE ZERO.
 
       *Transaction request
        01  WS-TRANSACTION-REQUEST.
@@ -65,8 +88,50 @@
            05  WS-FOREIGN-TRANS-FLAG   PIC X VALUE 'N'.
            05  WS-RAPID-TRANS-FLAG     PIC X VALUE 'N'.
            05  WS-UNUSUAL-MERCHANT-FLAG PIC X VALUE 'N'.
+           05  WS-MULTI-CARD-FLAG      PIC X VALUE 'N'.
            05  WS-FRAUD-SCORE          PIC 9(3) VALUE ZERO.
 
+      *Velocity check working fields
+       01  WS-RAPID-TRANS-WORK.
+           05  WS-CUR-TRANS-DATE       PIC 9(8).
+           05  WS-CUR-TRANS-TIME.
+               10  WS-CUR-TRANS-HH     PIC 9(2).
+               10  WS-CUR-TRANS-MM     PIC 9(2).
+               10  WS-CUR-TRANS-SS     PIC 9(2).
+           05  WS-CUR-SECONDS-OF-DAY   PIC 9(5).
+           05  WS-LAST-SECONDS-OF-DAY  PIC 9(5).
+           05  WS-SECONDS-SINCE-LAST   PIC S9(6).
+           05  WS-RAPID-WINDOW-SECS    PIC 9(5) VALUE 60.
+
+      *Multi-card exposure check working fields
+       01  WS-MULTI-CARD-WORK.
+           05  WS-SCAN-CUSTOMER-ID     PIC 9(10).
+           05  WS-EXPOSURE-TOTAL       PIC 9(9)V99 COMP-3.
+           05  WS-EXPOSURE-EOF         PIC X.
+           05  WS-MULTI-CARD-THRESHOLD PIC 9(7)V99 VALUE 5000.00.
+
+       01  WS-SAVED-CARD-RECORD.
+           05  WS-SAVED-CARD-NUMBER       PIC 9(16).
+           05  WS-SAVED-CARD-CUSTOMER-ID  PIC 9(10).
+           05  WS-SAVED-CARD-TYPE         PIC X(15).
+           05  WS-SAVED-CARD-CREDIT-LIMIT PIC 9(7)V99 COMP-3.
+           05  WS-SAVED-CARD-CURR-BAL     PIC 9(7)V99 COMP-3.
+           05  WS-SAVED-CARD-AVAIL-CREDIT PIC 9(7)V99 COMP-3.
+           05  WS-SAVED-CARD-STATUS       PIC X.
+           05  WS-SAVED-CARD-EXPIRY-DATE  PIC 9(6).
+           05  WS-SAVED-CARD-CVV          PIC 9(3).
+           05  WS-SAVED-CARD-LAST-DATE    PIC 9(8).
+           05  WS-SAVED-CARD-LAST-TIME    PIC X(6).
+
+      *Multi-currency conversion
+       01  WS-EXCHANGE-RATE-TABLE.
+           05  WS-EXCHANGE-RATE-ENTRY OCCURS 5 TIMES
+                   INDEXED BY WS-RATE-IDX.
+               10  WS-RATE-CURRENCY    PIC XXX.
+               10  WS-RATE-TO-USD      PIC 9(3)V9(6).
+       01  WS-POSTING-AMOUNT           PIC 9(7)V99.
+       01  WS-CONVERSION-RATE          PIC 9(3)V9(6) VALUE 1.000000.
+
       *Processing variables
        01  WS-NEW-BALANCE              PIC 9(7)V99 COMP-3.
        01  WS-TRANS-COUNT              PIC 9(6) VALUE ZERO.
@@ -75,7 +140,12 @@
 
       *Display variables
        01  WS-DISPLAY-AMOUNT           PIC $$$,$$$,$$9.99.
-       01  WS-DISPLAY-CARD             PIC 9999-9999-9999-9999.
+       01  WS-DISPLAY-CARD             PIC 9999/9999/9999/9999.
+
+      *Transaction history report request
+       01  WS-REPORT-CARD-NUMBER       PIC 9(16).
+       01  WS-REPORT-FROM-DATE         PIC 9(8).
+       01  WS-REPORT-TO-DATE           PIC 9(8).
 
        PROCEDURE DIVISION.
 
@@ -84,6 +154,14 @@
            PERFORM SETUP-TEST-CARDS.
            PERFORM PROCESS-TRANSACTION-BATCH.
            PERFORM DISPLAY-PROCESSING-SUMMARY.
+
+           MOVE 4532123456789012 TO WS-REPORT-CARD-NUMBER.
+           PERFORM PRINT-CARD-TRANSACTION-HISTORY.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-FROM-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REPORT-TO-DATE.
+           PERFORM PRINT-TRANSACTIONS-BY-DATE-RANGE.
+
            PERFORM CLEANUP-SYSTEM.
            STOP RUN.
 
@@ -96,7 +174,16 @@
            DISPLAY SPACE.
 
            OPEN OUTPUT CARD-FILE.
-           OPEN OUTPUT TRANSACTION-LOG.
+
+      *Preserve prior transactions across runs so the reporting
+      *paragraphs have history to read - only seed a fresh log if
+      *one doesn't exist yet.
+           OPEN I-O TRANSACTION-LOG.
+           IF WS-LOG-FILE-STATUS = '35'
+               OPEN OUTPUT TRANSACTION-LOG
+               CLOSE TRANSACTION-LOG
+               OPEN I-O TRANSACTION-LOG
+           END-IF.
 
            IF WS-CARD-FILE-STATUS NOT = '00' OR
               WS-LOG-FILE-STATUS NOT = '00'
@@ -104,9 +191,44 @@
                STOP RUN
            END-IF.
 
+      *Resume the log sequence from whatever is already on file
+      *instead of restarting at 1, which would collide with
+      *LOG-SEQ-NUMBER rows written by a prior run and silently drop
+      *every WRITE LOG-RECORD for the rest of this run.
+           MOVE ZERO TO WS-LOG-SEQ-COUNTER.
+           MOVE 9999999999 TO LOG-SEQ-NUMBER.
+           START TRANSACTION-LOG KEY IS NOT GREATER THAN LOG-SEQ-NUMBER
+               INVALID KEY CONTINUE
+           END-START.
+           IF WS-LOG-FILE-STATUS = '00'
+               READ TRANSACTION-LOG PREVIOUS RECORD
+                   AT END CONTINUE
+               END-READ
+               IF WS-LOG-FILE-STATUS = '00'
+                   MOVE LOG-SEQ-NUMBER TO WS-LOG-SEQ-COUNTER
+               END-IF
+           END-IF.
+
+           PERFORM LOAD-EXCHANGE-RATE-TABLE.
+
            DISPLAY 'System initialized successfully'.
            DISPLAY SPACE.
 
+       LOAD-EXCHANGE-RATE-TABLE SECTION.
+       LOAD-RATES.
+      *Foreign-currency-to-USD conversion rates used to post the
+      *correct converted amount for non-USD transactions.
+           MOVE 'USD' TO WS-RATE-CURRENCY(1).
+           MOVE 1.000000 TO WS-RATE-TO-USD(1).
+           MOVE 'GBP' TO WS-RATE-CURRENCY(2).
+           MOVE 1.270000 TO WS-RATE-TO-USD(2).
+           MOVE 'EUR' TO WS-RATE-CURRENCY(3).
+           MOVE 1.090000 TO WS-RATE-TO-USD(3).
+           MOVE 'JPY' TO WS-RATE-CURRENCY(4).
+           MOVE 0.006700 TO WS-RATE-TO-USD(4).
+           MOVE 'CAD' TO WS-RATE-CURRENCY(5).
+           MOVE 0.740000 TO WS-RATE-TO-USD(5).
+
        SETUP-TEST-CARDS SECTION.
        SETUP-CARDS.
            DISPLAY 'Setting up test credit cards...'.
@@ -122,6 +244,8 @@
            MOVE 'A' TO CARD-STATUS.
            MOVE 202612 TO CARD-EXPIRY-DATE.
            MOVE 123 TO CARD-CVV.
+           MOVE ZERO TO CARD-LAST-TRANS-DATE.
+           MOVE ZERO TO CARD-LAST-TRANS-TIME.
            WRITE CARD-RECORD.
 
       *Card 2 - Near limit
@@ -135,6 +259,8 @@
            MOVE 'A' TO CARD-STATUS.
            MOVE 202509 TO CARD-EXPIRY-DATE.
            MOVE 456 TO CARD-CVV.
+           MOVE ZERO TO CARD-LAST-TRANS-DATE.
+           MOVE ZERO TO CARD-LAST-TRANS-TIME.
            WRITE CARD-RECORD.
 
       *Card 3 - Inactive
@@ -147,6 +273,24 @@
            MOVE 'I' TO CARD-STATUS.
            MOVE 202503 TO CARD-EXPIRY-DATE.
            MOVE 789 TO CARD-CVV.
+           MOVE ZERO TO CARD-LAST-TRANS-DATE.
+           MOVE ZERO TO CARD-LAST-TRANS-TIME.
+           WRITE CARD-RECORD.
+
+      *Card 4 - Second card for customer 1000000001, used to
+      *demonstrate the multi-card exposure check
+           MOVE 4916000000009999 TO CARD-NUMBER.
+           MOVE 1000000001 TO CARD-CUSTOMER-ID.
+           MOVE 'VISA SIGNATURE' TO CARD-TYPE.
+           MOVE 8000.00 TO CARD-CREDIT-LIMIT.
+           MOVE 4200.00 TO CARD-CURRENT-BALANCE.
+           COMPUTE CARD-AVAILABLE-CREDIT =
+               CARD-CREDIT-LIMIT - CARD-CURRENT-BALANCE.
+           MOVE 'A' TO CARD-STATUS.
+           MOVE 202702 TO CARD-EXPIRY-DATE.
+           MOVE 321 TO CARD-CVV.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO CARD-LAST-TRANS-DATE.
+           MOVE FUNCTION CURRENT-DATE(9:6) TO CARD-LAST-TRANS-TIME.
            WRITE CARD-RECORD.
 
            DISPLAY 'Test cards created'.
@@ -228,11 +372,20 @@
 
            PERFORM READ-CARD-RECORD.
 
+      *Default the posted amount to the raw request amount so LOG-
+      *TRANSACTION has something correct to log even when the
+      *transaction is declined before CONVERT-TRANSACTION-CURRENCY
+      *ever runs (card not found/inactive, fraud) - CONVERT-
+      *TRANSACTION-CURRENCY overwrites it with the real converted
+      *amount whenever it does run.
+           MOVE WS-REQ-AMOUNT TO WS-POSTING-AMOUNT.
+
            IF WS-CARD-FILE-STATUS = '00'
                PERFORM VALIDATE-CARD
                IF WS-RESP-STATUS = 'VALIDATED'
                    PERFORM CHECK-FRAUD-INDICATORS
                    IF WS-FRAUD-SCORE < 50
+                       PERFORM CONVERT-TRANSACTION-CURRENCY
                        PERFORM CHECK-CREDIT-AVAILABILITY
                        IF WS-RESP-STATUS = 'APPROVED'
                            PERFORM UPDATE-CARD-BALANCE
@@ -261,7 +414,7 @@
            END-READ.
 
        VALIDATE-CARD SECTION.
-       VALIDATE.
+       VALIDATE-CD.
            IF CARD-STATUS NOT = 'A'
                MOVE 'DECLINED' TO WS-RESP-STATUS
                MOVE 'CARD INACTIVE' TO WS-RESP-DECLINE-REASON
@@ -305,12 +458,114 @@
                DISPLAY '  ALERT: High-risk merchant category'
            END-IF.
 
+           PERFORM CHECK-RAPID-TRANSACTIONS.
+           PERFORM CHECK-MULTI-CARD-EXPOSURE.
+
            DISPLAY '  Fraud Score: ' WS-FRAUD-SCORE.
 
+       CHECK-RAPID-TRANSACTIONS SECTION.
+       CHECK-RAPID.
+      *Card-testing / velocity fraud - many authorizations on the
+      *same card within a short window.
+           MOVE 'N' TO WS-RAPID-TRANS-FLAG.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CURRENT-DATE-TIME(1:8) TO WS-CUR-TRANS-DATE.
+           MOVE WS-CURRENT-DATE-TIME(9:6) TO WS-CUR-TRANS-TIME.
+
+           IF CARD-LAST-TRANS-DATE NOT = ZERO
+               IF CARD-LAST-TRANS-DATE = WS-CUR-TRANS-DATE
+                   COMPUTE WS-CUR-SECONDS-OF-DAY =
+                       (WS-CUR-TRANS-HH * 3600) +
+                       (WS-CUR-TRANS-MM * 60) +
+                        WS-CUR-TRANS-SS
+                   COMPUTE WS-LAST-SECONDS-OF-DAY =
+                       (CARD-LAST-TRANS-HH * 3600) +
+                       (CARD-LAST-TRANS-MM * 60) +
+                        CARD-LAST-TRANS-SS
+                   COMPUTE WS-SECONDS-SINCE-LAST =
+                       WS-CUR-SECONDS-OF-DAY - WS-LAST-SECONDS-OF-DAY
+
+                   IF WS-SECONDS-SINCE-LAST >= 0 AND
+                      WS-SECONDS-SINCE-LAST <= WS-RAPID-WINDOW-SECS
+                       MOVE 'Y' TO WS-RAPID-TRANS-FLAG
+                       ADD 20 TO WS-FRAUD-SCORE
+                       DISPLAY
+                           '  ALERT: Rapid repeat transaction detected'
+                   END-IF
+               END-IF
+           END-IF.
+
+       CHECK-MULTI-CARD-EXPOSURE SECTION.
+       CHECK-EXPOSURE.
+      *Fraud rings routinely spread charges across multiple cards
+      *held by the same customer - look up total exposure across
+      *every card this customer holds, not just the one card being
+      *authorized today.
+           MOVE CARD-RECORD TO WS-SAVED-CARD-RECORD.
+           MOVE CARD-CUSTOMER-ID TO WS-SCAN-CUSTOMER-ID.
+           MOVE ZERO TO WS-EXPOSURE-TOTAL.
+           MOVE 'N' TO WS-EXPOSURE-EOF.
+           MOVE 'N' TO WS-MULTI-CARD-FLAG.
+
+           START CARD-FILE KEY IS NOT LESS THAN CARD-CUSTOMER-ID
+               INVALID KEY
+                   MOVE 'Y' TO WS-EXPOSURE-EOF
+           END-START.
+
+           PERFORM UNTIL WS-EXPOSURE-EOF = 'Y'
+               READ CARD-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EXPOSURE-EOF
+                   NOT AT END
+                       IF CARD-CUSTOMER-ID NOT = WS-SCAN-CUSTOMER-ID
+                           MOVE 'Y' TO WS-EXPOSURE-EOF
+                       ELSE
+      *Total exposure across every card this customer holds - fraud
+      *rings spread charges over days, not just the current one, so
+      *this is not filtered to cards touched today.
+                           ADD CARD-CURRENT-BALANCE TO
+                               WS-EXPOSURE-TOTAL
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           MOVE WS-SAVED-CARD-RECORD TO CARD-RECORD.
+           ADD WS-REQ-AMOUNT TO WS-EXPOSURE-TOTAL.
+
+           IF WS-EXPOSURE-TOTAL > WS-MULTI-CARD-THRESHOLD
+               MOVE 'Y' TO WS-MULTI-CARD-FLAG
+               ADD 20 TO WS-FRAUD-SCORE
+               DISPLAY '  ALERT: High combined customer exposure'
+           END-IF.
+
+       CONVERT-TRANSACTION-CURRENCY SECTION.
+       CONVERT-CURRENCY.
+      *Post the actual converted USD amount rather than silently
+      *treating the foreign-currency amount as if it were USD.
+           MOVE 1.000000 TO WS-CONVERSION-RATE.
+
+           SET WS-RATE-IDX TO 1.
+           SEARCH WS-EXCHANGE-RATE-ENTRY
+               AT END
+                   DISPLAY '  WARNING: Unknown currency '
+                       WS-REQ-CURRENCY '; posting at 1:1'
+               WHEN WS-RATE-CURRENCY(WS-RATE-IDX) = WS-REQ-CURRENCY
+                   MOVE WS-RATE-TO-USD(WS-RATE-IDX) TO
+                       WS-CONVERSION-RATE
+           END-SEARCH.
+
+           COMPUTE WS-POSTING-AMOUNT ROUNDED =
+               WS-REQ-AMOUNT * WS-CONVERSION-RATE.
+
+           IF WS-REQ-CURRENCY NOT = 'USD'
+               DISPLAY '  Converted ' WS-REQ-AMOUNT ' '
+                   WS-REQ-CURRENCY ' to ' WS-POSTING-AMOUNT ' USD'
+           END-IF.
+
        CHECK-CREDIT-AVAILABILITY SECTION.
        CHECK-CREDIT.
            COMPUTE WS-NEW-BALANCE =
-               CARD-CURRENT-BALANCE + WS-REQ-AMOUNT.
+               CARD-CURRENT-BALANCE + WS-POSTING-AMOUNT.
 
            IF WS-NEW-BALANCE > CARD-CREDIT-LIMIT
                MOVE 'DECLINED' TO WS-RESP-STATUS
@@ -329,7 +584,8 @@
            COMPUTE CARD-AVAILABLE-CREDIT =
                CARD-CREDIT-LIMIT - CARD-CURRENT-BALANCE.
 
-           MOVE FUNCTION CURRENT-DATE TO CARD-LAST-TRANS-DATE.
+           MOVE WS-CUR-TRANS-DATE TO CARD-LAST-TRANS-DATE.
+           MOVE WS-CUR-TRANS-TIME TO CARD-LAST-TRANS-TIME.
 
            REWRITE CARD-RECORD
                INVALID KEY
@@ -340,22 +596,93 @@
        LOG-TRANS.
            MOVE FUNCTION CURRENT-DATE TO WS-RESP-TIMESTAMP.
 
-           STRING
-               WS-RESP-TIMESTAMP DELIMITED BY SIZE
-               '|' DELIMITED BY SIZE
-               WS-REQ-CARD-NUMBER DELIMITED BY SIZE
-               '|' DELIMITED BY SIZE
-               WS-REQ-AMOUNT DELIMITED BY SIZE
-               '|' DELIMITED BY SIZE
-               WS-REQ-MERCHANT-NAME DELIMITED BY SIZE
-               '|' DELIMITED BY SIZE
-               WS-RESP-STATUS DELIMITED BY SIZE
-               '|' DELIMITED BY SIZE
-               WS-RESP-AUTH-CODE DELIMITED BY SIZE
-               INTO LOG-RECORD
-           END-STRING.
-
-           WRITE LOG-RECORD.
+           ADD 1 TO WS-LOG-SEQ-COUNTER.
+           MOVE WS-LOG-SEQ-COUNTER TO LOG-SEQ-NUMBER.
+           MOVE WS-REQ-CARD-NUMBER TO LOG-CARD-NUMBER.
+           MOVE WS-RESP-TIMESTAMP TO LOG-TRANS-DATE-TIME.
+      *WS-POSTING-AMOUNT is the converted amount actually posted to
+      *the account, defaulted to WS-REQ-AMOUNT in AUTHORIZE-
+      *TRANSACTION for transactions that never reached conversion.
+           MOVE WS-POSTING-AMOUNT TO LOG-AMOUNT.
+           MOVE WS-REQ-MERCHANT-NAME TO LOG-MERCHANT-NAME.
+           MOVE WS-RESP-STATUS TO LOG-STATUS.
+           MOVE WS-RESP-AUTH-CODE TO LOG-AUTH-CODE.
+           MOVE WS-RESP-DECLINE-REASON TO LOG-DECLINE-REASON.
+
+           WRITE LOG-RECORD
+               INVALID KEY
+                   DISPLAY '  Error writing transaction log'
+           END-WRITE.
+
+       PRINT-CARD-TRANSACTION-HISTORY SECTION.
+       PRINT-HISTORY.
+      *Answer a cardholder dispute or chargeback inquiry by pulling
+      *every logged transaction for one card number.
+           DISPLAY '========================================'.
+           DISPLAY 'Transaction History for Card: '
+               WS-REPORT-CARD-NUMBER.
+           DISPLAY '========================================'.
+
+           MOVE 'N' TO WS-EXPOSURE-EOF.
+           START TRANSACTION-LOG KEY IS NOT LESS THAN LOG-CARD-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO WS-EXPOSURE-EOF
+           END-START.
+
+           PERFORM UNTIL WS-EXPOSURE-EOF = 'Y'
+               READ TRANSACTION-LOG NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EXPOSURE-EOF
+                   NOT AT END
+                       IF LOG-CARD-NUMBER NOT = WS-REPORT-CARD-NUMBER
+                           MOVE 'Y' TO WS-EXPOSURE-EOF
+                       ELSE
+                           MOVE LOG-AMOUNT TO WS-DISPLAY-AMOUNT
+                           DISPLAY '  ' LOG-TRANS-DATE-TIME(1:14)
+                               ' ' WS-DISPLAY-AMOUNT
+                               ' ' LOG-MERCHANT-NAME
+                               ' ' LOG-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY SPACE.
+
+       PRINT-TRANSACTIONS-BY-DATE-RANGE SECTION.
+       PRINT-BY-DATE.
+      *Answer "what happened between these two dates" inquiries
+      *using the date/time alternate key instead of a flat-file
+      *grep.
+           DISPLAY '========================================'.
+           DISPLAY 'Transactions from ' WS-REPORT-FROM-DATE
+               ' to ' WS-REPORT-TO-DATE.
+           DISPLAY '========================================'.
+
+           MOVE 'N' TO WS-EXPOSURE-EOF.
+           MOVE LOW-VALUES TO LOG-TRANS-DATE-TIME.
+           MOVE WS-REPORT-FROM-DATE TO LOG-TRANS-DATE-TIME(1:8).
+           START TRANSACTION-LOG
+               KEY IS NOT LESS THAN LOG-TRANS-DATE-TIME
+               INVALID KEY
+                   MOVE 'Y' TO WS-EXPOSURE-EOF
+           END-START.
+
+           PERFORM UNTIL WS-EXPOSURE-EOF = 'Y'
+               READ TRANSACTION-LOG NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EXPOSURE-EOF
+                   NOT AT END
+                       IF LOG-TRANS-DATE-TIME(1:8) > WS-REPORT-TO-DATE
+                           MOVE 'Y' TO WS-EXPOSURE-EOF
+                       ELSE
+                           MOVE LOG-AMOUNT TO WS-DISPLAY-AMOUNT
+                           DISPLAY '  ' LOG-TRANS-DATE-TIME(1:14)
+                               ' Card:' LOG-CARD-NUMBER
+                               ' ' WS-DISPLAY-AMOUNT
+                               ' ' LOG-STATUS
+                       END-IF
+               END-READ
+           END-PERFORM.
+           DISPLAY SPACE.
 
        DISPLAY-AUTHORIZATION-RESULT SECTION.
        SHOW-RESULT.
