@@ -47,15 +47,35 @@
            05  WS-TOTAL-MARKET-VALUE   PIC 9(12)V99 COMP-3.
            05  WS-TOTAL-GAIN-LOSS      PIC S9(12)V99 COMP-3.
            05  WS-TOTAL-GAIN-LOSS-PCT  PIC S9(4)V99 COMP-3.
+           05  WS-CASH-VALUE           PIC 9(12)V99 COMP-3.
+           05  WS-EQUITY-VALUE         PIC 9(12)V99 COMP-3.
+           05  WS-FIXED-INCOME-VALUE   PIC 9(12)V99 COMP-3.
+           05  WS-ALTERNATIVE-VALUE    PIC 9(12)V99 COMP-3.
            05  WS-CASH-PERCENTAGE      PIC 9(3)V99.
            05  WS-EQUITY-PERCENTAGE    PIC 9(3)V99.
            05  WS-FIXED-INCOME-PCT     PIC 9(3)V99.
            05  WS-ALTERNATIVE-PCT      PIC 9(3)V99.
 
+      *Asset-class assumptions used to derive real risk metrics from
+      *the actual holdings instead of hardcoded demo numbers.
+       01  WS-ASSET-CLASS-PARAMS.
+           05  WS-ASSET-CLASS-ENTRY OCCURS 4 TIMES
+                   INDEXED BY CLASS-IDX.
+               10  WS-CLASS-NAME       PIC X(15).
+               10  WS-CLASS-BETA       COMP-2.
+               10  WS-CLASS-VOLATILITY COMP-2.
+               10  WS-CLASS-RETURN     COMP-2.
+
+       01  WS-HOLDING-ASSET-CLASS      PIC X(15).
+       01  WS-RISK-FREE-RATE           COMP-2 VALUE 0.03.
+       01  WS-PORTFOLIO-RETURN         COMP-2.
+       01  WS-VOLATILITY-DECIMAL       COMP-2.
+       01  WS-CLASS-WEIGHT             COMP-2.
+
       *Risk metrics
        01  WS-RISK-METRICS.
-           05  WS-PORTFOLIO-BETA       PIC S9V9999 COMP-2.
-           05  WS-SHARPE-RATIO         PIC S9V9999 COMP-2.
+           05  WS-PORTFOLIO-BETA       COMP-2.
+           05  WS-SHARPE-RATIO         COMP-2.
            05  WS-VOLATILITY           PIC 9(3)V99.
            05  WS-VAR-95               PIC 9(10)V99.
            05  WS-MAX-DRAWDOWN         PIC S9(3)V99.
@@ -67,6 +87,7 @@
 
        01  WS-HOLDING-COUNT            PIC 99 VALUE ZERO.
        01  WS-ACCOUNT-ID               PIC 9(12).
+       01  WS-CUSTOMER-ID              PIC 9(10).
 
        PROCEDURE DIVISION.
 
@@ -88,21 +109,54 @@
            DISPLAY '========================================'.
            DISPLAY SPACE.
 
-           OPEN OUTPUT PORTFOLIO-FILE.
+      *Preserve prior clients' holdings records across runs instead of
+      *truncating them - only seed a fresh file if one doesn't exist
+      *yet, matching ATMController's ACCOUNT-FILE startup pattern.
+           OPEN I-O PORTFOLIO-FILE.
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT PORTFOLIO-FILE
+               CLOSE PORTFOLIO-FILE
+               OPEN I-O PORTFOLIO-FILE
+           END-IF.
            IF WS-FILE-STATUS NOT = '00'
                DISPLAY 'Error opening portfolio file: '
                    WS-FILE-STATUS
                STOP RUN
            END-IF.
 
+           PERFORM LOAD-ASSET-CLASS-PARAMS.
+
            DISPLAY 'Portfolio system initialized'.
            DISPLAY SPACE.
 
+       LOAD-ASSET-CLASS-PARAMS SECTION.
+       LOAD-CLASS-PARAMS.
+           MOVE 'CASH' TO WS-CLASS-NAME(1).
+           MOVE 0.0000 TO WS-CLASS-BETA(1).
+           MOVE 0.0050 TO WS-CLASS-VOLATILITY(1).
+           MOVE 0.0100 TO WS-CLASS-RETURN(1).
+
+           MOVE 'FIXED-INCOME' TO WS-CLASS-NAME(2).
+           MOVE 0.3000 TO WS-CLASS-BETA(2).
+           MOVE 0.0600 TO WS-CLASS-VOLATILITY(2).
+           MOVE 0.0400 TO WS-CLASS-RETURN(2).
+
+           MOVE 'EQUITY' TO WS-CLASS-NAME(3).
+           MOVE 1.2000 TO WS-CLASS-BETA(3).
+           MOVE 0.2000 TO WS-CLASS-VOLATILITY(3).
+           MOVE 0.0800 TO WS-CLASS-RETURN(3).
+
+           MOVE 'ALTERNATIVE' TO WS-CLASS-NAME(4).
+           MOVE 0.6000 TO WS-CLASS-BETA(4).
+           MOVE 0.1500 TO WS-CLASS-VOLATILITY(4).
+           MOVE 0.0600 TO WS-CLASS-RETURN(4).
+
        LOAD-SAMPLE-PORTFOLIO SECTION.
        LOAD-PORTFOLIO.
            DISPLAY 'Loading portfolio holdings...'.
 
            MOVE 123456789012 TO WS-ACCOUNT-ID.
+           MOVE 1000000001 TO WS-CUSTOMER-ID.
 
       *Stock holdings
            ADD 1 TO WS-HOLDING-COUNT.
@@ -146,6 +200,24 @@
            MOVE 102.00 TO WS-COST-BASIS(HOLD-IDX).
            MOVE 103.25 TO WS-CURRENT-PRICE(HOLD-IDX).
 
+      *Cash holding
+           ADD 1 TO WS-HOLDING-COUNT.
+           SET HOLD-IDX TO WS-HOLDING-COUNT.
+           MOVE 'CASH-USD' TO WS-SYMBOL(HOLD-IDX).
+           MOVE 'CASH' TO WS-ASSET-TYPE(HOLD-IDX).
+           MOVE 1 TO WS-SHARES(HOLD-IDX).
+           MOVE 25000.00 TO WS-COST-BASIS(HOLD-IDX).
+           MOVE 25000.00 TO WS-CURRENT-PRICE(HOLD-IDX).
+
+      *Alternative asset holding
+           ADD 1 TO WS-HOLDING-COUNT.
+           SET HOLD-IDX TO WS-HOLDING-COUNT.
+           MOVE 'GLD-ETF' TO WS-SYMBOL(HOLD-IDX).
+           MOVE 'ALTERNATIVE-COMM' TO WS-ASSET-TYPE(HOLD-IDX).
+           MOVE 75 TO WS-SHARES(HOLD-IDX).
+           MOVE 180.00 TO WS-COST-BASIS(HOLD-IDX).
+           MOVE 192.50 TO WS-CURRENT-PRICE(HOLD-IDX).
+
            DISPLAY 'Loaded ' WS-HOLDING-COUNT ' holdings'.
            DISPLAY SPACE.
 
@@ -216,51 +288,142 @@
            DISPLAY '  Market Value: ' WS-DISPLAY-AMOUNT
                    ' | Gain/Loss: ' WS-DISPLAY-PERCENT '%'.
 
+       CLASSIFY-CURRENT-HOLDING SECTION.
+       CLASSIFY-HOLDING.
+      *Classifies the holding at HOLD-IDX into one of the four
+      *asset classes used for allocation and risk analysis.
+           EVALUATE TRUE
+               WHEN WS-ASSET-TYPE(HOLD-IDX)(1:6) = 'EQUITY'
+                   MOVE 'EQUITY' TO WS-HOLDING-ASSET-CLASS
+               WHEN WS-ASSET-TYPE(HOLD-IDX) = 'FIXED-INCOME'
+                   MOVE 'FIXED-INCOME' TO WS-HOLDING-ASSET-CLASS
+               WHEN WS-ASSET-TYPE(HOLD-IDX)(1:4) = 'CASH'
+                   MOVE 'CASH' TO WS-HOLDING-ASSET-CLASS
+               WHEN OTHER
+                   MOVE 'ALTERNATIVE' TO WS-HOLDING-ASSET-CLASS
+           END-EVALUATE.
+
        ANALYZE-ASSET-ALLOCATION SECTION.
        ANALYZE-ALLOCATION.
+      *Classifies every holding (including cash and alternatives)
+      *so the four allocation percentages always sum to 100%.
            DISPLAY 'Analyzing asset allocation...'.
 
-           MOVE ZERO TO WS-EQUITY-PERCENTAGE.
-           MOVE ZERO TO WS-FIXED-INCOME-PCT.
+           MOVE ZERO TO WS-EQUITY-VALUE.
+           MOVE ZERO TO WS-FIXED-INCOME-VALUE.
+           MOVE ZERO TO WS-CASH-VALUE.
+           MOVE ZERO TO WS-ALTERNATIVE-VALUE.
 
            PERFORM VARYING HOLD-IDX FROM 1 BY 1
                UNTIL HOLD-IDX > WS-HOLDING-COUNT
 
-               IF WS-ASSET-TYPE(HOLD-IDX)(1:6) = 'EQUITY'
-                   COMPUTE WS-EQUITY-PERCENTAGE =
-                       WS-EQUITY-PERCENTAGE +
-                       ((WS-MARKET-VALUE(HOLD-IDX) /
-                         WS-TOTAL-MARKET-VALUE) * 100)
-               END-IF
-
-               IF WS-ASSET-TYPE(HOLD-IDX) = 'FIXED-INCOME'
-                   COMPUTE WS-FIXED-INCOME-PCT =
-                       WS-FIXED-INCOME-PCT +
-                       ((WS-MARKET-VALUE(HOLD-IDX) /
-                         WS-TOTAL-MARKET-VALUE) * 100)
-               END-IF
+               PERFORM CLASSIFY-CURRENT-HOLDING
+
+               EVALUATE WS-HOLDING-ASSET-CLASS
+                   WHEN 'EQUITY'
+                       ADD WS-MARKET-VALUE(HOLD-IDX) TO
+                           WS-EQUITY-VALUE
+                   WHEN 'FIXED-INCOME'
+                       ADD WS-MARKET-VALUE(HOLD-IDX) TO
+                           WS-FIXED-INCOME-VALUE
+                   WHEN 'CASH'
+                       ADD WS-MARKET-VALUE(HOLD-IDX) TO
+                           WS-CASH-VALUE
+                   WHEN OTHER
+                       ADD WS-MARKET-VALUE(HOLD-IDX) TO
+                           WS-ALTERNATIVE-VALUE
+               END-EVALUATE
            END-PERFORM.
 
+           IF WS-TOTAL-MARKET-VALUE > ZERO
+               COMPUTE WS-EQUITY-PERCENTAGE =
+                   (WS-EQUITY-VALUE / WS-TOTAL-MARKET-VALUE) * 100
+               COMPUTE WS-FIXED-INCOME-PCT =
+                   (WS-FIXED-INCOME-VALUE / WS-TOTAL-MARKET-VALUE)
+                       * 100
+               COMPUTE WS-CASH-PERCENTAGE =
+                   (WS-CASH-VALUE / WS-TOTAL-MARKET-VALUE) * 100
+               COMPUTE WS-ALTERNATIVE-PCT =
+                   (WS-ALTERNATIVE-VALUE / WS-TOTAL-MARKET-VALUE)
+                       * 100
+           ELSE
+               MOVE ZERO TO WS-EQUITY-PERCENTAGE
+               MOVE ZERO TO WS-FIXED-INCOME-PCT
+               MOVE ZERO TO WS-CASH-PERCENTAGE
+               MOVE ZERO TO WS-ALTERNATIVE-PCT
+           END-IF.
+
            DISPLAY 'Asset Allocation:'.
            MOVE WS-EQUITY-PERCENTAGE TO WS-DISPLAY-PERCENT.
            DISPLAY '  Equities: ' WS-DISPLAY-PERCENT '%'.
            MOVE WS-FIXED-INCOME-PCT TO WS-DISPLAY-PERCENT.
            DISPLAY '  Fixed Income: ' WS-DISPLAY-PERCENT '%'.
+           MOVE WS-CASH-PERCENTAGE TO WS-DISPLAY-PERCENT.
+           DISPLAY '  Cash: ' WS-DISPLAY-PERCENT '%'.
+           MOVE WS-ALTERNATIVE-PCT TO WS-DISPLAY-PERCENT.
+           DISPLAY '  Alternatives: ' WS-DISPLAY-PERCENT '%'.
            DISPLAY SPACE.
 
        CALCULATE-RISK-METRICS SECTION.
        CALC-RISK.
+      *Derives beta, expected return and volatility from the actual
+      *holdings (weighted by market value) instead of hardcoded
+      *demo values, then uses those to compute Sharpe ratio, VaR
+      *and an estimated max drawdown.
            DISPLAY 'Calculating risk metrics...'.
 
-      *Simplified risk calculations for demonstration
-           COMPUTE WS-PORTFOLIO-BETA = 1.15.
-           COMPUTE WS-SHARPE-RATIO = 1.35.
-           COMPUTE WS-VOLATILITY = 18.5.
+           MOVE ZERO TO WS-PORTFOLIO-BETA.
+           MOVE ZERO TO WS-PORTFOLIO-RETURN.
+           MOVE ZERO TO WS-VOLATILITY-DECIMAL.
+
+           IF WS-TOTAL-MARKET-VALUE > ZERO
+               PERFORM VARYING HOLD-IDX FROM 1 BY 1
+                   UNTIL HOLD-IDX > WS-HOLDING-COUNT
+
+                   PERFORM CLASSIFY-CURRENT-HOLDING
+
+                   COMPUTE WS-CLASS-WEIGHT =
+                       WS-MARKET-VALUE(HOLD-IDX) /
+                       WS-TOTAL-MARKET-VALUE
+
+                   PERFORM VARYING CLASS-IDX FROM 1 BY 1
+                       UNTIL CLASS-IDX > 4
+                       IF WS-CLASS-NAME(CLASS-IDX) =
+                          WS-HOLDING-ASSET-CLASS
+                           COMPUTE WS-PORTFOLIO-BETA =
+                               WS-PORTFOLIO-BETA +
+                               (WS-CLASS-BETA(CLASS-IDX) *
+                                WS-CLASS-WEIGHT)
+                           COMPUTE WS-PORTFOLIO-RETURN =
+                               WS-PORTFOLIO-RETURN +
+                               (WS-CLASS-RETURN(CLASS-IDX) *
+                                WS-CLASS-WEIGHT)
+                           COMPUTE WS-VOLATILITY-DECIMAL =
+                               WS-VOLATILITY-DECIMAL +
+                               (WS-CLASS-VOLATILITY(CLASS-IDX) *
+                                WS-CLASS-WEIGHT)
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+
+           COMPUTE WS-VOLATILITY = WS-VOLATILITY-DECIMAL * 100.
+
+           IF WS-VOLATILITY-DECIMAL > ZERO
+               COMPUTE WS-SHARPE-RATIO =
+                   (WS-PORTFOLIO-RETURN - WS-RISK-FREE-RATE) /
+                   WS-VOLATILITY-DECIMAL
+           ELSE
+               MOVE ZERO TO WS-SHARPE-RATIO
+           END-IF.
 
            COMPUTE WS-VAR-95 =
-               WS-TOTAL-MARKET-VALUE * 0.05.
+               WS-TOTAL-MARKET-VALUE * WS-VOLATILITY-DECIMAL * 1.645.
 
-           COMPUTE WS-MAX-DRAWDOWN = -12.3.
+      *Rough historical rule of thumb: max drawdown runs roughly
+      *1.5x annualized volatility for a diversified portfolio.
+           COMPUTE WS-MAX-DRAWDOWN =
+               0 - (WS-VOLATILITY-DECIMAL * 100 * 1.5).
 
            DISPLAY 'Risk Profile:'.
            DISPLAY '  Beta: ' WS-PORTFOLIO-BETA.
@@ -269,6 +432,7 @@
            DISPLAY '  Volatility: ' WS-DISPLAY-PERCENT '%'.
            MOVE WS-VAR-95 TO WS-DISPLAY-AMOUNT.
            DISPLAY '  VaR (95%): ' WS-DISPLAY-AMOUNT.
+           DISPLAY '  Max Drawdown: ' WS-MAX-DRAWDOWN '%'.
            DISPLAY SPACE.
 
        GENERATE-PORTFOLIO-REPORT SECTION.
@@ -294,6 +458,41 @@
 
            DISPLAY SPACE.
 
+           PERFORM SAVE-PORTFOLIO-RECORD.
+
+       SAVE-PORTFOLIO-RECORD SECTION.
+       SAVE-PORTFOLIO.
+      *Write a durable PORTFOLIO-RECORD so a manager can pull up a
+      *client's position without rerunning the whole holdings load.
+           MOVE WS-ACCOUNT-ID TO PORT-ACCOUNT-ID.
+           MOVE WS-CUSTOMER-ID TO PORT-CUSTOMER-ID.
+           MOVE 'BROKERAGE' TO PORT-ACCOUNT-TYPE.
+           MOVE WS-TOTAL-MARKET-VALUE TO PORT-TOTAL-VALUE.
+           MOVE WS-CASH-VALUE TO PORT-CASH-BALANCE.
+           MOVE FUNCTION CURRENT-DATE TO PORT-LAST-UPDATED.
+
+           EVALUATE TRUE
+               WHEN WS-PORTFOLIO-BETA > 1.0
+                   MOVE 'AGGRESSIVE' TO PORT-RISK-PROFILE
+               WHEN WS-PORTFOLIO-BETA < 0.5
+                   MOVE 'CONSERVATIVE' TO PORT-RISK-PROFILE
+               WHEN OTHER
+                   MOVE 'MODERATE' TO PORT-RISK-PROFILE
+           END-EVALUATE.
+
+           MOVE 'Y' TO PORT-MANAGED-FLAG.
+
+      *A rerun against the same account now finds its own prior
+      *record still on file, so refresh it in place instead of
+      *treating the duplicate key as an error.
+           WRITE PORTFOLIO-RECORD
+               INVALID KEY
+                   REWRITE PORTFOLIO-RECORD
+                       INVALID KEY
+                           DISPLAY '  Error writing portfolio record'
+                   END-REWRITE
+           END-WRITE.
+
        CLEANUP-PORTFOLIO-SYSTEM SECTION.
        CLEANUP.
            CLOSE PORTFOLIO-FILE.
