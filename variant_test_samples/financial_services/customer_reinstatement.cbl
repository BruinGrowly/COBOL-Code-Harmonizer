@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CustomerReinstatement.
+      *FINANCIAL SERVICES - CUSTOMER REINSTATEMENT WORKFLOW
+      *Moves a suspended customer back to active status once their
+      *outstanding balance has been resolved. CUST-STATUS otherwise
+      *has no defined path from CUST-SUSPENDED back to CUST-ACTIVE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO 'customers_master.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+           COPY "CUSTOMER-RECORD.cpy".
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS              PIC XX.
+       01  WS-INPUT-ID                 PIC 9(10).
+       01  WS-DISPLAY-BALANCE          PIC -Z(7)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-REINSTATEMENT.
+           PERFORM DEMONSTRATE-REINSTATEMENT.
+           PERFORM SHUTDOWN-REINSTATEMENT.
+           STOP RUN.
+
+       INITIALIZE-REINSTATEMENT SECTION.
+       INIT-REINSTATE.
+           DISPLAY '========================================'.
+           DISPLAY 'CUSTOMER REINSTATEMENT WORKFLOW'.
+           DISPLAY '========================================'.
+
+      *Preserve customer records across runs - open the existing
+      *master if present, only seed a fresh one if it doesn't exist
+      *yet, matching ATMController's ACCOUNT-FILE startup pattern.
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+               PERFORM SETUP-TEST-CUSTOMERS
+           ELSE
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'Error initializing customer file'
+                   STOP RUN
+               END-IF
+           END-IF.
+
+       SETUP-TEST-CUSTOMERS SECTION.
+       SETUP-CUSTS.
+      *Test customer 1 - suspended with an outstanding balance
+           MOVE 1000000001 TO CUST-ID.
+           MOVE 'JANE SUSPENDED' TO CUST-NAME.
+           MOVE 250.00 TO CUST-BALANCE.
+           MOVE 'S' TO CUST-STATUS.
+           WRITE CUSTOMER-RECORD.
+
+      *Test customer 2 - suspended with balance already resolved
+           MOVE 1000000002 TO CUST-ID.
+           MOVE 'JOHN CLEARED' TO CUST-NAME.
+           MOVE 0.00 TO CUST-BALANCE.
+           MOVE 'S' TO CUST-STATUS.
+           WRITE CUSTOMER-RECORD.
+
+      *Scripted driver - runs both seeded test customers through the
+      *workflow instead of blocking on console input, exercising both
+      *the denied (outstanding balance) and approved (balance
+      *resolved) paths.
+       DEMONSTRATE-REINSTATEMENT SECTION.
+       DEMO-REINSTATE.
+           MOVE 1000000001 TO WS-INPUT-ID.
+           PERFORM REINSTATEMENT-PROCESS.
+
+           MOVE 1000000002 TO WS-INPUT-ID.
+           PERFORM REINSTATEMENT-PROCESS.
+
+       REINSTATEMENT-PROCESS SECTION.
+       REINSTATE-PROCESS.
+           DISPLAY 'Reinstatement request for customer: ' WS-INPUT-ID.
+
+           MOVE WS-INPUT-ID TO CUST-ID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   DISPLAY 'Customer not found: ' WS-INPUT-ID
+               NOT INVALID KEY
+                   PERFORM VALIDATE-AND-REINSTATE
+           END-READ.
+
+       VALIDATE-AND-REINSTATE SECTION.
+       VALIDATE-REINSTATE.
+           IF NOT CUST-SUSPENDED
+               DISPLAY 'Customer is not suspended - nothing to do'
+           ELSE
+               IF CUST-BALANCE NOT = ZERO
+                   MOVE CUST-BALANCE TO WS-DISPLAY-BALANCE
+                   DISPLAY 'Reinstatement denied - outstanding '
+                       'balance ' WS-DISPLAY-BALANCE ' must be '
+                       'resolved first'
+               ELSE
+                   MOVE 'A' TO CUST-STATUS
+                   REWRITE CUSTOMER-RECORD
+                   DISPLAY 'Customer ' CUST-ID ' reinstated to '
+                       'active status'
+               END-IF
+           END-IF.
+
+       SHUTDOWN-REINSTATEMENT SECTION.
+       SHUTDOWN-REINSTATE.
+           CLOSE CUSTOMER-FILE.
+           DISPLAY 'Reinstatement workflow complete'.
