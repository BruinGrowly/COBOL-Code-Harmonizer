@@ -12,6 +12,10 @@
                RECORD KEY IS ACCT-NUMBER
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT CASH-JOURNAL-FILE ASSIGN TO 'cash_journal.log'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-JOURNAL-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNT-FILE.
@@ -24,10 +28,17 @@
            05  ACCT-DAILY-WITHDRAWN    PIC 9(5) COMP-3.
            05  ACCT-STATUS             PIC X.
            05  ACCT-FAILED-ATTEMPTS    PIC 9 VALUE ZERO.
+           05  ACCT-LAST-RESET-DATE    PIC 9(8) VALUE ZERO.
+
+       FD  CASH-JOURNAL-FILE.
+       01  JOURNAL-RECORD              PIC X(120).
 
        WORKING-STORAGE SECTION.
 
        01  WS-FILE-STATUS              PIC XX.
+       01  WS-JOURNAL-STATUS           PIC XX.
+       01  WS-TODAY-DATE               PIC 9(8).
+       01  WS-EOF-ACCOUNTS             PIC X VALUE 'N'.
 
       *ATM session data
        01  WS-ATM-SESSION.
@@ -71,11 +82,20 @@
        01  WS-DISPLAY-AMOUNT           PIC $$$,$$$,$$9.99.
        01  WS-NEW-BALANCE              PIC 9(9)V99 COMP-3.
 
+      *Denomination breakdown working fields (general dispensing)
+       01  WS-DISPENSE-WORK.
+           05  WS-REMAINING-AMT        PIC 9(7)V99.
+           05  WS-TRY-100              PIC 9(4).
+           05  WS-TRY-50               PIC 9(4).
+           05  WS-TRY-20               PIC 9(4).
+           05  WS-TRY-10               PIC 9(4).
+           05  WS-TRY-5                PIC 9(4).
+           05  WS-DISPENSE-OK          PIC X VALUE 'N'.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
            PERFORM INITIALIZE-ATM-SYSTEM.
-           PERFORM SETUP-TEST-ACCOUNTS.
            PERFORM ATM-MAIN-LOOP.
            PERFORM SHUTDOWN-ATM-SYSTEM.
            STOP RUN.
@@ -88,18 +108,62 @@
            DISPLAY '========================================'.
            DISPLAY SPACE.
 
-           OPEN OUTPUT ACCOUNT-FILE.
-           IF WS-FILE-STATUS NOT = '00'
-               DISPLAY 'Error initializing ATM system'
-               STOP RUN
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+
+      *Preserve account balances/limits across runs - open the
+      *existing master if present, only seed a fresh one if it
+      *doesn't exist yet.
+           OPEN I-O ACCOUNT-FILE.
+           IF WS-FILE-STATUS = '35'
+               OPEN OUTPUT ACCOUNT-FILE
+               CLOSE ACCOUNT-FILE
+               OPEN I-O ACCOUNT-FILE
+               PERFORM SETUP-TEST-ACCOUNTS
+           ELSE
+               IF WS-FILE-STATUS NOT = '00'
+                   DISPLAY 'Error initializing ATM system'
+                   STOP RUN
+               END-IF
+           END-IF.
+
+           OPEN EXTEND CASH-JOURNAL-FILE.
+           IF WS-JOURNAL-STATUS NOT = '00'
+               OPEN OUTPUT CASH-JOURNAL-FILE
            END-IF.
 
+           PERFORM RESET-DAILY-WITHDRAWN-IF-NEEDED.
+
            PERFORM CALCULATE-CASH-INVENTORY.
 
            MOVE WS-TOTAL-CASH TO WS-DISPLAY-AMOUNT.
            DISPLAY 'Cash available: ' WS-DISPLAY-AMOUNT.
            DISPLAY SPACE.
 
+       RESET-DAILY-WITHDRAWN-IF-NEEDED SECTION.
+       RESET-DAILY.
+      *Start-of-day rollover: zero ACCT-DAILY-WITHDRAWN for every
+      *account whose last reset date isn't today, so the daily
+      *limit resets each day instead of staying tripped forever.
+           MOVE 'N' TO WS-EOF-ACCOUNTS.
+           MOVE ZERO TO ACCT-NUMBER.
+           START ACCOUNT-FILE KEY IS NOT LESS THAN ACCT-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-ACCOUNTS
+           END-START.
+
+           PERFORM UNTIL WS-EOF-ACCOUNTS = 'Y'
+               READ ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-ACCOUNTS
+                   NOT AT END
+                       IF ACCT-LAST-RESET-DATE NOT = WS-TODAY-DATE
+                           MOVE ZERO TO ACCT-DAILY-WITHDRAWN
+                           MOVE WS-TODAY-DATE TO ACCT-LAST-RESET-DATE
+                           REWRITE ACCOUNT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM.
+
        CALCULATE-CASH-INVENTORY SECTION.
        CALC-CASH.
            COMPUTE WS-TOTAL-CASH =
@@ -119,6 +183,7 @@
            MOVE 500.00 TO ACCT-DAILY-LIMIT.
            MOVE 0.00 TO ACCT-DAILY-WITHDRAWN.
            MOVE 'A' TO ACCT-STATUS.
+           MOVE WS-TODAY-DATE TO ACCT-LAST-RESET-DATE.
            WRITE ACCOUNT-RECORD.
 
       *Test account 2
@@ -129,11 +194,9 @@
            MOVE 1000.00 TO ACCT-DAILY-LIMIT.
            MOVE 0.00 TO ACCT-DAILY-WITHDRAWN.
            MOVE 'A' TO ACCT-STATUS.
+           MOVE WS-TODAY-DATE TO ACCT-LAST-RESET-DATE.
            WRITE ACCOUNT-RECORD.
 
-           CLOSE ACCOUNT-FILE.
-           OPEN I-O ACCOUNT-FILE.
-
        ATM-MAIN-LOOP SECTION.
        ATM-LOOP.
            DISPLAY 'Simulating ATM transactions...'.
@@ -284,6 +347,7 @@
                    ACCT-DAILY-WITHDRAWN + WS-INPUT-AMOUNT
                REWRITE ACCOUNT-RECORD
                PERFORM CALCULATE-CASH-INVENTORY
+               PERFORM WRITE-CASH-JOURNAL-ENTRY
            END-IF.
 
            PERFORM DISPLAY-TRANSACTION-RESULT.
@@ -293,27 +357,74 @@
 
        DISPENSE-CASH SECTION.
        DISPENSE.
+      *General-purpose denomination breakdown - any multiple of $5
+      *up to the account's daily limit, checked against the ATM's
+      *real bill counts rather than two hardcoded amounts.
            MOVE ZERO TO WS-DISPENSED-BILLS.
+           MOVE 'N' TO WS-DISPENSE-OK.
+      *WS-TRANS-STATUS carries over from whatever this ATM last did -
+      *reset it to neutral so the mod-5 guard below can't be masked
+      *by a stale 'DECLINED' from an earlier, unrelated transaction.
+           MOVE SPACES TO WS-TRANS-STATUS.
 
-      *Simplified cash dispensing algorithm
-           IF WS-INPUT-AMOUNT = 200.00
-               MOVE 2 TO WS-DISP-100
-               SUBTRACT 2 FROM WS-BILLS-100
-               MOVE 'SUCCESS' TO WS-TRANS-STATUS
-               MOVE 'CASH DISPENSED' TO WS-TRANS-MESSAGE
+           IF FUNCTION MOD(WS-INPUT-AMOUNT, 5) NOT = 0
+               MOVE 'DECLINED' TO WS-TRANS-STATUS
+               MOVE 'AMOUNT MUST BE MULTIPLE OF $5' TO
+                   WS-TRANS-MESSAGE
            ELSE
-               IF WS-INPUT-AMOUNT = 400.00
-                   MOVE 4 TO WS-DISP-100
-                   SUBTRACT 4 FROM WS-BILLS-100
-                   MOVE 'SUCCESS' TO WS-TRANS-STATUS
-                   MOVE 'CASH DISPENSED' TO WS-TRANS-MESSAGE
-               ELSE
-                   MOVE 'DECLINED' TO WS-TRANS-STATUS
-                   MOVE 'INVALID AMOUNT' TO WS-TRANS-MESSAGE
+               MOVE WS-INPUT-AMOUNT TO WS-REMAINING-AMT
+
+               COMPUTE WS-TRY-100 = FUNCTION MIN(
+                   FUNCTION INTEGER(WS-REMAINING-AMT / 100)
+                   WS-BILLS-100)
+               COMPUTE WS-REMAINING-AMT =
+                   WS-REMAINING-AMT - (WS-TRY-100 * 100)
+
+               COMPUTE WS-TRY-50 = FUNCTION MIN(
+                   FUNCTION INTEGER(WS-REMAINING-AMT / 50)
+                   WS-BILLS-50)
+               COMPUTE WS-REMAINING-AMT =
+                   WS-REMAINING-AMT - (WS-TRY-50 * 50)
+
+               COMPUTE WS-TRY-20 = FUNCTION MIN(
+                   FUNCTION INTEGER(WS-REMAINING-AMT / 20)
+                   WS-BILLS-20)
+               COMPUTE WS-REMAINING-AMT =
+                   WS-REMAINING-AMT - (WS-TRY-20 * 20)
+
+               COMPUTE WS-TRY-10 = FUNCTION MIN(
+                   FUNCTION INTEGER(WS-REMAINING-AMT / 10)
+                   WS-BILLS-10)
+               COMPUTE WS-REMAINING-AMT =
+                   WS-REMAINING-AMT - (WS-TRY-10 * 10)
+
+               COMPUTE WS-TRY-5 = FUNCTION MIN(
+                   FUNCTION INTEGER(WS-REMAINING-AMT / 5)
+                   WS-BILLS-5)
+               COMPUTE WS-REMAINING-AMT =
+                   WS-REMAINING-AMT - (WS-TRY-5 * 5)
+
+               IF WS-REMAINING-AMT = 0
+                   MOVE 'Y' TO WS-DISPENSE-OK
                END-IF
            END-IF.
 
-           IF WS-TRANS-STATUS = 'SUCCESS'
+           IF WS-DISPENSE-OK = 'Y'
+               MOVE WS-TRY-100 TO WS-DISP-100
+               MOVE WS-TRY-50 TO WS-DISP-50
+               MOVE WS-TRY-20 TO WS-DISP-20
+               MOVE WS-TRY-10 TO WS-DISP-10
+               MOVE WS-TRY-5 TO WS-DISP-5
+
+               SUBTRACT WS-TRY-100 FROM WS-BILLS-100
+               SUBTRACT WS-TRY-50 FROM WS-BILLS-50
+               SUBTRACT WS-TRY-20 FROM WS-BILLS-20
+               SUBTRACT WS-TRY-10 FROM WS-BILLS-10
+               SUBTRACT WS-TRY-5 FROM WS-BILLS-5
+
+               MOVE 'SUCCESS' TO WS-TRANS-STATUS
+               MOVE 'CASH DISPENSED' TO WS-TRANS-MESSAGE
+
                DISPLAY '  Dispensing:'
                IF WS-DISP-100 > ZERO
                    DISPLAY '    $100 bills: ' WS-DISP-100
@@ -324,8 +435,46 @@
                IF WS-DISP-20 > ZERO
                    DISPLAY '    $20 bills: ' WS-DISP-20
                END-IF
+               IF WS-DISP-10 > ZERO
+                   DISPLAY '    $10 bills: ' WS-DISP-10
+               END-IF
+               IF WS-DISP-5 > ZERO
+                   DISPLAY '    $5 bills: ' WS-DISP-5
+               END-IF
+           ELSE
+               IF WS-TRANS-STATUS NOT = 'DECLINED'
+                   MOVE 'DECLINED' TO WS-TRANS-STATUS
+                   MOVE 'ATM CANNOT MAKE EXACT AMOUNT' TO
+                       WS-TRANS-MESSAGE
+               END-IF
            END-IF.
 
+       WRITE-CASH-JOURNAL-ENTRY SECTION.
+       WRITE-JOURNAL.
+      *One durable entry per successful dispensing, so the end of
+      *day cash count can be reconciled against what the system
+      *says it paid out.
+           STRING
+               FUNCTION CURRENT-DATE DELIMITED BY SIZE
+               '|' DELIMITED BY SIZE
+               ACCT-NUMBER DELIMITED BY SIZE
+               '|' DELIMITED BY SIZE
+               WS-INPUT-AMOUNT DELIMITED BY SIZE
+               '|100x' DELIMITED BY SIZE
+               WS-DISP-100 DELIMITED BY SIZE
+               '|50x' DELIMITED BY SIZE
+               WS-DISP-50 DELIMITED BY SIZE
+               '|20x' DELIMITED BY SIZE
+               WS-DISP-20 DELIMITED BY SIZE
+               '|10x' DELIMITED BY SIZE
+               WS-DISP-10 DELIMITED BY SIZE
+               '|5x' DELIMITED BY SIZE
+               WS-DISP-5 DELIMITED BY SIZE
+               INTO JOURNAL-RECORD
+           END-STRING.
+
+           WRITE JOURNAL-RECORD.
+
        PROCESS-DEPOSIT SECTION.
        PROC-DEPOSIT.
            MOVE 'DEPOSIT' TO WS-TRANS-TYPE.
@@ -370,4 +519,5 @@
        SHUTDOWN-ATM-SYSTEM SECTION.
        SHUTDOWN.
            CLOSE ACCOUNT-FILE.
+           CLOSE CASH-JOURNAL-FILE.
            DISPLAY 'ATM system shutdown complete.'.
