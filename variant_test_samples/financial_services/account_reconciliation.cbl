@@ -0,0 +1,275 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AccountReconciliation.
+      *FINANCIAL SERVICES - CROSS-PROGRAM ACCOUNT BALANCE RECONCILIATION
+      *Compares ATMController's own account master (accounts.dat) with
+      *the shared ACCOUNT-RECORD.cpy account population (master_
+      *accounts.dat) and reports any account carried in both places
+      *whose balances disagree, so drift between the two account-
+      *record populations is caught before it reaches a statement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ATM-ACCOUNT-FILE ASSIGN TO 'accounts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ATM-FILE-STATUS.
+
+           SELECT MASTER-ACCOUNT-FILE ASSIGN TO 'master_accounts.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS MACCT-NUMBER
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT RECONCILIATION-REPORT ASSIGN TO 'reconcile.rpt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ATM-ACCOUNT-FILE.
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER             PIC 9(10).
+           05  ACCT-PIN                PIC 9(4).
+           05  ACCT-TYPE               PIC X(10).
+           05  ACCT-BALANCE            PIC 9(9)V99 COMP-3.
+           05  ACCT-DAILY-LIMIT        PIC 9(5) COMP-3.
+           05  ACCT-DAILY-WITHDRAWN    PIC 9(5) COMP-3.
+           05  ACCT-STATUS             PIC X.
+           05  ACCT-FAILED-ATTEMPTS    PIC 9 VALUE ZERO.
+           05  ACCT-LAST-RESET-DATE    PIC 9(8) VALUE ZERO.
+
+       FD  MASTER-ACCOUNT-FILE.
+           COPY "ACCOUNT-RECORD.cpy"
+               REPLACING ==ACCOUNT-RECORD==
+                      BY ==MASTER-ACCOUNT-RECORD==,
+                         ==ACCT-NUMBER==
+                      BY ==MACCT-NUMBER==,
+                         ==ACCT-CUSTOMER-ID==
+                      BY ==MACCT-CUSTOMER-ID==,
+                         ==ACCT-TYPE==
+                      BY ==MACCT-TYPE==,
+                         ==ACCT-BALANCE==
+                      BY ==MACCT-BALANCE==,
+                         ==ACCT-INTEREST-RATE==
+                      BY ==MACCT-INTEREST-RATE==,
+                         ==ACCT-OPEN-DATE==
+                      BY ==MACCT-OPEN-DATE==,
+                         ==ACCT-LAST-ACTIVITY==
+                      BY ==MACCT-LAST-ACTIVITY==,
+                         ==ACCT-STATUS==
+                      BY ==MACCT-STATUS==.
+
+       FD  RECONCILIATION-REPORT.
+       01  REPORT-LINE                 PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-ATM-FILE-STATUS          PIC XX.
+       01  WS-MASTER-FILE-STATUS       PIC XX.
+       01  WS-REPORT-STATUS            PIC XX.
+       01  WS-EOF-ATM-ACCOUNTS         PIC X VALUE 'N'.
+
+      *Account number widened to the copybook's 12-digit key so an
+      *ATM account number can be looked up against MACCT-NUMBER.
+       01  WS-COMPARE-NUMBER           PIC 9(12).
+       01  WS-BALANCE-DIFF             PIC S9(11)V99.
+
+       01  WS-COUNTERS.
+           05  WS-ACCOUNTS-CHECKED     PIC 9(7) VALUE ZERO.
+           05  WS-ACCOUNTS-MATCHED     PIC 9(7) VALUE ZERO.
+           05  WS-ACCOUNTS-MISMATCHED  PIC 9(7) VALUE ZERO.
+           05  WS-ACCOUNTS-NOT-FOUND   PIC 9(7) VALUE ZERO.
+
+       01  WS-DISPLAY-NUMBER           PIC Z(11)9.
+       01  WS-DISPLAY-BALANCE          PIC -Z(9)9.99.
+       01  WS-DISPLAY-COUNT            PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-RECONCILIATION.
+           PERFORM RECONCILE-ALL-ACCOUNTS.
+           PERFORM SHUTDOWN-RECONCILIATION.
+           STOP RUN.
+
+       INITIALIZE-RECONCILIATION SECTION.
+       INIT-RECON.
+      *ATM-ACCOUNT-FILE is ATMController's own file - it is that
+      *program's job to create and seed it, not ours, so a missing
+      *file here is a genuine setup error.
+           OPEN INPUT ATM-ACCOUNT-FILE.
+           IF WS-ATM-FILE-STATUS NOT = '00'
+               DISPLAY 'Error opening ATM account file, status: '
+                   WS-ATM-FILE-STATUS
+               STOP RUN
+           END-IF.
+
+      *Preserve the master population across runs so it means the same
+      *thing every time this program runs - only seed a fresh one if
+      *it doesn't exist yet, matching ATMController's ACCOUNT-FILE
+      *startup pattern.
+           OPEN I-O MASTER-ACCOUNT-FILE.
+           IF WS-MASTER-FILE-STATUS = '35'
+               OPEN OUTPUT MASTER-ACCOUNT-FILE
+               CLOSE MASTER-ACCOUNT-FILE
+               OPEN I-O MASTER-ACCOUNT-FILE
+               PERFORM SETUP-TEST-MASTER-ACCOUNTS
+           ELSE
+               IF WS-MASTER-FILE-STATUS NOT = '00'
+                   DISPLAY 'Error opening master account file, status: '
+                       WS-MASTER-FILE-STATUS
+                   STOP RUN
+               END-IF
+           END-IF.
+
+           OPEN OUTPUT RECONCILIATION-REPORT.
+           IF WS-REPORT-STATUS NOT = '00'
+               DISPLAY 'Error opening reconciliation report, status: '
+                   WS-REPORT-STATUS
+               STOP RUN
+           END-IF.
+
+           MOVE 'ACCOUNT BALANCE RECONCILIATION REPORT' TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      *Seed a small master population - account 1234567890 matches
+      *ATMController's own seeded balance exactly (demonstrates the
+      *match case), 9876543210 is carried at a deliberately different
+      *balance (demonstrates the mismatch case), and 5555555555 has no
+      *ATM-side counterpart at all (demonstrates the not-found case).
+       SETUP-TEST-MASTER-ACCOUNTS SECTION.
+       SETUP-MASTER-ACCTS.
+           MOVE 001234567890 TO MACCT-NUMBER.
+           MOVE 1000000001 TO MACCT-CUSTOMER-ID.
+           MOVE 'CHECKING' TO MACCT-TYPE.
+           MOVE 5000.00 TO MACCT-BALANCE.
+           MOVE 0.015 TO MACCT-INTEREST-RATE.
+           MOVE 20200101 TO MACCT-OPEN-DATE.
+           MOVE 20260101 TO MACCT-LAST-ACTIVITY.
+           MOVE 'A' TO MACCT-STATUS.
+           WRITE MASTER-ACCOUNT-RECORD.
+
+           MOVE 009876543210 TO MACCT-NUMBER.
+           MOVE 1000000002 TO MACCT-CUSTOMER-ID.
+           MOVE 'SAVINGS' TO MACCT-TYPE.
+           MOVE 14500.00 TO MACCT-BALANCE.
+           MOVE 0.025 TO MACCT-INTEREST-RATE.
+           MOVE 20190601 TO MACCT-OPEN-DATE.
+           MOVE 20260101 TO MACCT-LAST-ACTIVITY.
+           MOVE 'A' TO MACCT-STATUS.
+           WRITE MASTER-ACCOUNT-RECORD.
+
+           MOVE 005555555555 TO MACCT-NUMBER.
+           MOVE 1000000003 TO MACCT-CUSTOMER-ID.
+           MOVE 'CHECKING' TO MACCT-TYPE.
+           MOVE 750.00 TO MACCT-BALANCE.
+           MOVE 0.015 TO MACCT-INTEREST-RATE.
+           MOVE 20210301 TO MACCT-OPEN-DATE.
+           MOVE 20260101 TO MACCT-LAST-ACTIVITY.
+           MOVE 'A' TO MACCT-STATUS.
+           WRITE MASTER-ACCOUNT-RECORD.
+
+       RECONCILE-ALL-ACCOUNTS SECTION.
+       RECONCILE-ALL.
+           MOVE 'N' TO WS-EOF-ATM-ACCOUNTS.
+           MOVE ZERO TO ACCT-NUMBER.
+           START ATM-ACCOUNT-FILE KEY IS NOT LESS THAN ACCT-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-ATM-ACCOUNTS
+           END-START.
+
+           PERFORM UNTIL WS-EOF-ATM-ACCOUNTS = 'Y'
+               READ ATM-ACCOUNT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-ATM-ACCOUNTS
+                   NOT AT END
+                       PERFORM RECONCILE-ONE-ACCOUNT
+               END-READ
+           END-PERFORM.
+
+       RECONCILE-ONE-ACCOUNT SECTION.
+       RECONCILE-ONE.
+           ADD 1 TO WS-ACCOUNTS-CHECKED.
+           MOVE ACCT-NUMBER TO WS-COMPARE-NUMBER.
+           MOVE WS-COMPARE-NUMBER TO MACCT-NUMBER.
+
+           READ MASTER-ACCOUNT-FILE
+               INVALID KEY
+                   ADD 1 TO WS-ACCOUNTS-NOT-FOUND
+                   PERFORM WRITE-NOT-FOUND-LINE
+               NOT INVALID KEY
+                   COMPUTE WS-BALANCE-DIFF =
+                       ACCT-BALANCE - MACCT-BALANCE
+                   IF WS-BALANCE-DIFF = ZERO
+                       ADD 1 TO WS-ACCOUNTS-MATCHED
+                   ELSE
+                       ADD 1 TO WS-ACCOUNTS-MISMATCHED
+                       PERFORM WRITE-MISMATCH-LINE
+                   END-IF
+           END-READ.
+
+       WRITE-MISMATCH-LINE SECTION.
+       WRITE-MISMATCH.
+           MOVE ACCT-NUMBER TO WS-DISPLAY-NUMBER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'MISMATCH  acct=' WS-DISPLAY-NUMBER
+                  DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE ACCT-BALANCE TO WS-DISPLAY-BALANCE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING '          atm-balance=' WS-DISPLAY-BALANCE
+                  DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE MACCT-BALANCE TO WS-DISPLAY-BALANCE.
+           MOVE SPACES TO REPORT-LINE.
+           STRING '          master-balance=' WS-DISPLAY-BALANCE
+                  DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       WRITE-NOT-FOUND-LINE SECTION.
+       WRITE-NOT-FOUND.
+           MOVE ACCT-NUMBER TO WS-DISPLAY-NUMBER.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'NOT FOUND acct=' WS-DISPLAY-NUMBER
+                  ' has no matching master account record'
+                  DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+       SHUTDOWN-RECONCILIATION SECTION.
+       SHUTDOWN-RECON.
+           MOVE SPACES TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-ACCOUNTS-CHECKED TO WS-DISPLAY-COUNT.
+           STRING 'Accounts checked  : ' WS-DISPLAY-COUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-ACCOUNTS-MATCHED TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Accounts matched  : ' WS-DISPLAY-COUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-ACCOUNTS-MISMATCHED TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Accounts mismatched: ' WS-DISPLAY-COUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           MOVE WS-ACCOUNTS-NOT-FOUND TO WS-DISPLAY-COUNT.
+           MOVE SPACES TO REPORT-LINE.
+           STRING 'Accounts not found : ' WS-DISPLAY-COUNT
+                  DELIMITED BY SIZE INTO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           DISPLAY 'Reconciliation complete - see reconcile.rpt'.
+
+           CLOSE ATM-ACCOUNT-FILE.
+           CLOSE MASTER-ACCOUNT-FILE.
+           CLOSE RECONCILIATION-REPORT.
