@@ -7,7 +7,21 @@
        REPOSITORY.
            CLASS Customer IS "Customer".
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO TRANFILE
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FileStatus.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD TRANSACTION-FILE.
+       01 TRANS-RECORD.
+           05 TRANS-CustomerId     PIC 9(10).
+           05 TRANS-CustomerName   PIC X(50).
+           05 TRANS-Type           PIC X.
+           05 TRANS-Amount         PIC S9(9)V99.
+
        WORKING-STORAGE SECTION.
        01 CustomerObj          OBJECT REFERENCE Customer.
        01 WS-CustomerId        PIC 9(10).
@@ -18,15 +32,79 @@
        01 WS-Valid             PIC X.
        01 WS-Choice            PIC 9.
        01 WS-Done              PIC X VALUE 'N'.
+       01 WS-Mode              PIC X.
+       01 WS-FileStatus        PIC XX.
+       01 WS-BatchEOF          PIC X VALUE 'N'.
+       01 WS-BatchCount        PIC 9(5) VALUE ZERO.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY 'COBOL-2002 OOP Account Manager'.
-           PERFORM CREATE-CUSTOMER.
-           PERFORM MENU-LOOP UNTIL WS-Done = 'Y'.
-           PERFORM CLEANUP.
+           DISPLAY 'Run in (I)nteractive or (B)atch mode? '
+               WITH NO ADVANCING.
+           ACCEPT WS-Mode.
+
+           IF WS-Mode = 'B' OR WS-Mode = 'b'
+               PERFORM RUN-BATCH-MODE
+           ELSE
+               PERFORM CREATE-CUSTOMER
+               PERFORM MENU-LOOP UNTIL WS-Done = 'Y'
+               PERFORM CLEANUP
+           END-IF.
            STOP RUN.
 
+      *Batch mode - drives PROCESS-TRANSACTION against each customer
+      *in a transaction input file (customer ID, name, transaction
+      *type, amount) in sequence, without a human at the keyboard.
+       RUN-BATCH-MODE.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-FileStatus NOT = '00'
+               DISPLAY 'Unable to open transaction file: TRANFILE'
+           ELSE
+               PERFORM READ-TRANSACTION
+               PERFORM PROCESS-BATCH-TRANSACTION
+                   UNTIL WS-BatchEOF = 'Y'
+               CLOSE TRANSACTION-FILE
+               DISPLAY 'Batch run complete - '
+                   WS-BatchCount ' transaction(s) processed'
+           END-IF.
+
+       READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END MOVE 'Y' TO WS-BatchEOF
+           END-READ.
+
+       PROCESS-BATCH-TRANSACTION.
+           INVOKE Customer "NEW"
+               USING TRANS-CustomerId TRANS-CustomerName
+               RETURNING CustomerObj
+           END-INVOKE.
+
+           IF CustomerObj = NULL
+               DISPLAY 'Error creating customer object for: '
+                   TRANS-CustomerId
+           ELSE
+               INVOKE CustomerObj "ProcessTransaction"
+                   USING TRANS-Amount
+                   RETURNING WS-Success
+               END-INVOKE
+
+               IF WS-Success = 'Y'
+                   DISPLAY 'Customer ' TRANS-CustomerId ': '
+                       TRANS-Type ' ' TRANS-Amount ' completed'
+               ELSE
+                   DISPLAY 'Customer ' TRANS-CustomerId ': '
+                       TRANS-Type ' ' TRANS-Amount ' FAILED'
+               END-IF
+
+               INVOKE CustomerObj "FINALIZE"
+               END-INVOKE
+               SET CustomerObj TO NULL
+           END-IF.
+
+           ADD 1 TO WS-BatchCount.
+           PERFORM READ-TRANSACTION.
+
        CREATE-CUSTOMER.
            DISPLAY 'Enter Customer ID: ' WITH NO ADVANCING.
            ACCEPT WS-CustomerId.
