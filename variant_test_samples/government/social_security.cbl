@@ -22,13 +22,38 @@
            05  WS-AVG-INDEXED-EARNINGS PIC 9(9)V99.
            05  WS-HIGHEST-35-YEARS-TOT PIC 9(11)V99.
 
-      *Earnings by year (simplified - last 10 years)
+      *Earnings by year - full career history, up to 42 years, so
+      *CALCULATE-AVERAGE-INDEXED-EARNINGS can select the true
+      *highest-35 years instead of just averaging the whole table.
        01  WS-EARNINGS-TABLE.
-           05  WS-YEAR-EARNINGS OCCURS 10 TIMES.
+           05  WS-YEAR-EARNINGS OCCURS 42 TIMES.
                10  WS-YEAR             PIC 9(4).
                10  WS-EARNINGS         PIC 9(7)V99.
                10  WS-INDEXED-EARNINGS PIC 9(7)V99.
 
+      *Work table used to sort indexed earnings and select the
+      *highest 35 years for the AIME calculation.
+       01  WS-SORT-WORK-TABLE.
+           05  WS-SORT-ENTRY OCCURS 42 TIMES PIC 9(7)V99.
+
+       01  WS-SORT-TEMP                PIC 9(7)V99.
+       01  WS-SORT-I                   PIC 99.
+       01  WS-SORT-J                   PIC 99.
+       01  WS-ZERO-FILL-START          PIC 99.
+
+      *Simplified average-wage-growth indexing rate. In real SSA
+      *processing each year is indexed using that year's published
+      *Average Wage Index; a flat assumed annual growth rate is
+      *used here so the calculation still restates old earnings in
+      *today's wage terms without needing a full historical AWI
+      *table.
+       01  WS-WAGE-GROWTH-RATE         PIC 9V9999 VALUE 0.02.
+       01  WS-INDEXING-BASE-YEAR       PIC 9(4) VALUE 2024.
+
+      *Used only to extend the literal 10-year earnings detail
+      *back through the rest of a career for demo purposes.
+       01  WS-EARNINGS-DECAY-RATE      PIC 9V9999 VALUE 0.97.
+
       *Benefit calculation
        01  WS-BENEFIT-CALCULATION.
            05  WS-PRIMARY-INS-AMOUNT   PIC 9(6)V99.
@@ -50,6 +75,7 @@
        01  WS-DISPLAY-AMOUNT           PIC $$$,$$$,$$9.99.
        01  WS-DISPLAY-YEARS            PIC ZZ9.
        01  WS-DISPLAY-AGE              PIC Z9.99.
+       01  WS-DISPLAY-PCT              PIC Z9.99.
 
        01  WS-SCENARIO-NUM             PIC 9 VALUE 1.
        01  WS-LOOP-INDEX               PIC 99.
@@ -197,12 +223,7 @@
            MOVE 2015 TO WS-YEAR(10).
            MOVE 118500.00 TO WS-EARNINGS(10).
 
-      *Copy to indexed earnings (simplified)
-           PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
-               UNTIL WS-LOOP-INDEX > 10
-               MOVE WS-EARNINGS(WS-LOOP-INDEX) TO
-                   WS-INDEXED-EARNINGS(WS-LOOP-INDEX)
-           END-PERFORM.
+           PERFORM GENERATE-ADDITIONAL-EARNINGS-YEARS.
 
        SETUP-AVERAGE-EARNINGS SECTION.
        SETUP-AVG.
@@ -234,6 +255,8 @@
                    WS-INDEXED-EARNINGS(WS-LOOP-INDEX)
            END-PERFORM.
 
+           PERFORM GENERATE-ADDITIONAL-EARNINGS-YEARS.
+
        SETUP-MAXIMUM-EARNINGS SECTION.
        SETUP-MAX.
       *Maximum earner - always at or above cap
@@ -258,27 +281,88 @@
            MOVE 2015 TO WS-YEAR(10).
            MOVE 118500.00 TO WS-EARNINGS(10).
 
-           PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
-               UNTIL WS-LOOP-INDEX > 10
-               MOVE WS-EARNINGS(WS-LOOP-INDEX) TO
-                   WS-INDEXED-EARNINGS(WS-LOOP-INDEX)
+           PERFORM GENERATE-ADDITIONAL-EARNINGS-YEARS.
+
+       GENERATE-ADDITIONAL-EARNINGS-YEARS SECTION.
+       GEN-ADDL-YEARS.
+      *Extends the literal 10-year earnings detail back through
+      *the rest of the beneficiary's career. Only the shape of the
+      *history (gradually lower earnings further back in time)
+      *matters here for exercising the real 35-year AIME
+      *calculation below.
+           PERFORM VARYING WS-LOOP-INDEX FROM 11 BY 1
+               UNTIL WS-LOOP-INDEX > WS-YEARS-WORKED
+               COMPUTE WS-YEAR(WS-LOOP-INDEX) =
+                   WS-YEAR(WS-LOOP-INDEX - 1) - 1
+               COMPUTE WS-EARNINGS(WS-LOOP-INDEX) =
+                   WS-EARNINGS(WS-LOOP-INDEX - 1) *
+                   WS-EARNINGS-DECAY-RATE
            END-PERFORM.
 
        CALCULATE-AVERAGE-INDEXED-EARNINGS SECTION.
        CALC-AIME.
-      *Calculate average of highest 35 years
-      *Simplified: use last 10 years only for demo
-           MOVE ZERO TO WS-HIGHEST-35-YEARS-TOT.
+      *Index each year's earnings to today's wage level (capping
+      *each year at the Social Security taxable maximum before
+      *indexing, per WS-MAX-TAXABLE-EARNINGS) and average the
+      *highest 35 years - the real SSA AIME methodology, rather
+      *than just averaging whatever happens to be in the table.
+           PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
+               UNTIL WS-LOOP-INDEX > WS-YEARS-WORKED
+
+               IF WS-EARNINGS(WS-LOOP-INDEX) >
+                  WS-MAX-TAXABLE-EARNINGS
+                   MOVE WS-MAX-TAXABLE-EARNINGS TO
+                       WS-EARNINGS(WS-LOOP-INDEX)
+               END-IF
+
+               COMPUTE WS-INDEXED-EARNINGS(WS-LOOP-INDEX) =
+                   WS-EARNINGS(WS-LOOP-INDEX) *
+                   (1 + ((WS-INDEXING-BASE-YEAR -
+                          WS-YEAR(WS-LOOP-INDEX)) *
+                         WS-WAGE-GROWTH-RATE))
+
+               MOVE WS-INDEXED-EARNINGS(WS-LOOP-INDEX) TO
+                   WS-SORT-ENTRY(WS-LOOP-INDEX)
+           END-PERFORM.
+
+      *Zero-fill any remaining slots up to 35 so a career shorter
+      *than 35 years is still averaged over a full 35-year
+      *denominator, matching SSA's rule of counting missing years
+      *as zero earnings.
+           COMPUTE WS-ZERO-FILL-START = WS-YEARS-WORKED + 1.
+           IF WS-ZERO-FILL-START <= 42
+               PERFORM VARYING WS-LOOP-INDEX FROM WS-ZERO-FILL-START
+                   BY 1 UNTIL WS-LOOP-INDEX > 42
+                   MOVE ZERO TO WS-SORT-ENTRY(WS-LOOP-INDEX)
+               END-PERFORM
+           END-IF.
+
+      *Sort indexed earnings descending (simple bubble sort - the
+      *table is small, at most 42 entries).
+           PERFORM VARYING WS-SORT-I FROM 1 BY 1 UNTIL WS-SORT-I > 41
+               PERFORM VARYING WS-SORT-J FROM 1 BY 1
+                   UNTIL WS-SORT-J > 42 - WS-SORT-I
+                   IF WS-SORT-ENTRY(WS-SORT-J) <
+                      WS-SORT-ENTRY(WS-SORT-J + 1)
+                       MOVE WS-SORT-ENTRY(WS-SORT-J) TO WS-SORT-TEMP
+                       MOVE WS-SORT-ENTRY(WS-SORT-J + 1) TO
+                           WS-SORT-ENTRY(WS-SORT-J)
+                       MOVE WS-SORT-TEMP TO
+                           WS-SORT-ENTRY(WS-SORT-J + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
 
+           MOVE ZERO TO WS-HIGHEST-35-YEARS-TOT.
            PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
-               UNTIL WS-LOOP-INDEX > 10
-               ADD WS-INDEXED-EARNINGS(WS-LOOP-INDEX) TO
+               UNTIL WS-LOOP-INDEX > 35
+               ADD WS-SORT-ENTRY(WS-LOOP-INDEX) TO
                    WS-HIGHEST-35-YEARS-TOT
            END-PERFORM.
 
-      *Average monthly earnings (10 years = 120 months)
+      *Average monthly earnings (35 years = 420 months)
            COMPUTE WS-AVG-INDEXED-EARNINGS =
-               WS-HIGHEST-35-YEARS-TOT / 120.
+               WS-HIGHEST-35-YEARS-TOT / 420.
 
        CALCULATE-PRIMARY-INSURANCE-AMOUNT SECTION.
        CALC-PIA.
@@ -364,13 +448,15 @@
            DISPLAY '  Claiming Age:            ' WS-DISPLAY-AGE.
 
            IF WS-EARLY-RETIRE-REDUCT > ZERO
+               COMPUTE WS-DISPLAY-PCT = WS-EARLY-RETIRE-REDUCT * 100
                DISPLAY '  Early Retirement Penalty: '
-                   WS-EARLY-RETIRE-REDUCT * 100 '%'
+                   WS-DISPLAY-PCT '%'
            END-IF.
 
            IF WS-DELAYED-RETIRE-INC > ZERO
+               COMPUTE WS-DISPLAY-PCT = WS-DELAYED-RETIRE-INC * 100
                DISPLAY '  Delayed Retirement Credit: '
-                   WS-DELAYED-RETIRE-INC * 100 '%'
+                   WS-DISPLAY-PCT '%'
            END-IF.
 
            DISPLAY SPACE.
