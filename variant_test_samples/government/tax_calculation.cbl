@@ -55,7 +55,9 @@
            05  WS-TOTAL-PAYMENTS       PIC 9(8)V99.
            05  WS-REFUND-OR-OWED       PIC S9(8)V99.
 
-      *Tax bracket tables (2024)
+      *Active tax bracket table - selected each return by
+      *SELECT-TAX-BRACKET-TABLE from one of the filing-status
+      *specific tables below, based on WS-FILING-STATUS.
        01  WS-TAX-BRACKETS.
            05  WS-BRACKET OCCURS 7 TIMES.
                10  WS-BRACKET-MIN      PIC 9(9)V99.
@@ -63,10 +65,52 @@
                10  WS-BRACKET-RATE     PIC 99V99.
                10  WS-BRACKET-BASE-TAX PIC 9(7)V99.
 
+      *Tax bracket tables (2024) - Single filers
+       01  WS-SINGLE-BRACKETS.
+           05  WS-SGL-BRACKET OCCURS 7 TIMES.
+               10  WS-SGL-BRACKET-MIN      PIC 9(9)V99.
+               10  WS-SGL-BRACKET-MAX      PIC 9(9)V99.
+               10  WS-SGL-BRACKET-RATE     PIC 99V99.
+               10  WS-SGL-BRACKET-BASE-TAX PIC 9(7)V99.
+
+      *Tax bracket tables (2024) - Head-of-Household filers
+       01  WS-HOH-BRACKETS.
+           05  WS-HOH-BRACKET OCCURS 7 TIMES.
+               10  WS-HOH-BRACKET-MIN      PIC 9(9)V99.
+               10  WS-HOH-BRACKET-MAX      PIC 9(9)V99.
+               10  WS-HOH-BRACKET-RATE     PIC 99V99.
+               10  WS-HOH-BRACKET-BASE-TAX PIC 9(7)V99.
+
+      *Tax bracket tables (2024) - Married-Filing-Jointly filers
+       01  WS-MFJ-BRACKETS.
+           05  WS-MFJ-BRACKET OCCURS 7 TIMES.
+               10  WS-MFJ-BRACKET-MIN      PIC 9(9)V99.
+               10  WS-MFJ-BRACKET-MAX      PIC 9(9)V99.
+               10  WS-MFJ-BRACKET-RATE     PIC 99V99.
+               10  WS-MFJ-BRACKET-BASE-TAX PIC 9(7)V99.
+
+      *Earned Income Tax Credit parameters (2024), by qualifying
+      *child count: row 1 = 0 children, row 2 = 1 child,
+      *row 3 = 2 children, row 4 = 3 or more children.
+       01  WS-EITC-PARAMS.
+           05  WS-EITC-ENTRY OCCURS 4 TIMES.
+               10  WS-EITC-RATE            PIC 9V9999.
+               10  WS-EITC-EARNED-INC-AMT  PIC 9(6)V99.
+               10  WS-EITC-MAX-CREDIT      PIC 9(5)V99.
+               10  WS-EITC-PHASEOUT-THRESH PIC 9(6)V99.
+               10  WS-EITC-PHASEOUT-RATE   PIC 9V9999.
+
+       01  WS-EITC-INDEX               PIC 9.
+       01  WS-EITC-EARNED-INCOME       PIC S9(9)V99.
+       01  WS-EITC-PHASE-IN-CREDIT     PIC 9(5)V99.
+       01  WS-EITC-LARGER-INCOME       PIC S9(10)V99.
+       01  WS-EITC-REDUCTION           PIC S9(6)V99.
+
       *Display variables
        01  WS-DISPLAY-AMOUNT           PIC $$$,$$$,$$9.99.
        01  WS-DISPLAY-RATE             PIC Z9.99.
        01  WS-SCENARIO-NUM             PIC 9 VALUE 1.
+       01  WS-BRACKET-IDX              PIC 9.
 
        PROCEDURE DIVISION.
 
@@ -90,41 +134,138 @@
 
        INITIALIZE-TAX-TABLES SECTION.
        INIT-TABLES.
-      *2024 Tax brackets for Single filers (simplified)
-           MOVE 0.00 TO WS-BRACKET-MIN(1).
-           MOVE 11600.00 TO WS-BRACKET-MAX(1).
-           MOVE 10.00 TO WS-BRACKET-RATE(1).
-           MOVE 0.00 TO WS-BRACKET-BASE-TAX(1).
-
-           MOVE 11600.01 TO WS-BRACKET-MIN(2).
-           MOVE 47150.00 TO WS-BRACKET-MAX(2).
-           MOVE 12.00 TO WS-BRACKET-RATE(2).
-           MOVE 1160.00 TO WS-BRACKET-BASE-TAX(2).
-
-           MOVE 47150.01 TO WS-BRACKET-MIN(3).
-           MOVE 100525.00 TO WS-BRACKET-MAX(3).
-           MOVE 22.00 TO WS-BRACKET-RATE(3).
-           MOVE 5426.00 TO WS-BRACKET-BASE-TAX(3).
-
-           MOVE 100525.01 TO WS-BRACKET-MIN(4).
-           MOVE 191950.00 TO WS-BRACKET-MAX(4).
-           MOVE 24.00 TO WS-BRACKET-RATE(4).
-           MOVE 17168.50 TO WS-BRACKET-BASE-TAX(4).
-
-           MOVE 191950.01 TO WS-BRACKET-MIN(5).
-           MOVE 243725.00 TO WS-BRACKET-MAX(5).
-           MOVE 32.00 TO WS-BRACKET-RATE(5).
-           MOVE 39110.50 TO WS-BRACKET-BASE-TAX(5).
-
-           MOVE 243725.01 TO WS-BRACKET-MIN(6).
-           MOVE 609350.00 TO WS-BRACKET-MAX(6).
-           MOVE 35.00 TO WS-BRACKET-RATE(6).
-           MOVE 55678.50 TO WS-BRACKET-BASE-TAX(6).
-
-           MOVE 609350.01 TO WS-BRACKET-MIN(7).
-           MOVE 99999999.99 TO WS-BRACKET-MAX(7).
-           MOVE 37.00 TO WS-BRACKET-RATE(7).
-           MOVE 183647.25 TO WS-BRACKET-BASE-TAX(7).
+      *2024 Tax brackets for Single filers
+           MOVE 0.00 TO WS-SGL-BRACKET-MIN(1).
+           MOVE 11600.00 TO WS-SGL-BRACKET-MAX(1).
+           MOVE 10.00 TO WS-SGL-BRACKET-RATE(1).
+           MOVE 0.00 TO WS-SGL-BRACKET-BASE-TAX(1).
+
+           MOVE 11600.01 TO WS-SGL-BRACKET-MIN(2).
+           MOVE 47150.00 TO WS-SGL-BRACKET-MAX(2).
+           MOVE 12.00 TO WS-SGL-BRACKET-RATE(2).
+           MOVE 1160.00 TO WS-SGL-BRACKET-BASE-TAX(2).
+
+           MOVE 47150.01 TO WS-SGL-BRACKET-MIN(3).
+           MOVE 100525.00 TO WS-SGL-BRACKET-MAX(3).
+           MOVE 22.00 TO WS-SGL-BRACKET-RATE(3).
+           MOVE 5426.00 TO WS-SGL-BRACKET-BASE-TAX(3).
+
+           MOVE 100525.01 TO WS-SGL-BRACKET-MIN(4).
+           MOVE 191950.00 TO WS-SGL-BRACKET-MAX(4).
+           MOVE 24.00 TO WS-SGL-BRACKET-RATE(4).
+           MOVE 17168.50 TO WS-SGL-BRACKET-BASE-TAX(4).
+
+           MOVE 191950.01 TO WS-SGL-BRACKET-MIN(5).
+           MOVE 243725.00 TO WS-SGL-BRACKET-MAX(5).
+           MOVE 32.00 TO WS-SGL-BRACKET-RATE(5).
+           MOVE 39110.50 TO WS-SGL-BRACKET-BASE-TAX(5).
+
+           MOVE 243725.01 TO WS-SGL-BRACKET-MIN(6).
+           MOVE 609350.00 TO WS-SGL-BRACKET-MAX(6).
+           MOVE 35.00 TO WS-SGL-BRACKET-RATE(6).
+           MOVE 55678.50 TO WS-SGL-BRACKET-BASE-TAX(6).
+
+           MOVE 609350.01 TO WS-SGL-BRACKET-MIN(7).
+           MOVE 99999999.99 TO WS-SGL-BRACKET-MAX(7).
+           MOVE 37.00 TO WS-SGL-BRACKET-RATE(7).
+           MOVE 183647.25 TO WS-SGL-BRACKET-BASE-TAX(7).
+
+      *2024 Tax brackets for Head-of-Household filers
+           MOVE 0.00 TO WS-HOH-BRACKET-MIN(1).
+           MOVE 16550.00 TO WS-HOH-BRACKET-MAX(1).
+           MOVE 10.00 TO WS-HOH-BRACKET-RATE(1).
+           MOVE 0.00 TO WS-HOH-BRACKET-BASE-TAX(1).
+
+           MOVE 16550.01 TO WS-HOH-BRACKET-MIN(2).
+           MOVE 63100.00 TO WS-HOH-BRACKET-MAX(2).
+           MOVE 12.00 TO WS-HOH-BRACKET-RATE(2).
+           MOVE 1655.00 TO WS-HOH-BRACKET-BASE-TAX(2).
+
+           MOVE 63100.01 TO WS-HOH-BRACKET-MIN(3).
+           MOVE 100500.00 TO WS-HOH-BRACKET-MAX(3).
+           MOVE 22.00 TO WS-HOH-BRACKET-RATE(3).
+           MOVE 7241.00 TO WS-HOH-BRACKET-BASE-TAX(3).
+
+           MOVE 100500.01 TO WS-HOH-BRACKET-MIN(4).
+           MOVE 191950.00 TO WS-HOH-BRACKET-MAX(4).
+           MOVE 24.00 TO WS-HOH-BRACKET-RATE(4).
+           MOVE 15469.00 TO WS-HOH-BRACKET-BASE-TAX(4).
+
+           MOVE 191950.01 TO WS-HOH-BRACKET-MIN(5).
+           MOVE 243700.00 TO WS-HOH-BRACKET-MAX(5).
+           MOVE 32.00 TO WS-HOH-BRACKET-RATE(5).
+           MOVE 37417.00 TO WS-HOH-BRACKET-BASE-TAX(5).
+
+           MOVE 243700.01 TO WS-HOH-BRACKET-MIN(6).
+           MOVE 609350.00 TO WS-HOH-BRACKET-MAX(6).
+           MOVE 35.00 TO WS-HOH-BRACKET-RATE(6).
+           MOVE 53977.00 TO WS-HOH-BRACKET-BASE-TAX(6).
+
+           MOVE 609350.01 TO WS-HOH-BRACKET-MIN(7).
+           MOVE 99999999.99 TO WS-HOH-BRACKET-MAX(7).
+           MOVE 37.00 TO WS-HOH-BRACKET-RATE(7).
+           MOVE 181954.50 TO WS-HOH-BRACKET-BASE-TAX(7).
+
+      *2024 Tax brackets for Married-Filing-Jointly filers
+           MOVE 0.00 TO WS-MFJ-BRACKET-MIN(1).
+           MOVE 23200.00 TO WS-MFJ-BRACKET-MAX(1).
+           MOVE 10.00 TO WS-MFJ-BRACKET-RATE(1).
+           MOVE 0.00 TO WS-MFJ-BRACKET-BASE-TAX(1).
+
+           MOVE 23200.01 TO WS-MFJ-BRACKET-MIN(2).
+           MOVE 94300.00 TO WS-MFJ-BRACKET-MAX(2).
+           MOVE 12.00 TO WS-MFJ-BRACKET-RATE(2).
+           MOVE 2320.00 TO WS-MFJ-BRACKET-BASE-TAX(2).
+
+           MOVE 94300.01 TO WS-MFJ-BRACKET-MIN(3).
+           MOVE 201050.00 TO WS-MFJ-BRACKET-MAX(3).
+           MOVE 22.00 TO WS-MFJ-BRACKET-RATE(3).
+           MOVE 10852.00 TO WS-MFJ-BRACKET-BASE-TAX(3).
+
+           MOVE 201050.01 TO WS-MFJ-BRACKET-MIN(4).
+           MOVE 383900.00 TO WS-MFJ-BRACKET-MAX(4).
+           MOVE 24.00 TO WS-MFJ-BRACKET-RATE(4).
+           MOVE 34337.00 TO WS-MFJ-BRACKET-BASE-TAX(4).
+
+           MOVE 383900.01 TO WS-MFJ-BRACKET-MIN(5).
+           MOVE 487450.00 TO WS-MFJ-BRACKET-MAX(5).
+           MOVE 32.00 TO WS-MFJ-BRACKET-RATE(5).
+           MOVE 78221.00 TO WS-MFJ-BRACKET-BASE-TAX(5).
+
+           MOVE 487450.01 TO WS-MFJ-BRACKET-MIN(6).
+           MOVE 731200.00 TO WS-MFJ-BRACKET-MAX(6).
+           MOVE 35.00 TO WS-MFJ-BRACKET-RATE(6).
+           MOVE 111357.00 TO WS-MFJ-BRACKET-BASE-TAX(6).
+
+           MOVE 731200.01 TO WS-MFJ-BRACKET-MIN(7).
+           MOVE 99999999.99 TO WS-MFJ-BRACKET-MAX(7).
+           MOVE 37.00 TO WS-MFJ-BRACKET-RATE(7).
+           MOVE 196669.50 TO WS-MFJ-BRACKET-BASE-TAX(7).
+
+      *2024 EITC parameters by qualifying child count
+           MOVE 0.0765 TO WS-EITC-RATE(1).
+           MOVE 8490.00 TO WS-EITC-EARNED-INC-AMT(1).
+           MOVE 632.00 TO WS-EITC-MAX-CREDIT(1).
+           MOVE 9800.00 TO WS-EITC-PHASEOUT-THRESH(1).
+           MOVE 0.0765 TO WS-EITC-PHASEOUT-RATE(1).
+
+           MOVE 0.3400 TO WS-EITC-RATE(2).
+           MOVE 12390.00 TO WS-EITC-EARNED-INC-AMT(2).
+           MOVE 4213.00 TO WS-EITC-MAX-CREDIT(2).
+           MOVE 21560.00 TO WS-EITC-PHASEOUT-THRESH(2).
+           MOVE 0.1598 TO WS-EITC-PHASEOUT-RATE(2).
+
+           MOVE 0.4000 TO WS-EITC-RATE(3).
+           MOVE 17400.00 TO WS-EITC-EARNED-INC-AMT(3).
+           MOVE 6960.00 TO WS-EITC-MAX-CREDIT(3).
+           MOVE 21560.00 TO WS-EITC-PHASEOUT-THRESH(3).
+           MOVE 0.2106 TO WS-EITC-PHASEOUT-RATE(3).
+
+           MOVE 0.4500 TO WS-EITC-RATE(4).
+           MOVE 17400.00 TO WS-EITC-EARNED-INC-AMT(4).
+           MOVE 7830.00 TO WS-EITC-MAX-CREDIT(4).
+           MOVE 21560.00 TO WS-EITC-PHASEOUT-THRESH(4).
+           MOVE 0.2106 TO WS-EITC-PHASEOUT-RATE(4).
 
        CALCULATE-SCENARIO-1 SECTION.
        CALC-SCENARIO-1.
@@ -283,6 +424,7 @@
            END-IF.
 
       *Step 6: Calculate tax using brackets
+           PERFORM SELECT-TAX-BRACKET-TABLE.
            PERFORM CALCULATE-TAX-FROM-BRACKETS.
 
       *Step 7: Calculate credits
@@ -308,21 +450,35 @@
            COMPUTE WS-REFUND-OR-OWED =
                WS-TOTAL-PAYMENTS - WS-TOTAL-TAX.
 
+       SELECT-TAX-BRACKET-TABLE SECTION.
+       SELECT-BRACKETS.
+      *Choose the active bracket table for this return based on
+      *filing status - defaults to Single brackets when the status
+      *is not recognized.
+           EVALUATE WS-FILING-STATUS
+               WHEN 'HEAD-OF-HOUSEHOLD'
+                   MOVE WS-HOH-BRACKETS TO WS-TAX-BRACKETS
+               WHEN 'MARRIED-FILING-JOINTLY'
+                   MOVE WS-MFJ-BRACKETS TO WS-TAX-BRACKETS
+               WHEN OTHER
+                   MOVE WS-SINGLE-BRACKETS TO WS-TAX-BRACKETS
+           END-EVALUATE.
+
        CALCULATE-TAX-FROM-BRACKETS SECTION.
        CALC-BRACKETS.
            MOVE ZERO TO WS-TAX-BEFORE-CREDITS.
 
       *Find applicable tax bracket
-           PERFORM VARYING WS-SCENARIO-NUM FROM 1 BY 1
-               UNTIL WS-SCENARIO-NUM > 7 OR
-                     WS-TAXABLE-INCOME <= WS-BRACKET-MAX(WS-SCENARIO-NUM)
+           PERFORM VARYING WS-BRACKET-IDX FROM 1 BY 1
+               UNTIL WS-BRACKET-IDX > 7 OR
+                     WS-TAXABLE-INCOME <= WS-BRACKET-MAX(WS-BRACKET-IDX)
 
-               IF WS-TAXABLE-INCOME >= WS-BRACKET-MIN(WS-SCENARIO-NUM)
+               IF WS-TAXABLE-INCOME >= WS-BRACKET-MIN(WS-BRACKET-IDX)
                    COMPUTE WS-TAX-BEFORE-CREDITS =
-                       WS-BRACKET-BASE-TAX(WS-SCENARIO-NUM) +
+                       WS-BRACKET-BASE-TAX(WS-BRACKET-IDX) +
                        ((WS-TAXABLE-INCOME -
-                         WS-BRACKET-MIN(WS-SCENARIO-NUM)) *
-                        (WS-BRACKET-RATE(WS-SCENARIO-NUM) / 100))
+                         WS-BRACKET-MIN(WS-BRACKET-IDX)) *
+                        (WS-BRACKET-RATE(WS-BRACKET-IDX) / 100))
                END-IF
            END-PERFORM.
 
@@ -337,10 +493,45 @@
                COMPUTE WS-CHILD-TAX-CREDIT = WS-DEPENDENTS * 2000
            END-IF.
 
-      *Earned Income Tax Credit (simplified)
-           IF WS-ADJUSTED-GROSS-INC < 60000 AND
-              WS-DEPENDENTS > 0
-               COMPUTE WS-EARNED-INCOME-CREDIT = 3000
+      *Earned Income Tax Credit - real phase-in/phase-out formula.
+      *WS-EITC-PARAMS row is selected by qualifying-child count,
+      *capped at 3 (index 4 covers "3 or more").
+           MOVE WS-WAGES TO WS-EITC-EARNED-INCOME.
+           IF WS-DEPENDENTS > 3
+               MOVE 4 TO WS-EITC-INDEX
+           ELSE
+               COMPUTE WS-EITC-INDEX = WS-DEPENDENTS + 1
+           END-IF.
+
+           IF WS-EITC-EARNED-INCOME > ZERO
+               COMPUTE WS-EITC-PHASE-IN-CREDIT =
+                   WS-EITC-EARNED-INCOME * WS-EITC-RATE(WS-EITC-INDEX)
+               IF WS-EITC-PHASE-IN-CREDIT >
+                  WS-EITC-MAX-CREDIT(WS-EITC-INDEX)
+                   MOVE WS-EITC-MAX-CREDIT(WS-EITC-INDEX) TO
+                       WS-EITC-PHASE-IN-CREDIT
+               END-IF
+
+               IF WS-EITC-EARNED-INCOME > WS-ADJUSTED-GROSS-INC
+                   MOVE WS-EITC-EARNED-INCOME TO WS-EITC-LARGER-INCOME
+               ELSE
+                   MOVE WS-ADJUSTED-GROSS-INC TO WS-EITC-LARGER-INCOME
+               END-IF
+
+               MOVE WS-EITC-PHASE-IN-CREDIT TO WS-EARNED-INCOME-CREDIT
+               IF WS-EITC-LARGER-INCOME >
+                  WS-EITC-PHASEOUT-THRESH(WS-EITC-INDEX)
+                   COMPUTE WS-EITC-REDUCTION =
+                       (WS-EITC-LARGER-INCOME -
+                        WS-EITC-PHASEOUT-THRESH(WS-EITC-INDEX)) *
+                       WS-EITC-PHASEOUT-RATE(WS-EITC-INDEX)
+                   IF WS-EITC-REDUCTION >= WS-EITC-PHASE-IN-CREDIT
+                       MOVE ZERO TO WS-EARNED-INCOME-CREDIT
+                   ELSE
+                       COMPUTE WS-EARNED-INCOME-CREDIT =
+                           WS-EITC-PHASE-IN-CREDIT - WS-EITC-REDUCTION
+                   END-IF
+               END-IF
            END-IF.
 
        DISPLAY-TAX-RETURN SECTION.
