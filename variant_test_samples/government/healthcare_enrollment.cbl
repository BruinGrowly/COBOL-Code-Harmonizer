@@ -13,6 +13,12 @@
                ALTERNATE RECORD KEY IS APP-SSN
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT ELIGIBILITY-PARAM-FILE ASSIGN TO 'elig_params.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-EFFECTIVE-YEAR
+               FILE STATUS IS WS-PARM-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  APPLICATION-FILE.
@@ -29,12 +35,24 @@
            05  APP-STATUS              PIC X(20).
            05  APP-ELIGIBILITY-DATE    PIC 9(8).
            05  APP-BENEFIT-TIER        PIC X(10).
+           05  APP-PRIOR-DENIAL-REASON PIC X(60).
+
+       FD  ELIGIBILITY-PARAM-FILE.
+       01  ELIGIBILITY-PARAM-RECORD.
+           05  PARM-EFFECTIVE-YEAR     PIC 9(4).
+           05  PARM-MEDICARE-AGE       PIC 99.
+           05  PARM-FEDERAL-POVERTY-LEVEL PIC 9(6).
+           05  PARM-MEDICAID-INCOME-PCT PIC 9(3).
+           05  PARM-CHIP-INCOME-PCT    PIC 9(3).
 
        WORKING-STORAGE SECTION.
 
        01  WS-FILE-STATUS              PIC XX.
+       01  WS-PARM-FILE-STATUS         PIC XX.
 
-      *Eligibility criteria
+      *Eligibility criteria - loaded at startup from
+      *ELIGIBILITY-PARAM-FILE for the current effective year so
+      *annual FPL/threshold changes don't require a code change.
        01  WS-ELIGIBILITY-RULES.
            05  WS-MEDICARE-AGE         PIC 99 VALUE 65.
            05  WS-FEDERAL-POVERTY-LEVEL PIC 9(6) VALUE 14580.
@@ -70,6 +88,10 @@
 
        01  WS-APPLICATION-NUM          PIC 9(4) VALUE 1.
 
+      *Appeals processing
+       01  WS-APPEAL-APP-NUMBER        PIC X(12).
+       01  WS-APPEAL-COUNT             PIC 9(6) VALUE ZERO.
+
        PROCEDURE DIVISION.
 
        MAIN-PROCEDURE.
@@ -77,6 +99,7 @@
            PERFORM SETUP-TEST-APPLICATIONS.
            PERFORM PROCESS-ALL-APPLICATIONS.
            PERFORM DISPLAY-ENROLLMENT-SUMMARY.
+           PERFORM DEMONSTRATE-APPEAL.
            PERFORM CLEANUP-ENROLLMENT-SYSTEM.
            STOP RUN.
 
@@ -98,9 +121,51 @@
       *Get current date
            ACCEPT WS-CURRENT-DATE-FIELDS FROM DATE YYYYMMDD.
 
+           PERFORM LOAD-ELIGIBILITY-PARAMETERS.
+
            DISPLAY 'System initialized successfully'.
            DISPLAY SPACE.
 
+       LOAD-ELIGIBILITY-PARAMETERS SECTION.
+       LOAD-PARMS.
+      *Reads the year-effective FPL/threshold figures for the
+      *current year from ELIGIBILITY-PARAM-FILE. If no parameter
+      *record exists yet for this year, seed one from the current
+      *WS-ELIGIBILITY-RULES defaults so the file becomes the system
+      *of record going forward.
+           OPEN I-O ELIGIBILITY-PARAM-FILE.
+
+           IF WS-PARM-FILE-STATUS = '35'
+               OPEN OUTPUT ELIGIBILITY-PARAM-FILE
+               CLOSE ELIGIBILITY-PARAM-FILE
+               OPEN I-O ELIGIBILITY-PARAM-FILE
+           END-IF.
+
+           MOVE WS-CURRENT-YEAR TO PARM-EFFECTIVE-YEAR.
+           READ ELIGIBILITY-PARAM-FILE
+               INVALID KEY
+                   MOVE WS-CURRENT-YEAR TO PARM-EFFECTIVE-YEAR
+                   MOVE WS-MEDICARE-AGE TO PARM-MEDICARE-AGE
+                   MOVE WS-FEDERAL-POVERTY-LEVEL
+                       TO PARM-FEDERAL-POVERTY-LEVEL
+                   MOVE WS-MEDICAID-INCOME-PCT
+                       TO PARM-MEDICAID-INCOME-PCT
+                   MOVE WS-CHIP-INCOME-PCT TO PARM-CHIP-INCOME-PCT
+                   WRITE ELIGIBILITY-PARAM-RECORD
+                   DISPLAY 'Seeded eligibility parameters for '
+                       WS-CURRENT-YEAR
+           END-READ.
+
+           MOVE PARM-MEDICARE-AGE TO WS-MEDICARE-AGE.
+           MOVE PARM-FEDERAL-POVERTY-LEVEL TO WS-FEDERAL-POVERTY-LEVEL.
+           MOVE PARM-MEDICAID-INCOME-PCT TO WS-MEDICAID-INCOME-PCT.
+           MOVE PARM-CHIP-INCOME-PCT TO WS-CHIP-INCOME-PCT.
+
+           CLOSE ELIGIBILITY-PARAM-FILE.
+
+           DISPLAY 'Eligibility parameters loaded for year '
+               WS-CURRENT-YEAR.
+
        SETUP-TEST-APPLICATIONS SECTION.
        SETUP-APPS.
            DISPLAY 'Creating test applications...'.
@@ -119,6 +184,7 @@
            MOVE 'PENDING' TO APP-STATUS.
            MOVE ZERO TO APP-ELIGIBILITY-DATE.
            MOVE SPACES TO APP-BENEFIT-TIER.
+           MOVE SPACES TO APP-PRIOR-DENIAL-REASON.
            WRITE APPLICATION-RECORD.
            ADD 1 TO WS-APPLICATION-NUM.
 
@@ -136,6 +202,7 @@
            MOVE 'PENDING' TO APP-STATUS.
            MOVE ZERO TO APP-ELIGIBILITY-DATE.
            MOVE SPACES TO APP-BENEFIT-TIER.
+           MOVE SPACES TO APP-PRIOR-DENIAL-REASON.
            WRITE APPLICATION-RECORD.
            ADD 1 TO WS-APPLICATION-NUM.
 
@@ -153,6 +220,7 @@
            MOVE 'PENDING' TO APP-STATUS.
            MOVE ZERO TO APP-ELIGIBILITY-DATE.
            MOVE SPACES TO APP-BENEFIT-TIER.
+           MOVE SPACES TO APP-PRIOR-DENIAL-REASON.
            WRITE APPLICATION-RECORD.
            ADD 1 TO WS-APPLICATION-NUM.
 
@@ -170,6 +238,7 @@
            MOVE 'PENDING' TO APP-STATUS.
            MOVE ZERO TO APP-ELIGIBILITY-DATE.
            MOVE SPACES TO APP-BENEFIT-TIER.
+           MOVE SPACES TO APP-PRIOR-DENIAL-REASON.
            WRITE APPLICATION-RECORD.
            ADD 1 TO WS-APPLICATION-NUM.
 
@@ -187,6 +256,7 @@
            MOVE 'PENDING' TO APP-STATUS.
            MOVE ZERO TO APP-ELIGIBILITY-DATE.
            MOVE SPACES TO APP-BENEFIT-TIER.
+           MOVE SPACES TO APP-PRIOR-DENIAL-REASON.
            WRITE APPLICATION-RECORD.
            ADD 1 TO WS-APPLICATION-NUM.
 
@@ -391,6 +461,7 @@
        DENY-APPLICATION SECTION.
        DENY-APP.
            MOVE 'DENIED' TO APP-STATUS.
+           MOVE WS-REASON TO APP-PRIOR-DENIAL-REASON.
            REWRITE APPLICATION-RECORD.
 
        DISPLAY-DECISION SECTION.
@@ -421,6 +492,87 @@
                    WS-DISPLAY-PERCENT '%'
            END-IF.
 
+       PROCESS-APPEAL SECTION.
+       PROC-APPEAL.
+      *Caseworker-initiated reconsideration of a DENIED application.
+      *Re-runs the application through the same eligibility checks
+      *used at first submission, so an appeal following updated
+      *income or disability documentation can reverse an incorrect
+      *denial. WS-APPEAL-APP-NUMBER must already be set by the
+      *caller, and the applicant's fields should already have been
+      *corrected (household size, income, disability flag, etc.)
+      *before this is invoked.
+           MOVE WS-APPEAL-APP-NUMBER TO APP-NUMBER.
+           READ APPLICATION-FILE
+               INVALID KEY
+                   DISPLAY 'Appeal: application not found - '
+                       WS-APPEAL-APP-NUMBER
+                   GO TO PROC-APPEAL-EXIT
+           END-READ.
+
+           IF APP-STATUS NOT = 'DENIED'
+               DISPLAY 'Appeal: application ' APP-NUMBER
+                   ' is not in DENIED status - not eligible for appeal'
+               GO TO PROC-APPEAL-EXIT
+           END-IF.
+
+           ADD 1 TO WS-APPEAL-COUNT.
+           MOVE 'PENDING-APPEAL' TO APP-STATUS.
+           REWRITE APPLICATION-RECORD.
+
+           DISPLAY 'Reprocessing appeal for ' APP-NUMBER.
+           DISPLAY '  Prior denial reason: ' APP-PRIOR-DENIAL-REASON.
+
+           EVALUATE APP-PROGRAM
+               WHEN 'MEDICARE'
+                   PERFORM CHECK-MEDICARE-ELIGIBILITY
+               WHEN 'MEDICAID'
+                   PERFORM CHECK-MEDICAID-ELIGIBILITY
+               WHEN 'CHIP'
+                   PERFORM CHECK-CHIP-ELIGIBILITY
+               WHEN OTHER
+                   MOVE 'N' TO WS-ELIGIBLE
+                   MOVE 'UNKNOWN PROGRAM' TO WS-REASON
+           END-EVALUATE.
+
+           IF WS-ELIGIBLE = 'Y'
+               PERFORM APPROVE-APPLICATION
+               ADD 1 TO WS-APPROVED-COUNT
+               DISPLAY '  Appeal decision: APPROVED'
+           ELSE
+               PERFORM DENY-APPLICATION
+               ADD 1 TO WS-DENIED-COUNT
+               DISPLAY '  Appeal decision: DENIED (upheld)'
+           END-IF.
+
+           PERFORM DISPLAY-DECISION.
+           DISPLAY SPACE.
+
+       PROC-APPEAL-EXIT.
+           EXIT.
+
+       DEMONSTRATE-APPEAL SECTION.
+       DEMO-APPEAL.
+      *Application 5 (Patricia Brown) was denied above for income
+      *too high relative to the household size on file. Simulate the
+      *caseworker recording an updated, larger household size that
+      *was provided with the appeal, then reprocess it.
+           MOVE 'APP-0005' TO APP-NUMBER.
+           READ APPLICATION-FILE
+               INVALID KEY
+                   GO TO DEMO-APPEAL-EXIT
+           END-READ.
+
+           IF APP-STATUS = 'DENIED'
+               MOVE 5 TO APP-HOUSEHOLD-SIZE
+               REWRITE APPLICATION-RECORD
+               MOVE 'APP-0005' TO WS-APPEAL-APP-NUMBER
+               PERFORM PROCESS-APPEAL
+           END-IF.
+
+       DEMO-APPEAL-EXIT.
+           EXIT.
+
        CLEANUP-ENROLLMENT-SYSTEM SECTION.
        CLEANUP.
            CLOSE APPLICATION-FILE.
