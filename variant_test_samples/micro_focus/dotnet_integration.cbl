@@ -37,6 +37,18 @@
       *List of customers (.NET Generic List)
        01  WS-CUSTOMER-LIST           OBJECT REFERENCE.
        01  WS-LIST-COUNT              PIC 9(4) COMP-5.
+       01  WS-LIST-COUNT-DISP         PIC 9(4).
+       01  WS-CUSTOMER-SUMMARY-LINE   PIC X(200).
+
+      *COBOL-side mirror of what was Added to WS-CUSTOMER-LIST, so
+      *downstream processing can iterate the real list's contents
+      *instead of a fixed set of hardcoded values
+       01  WS-TABLE-COUNT             PIC 9(4) VALUE ZERO.
+       01  WS-CUSTOMER-TABLE.
+           05  WS-CUSTOMER-ENTRY OCCURS 10 TIMES.
+               10  WS-TABLE-CUSTOMER-ID       PIC 9(8).
+               10  WS-TABLE-CUSTOMER-NAME     PIC X(50).
+               10  WS-TABLE-ACCOUNT-BALANCE   PIC 9(10)V99.
 
       *Processing variables
        01  WS-LOOP-INDEX              PIC 9(4) COMP-5.
@@ -121,8 +133,27 @@
 
        ADD-CUSTOMER-TO-LIST SECTION.
        ADD-TO-LIST.
-      *In real implementation, would add customer object to list
-      *For demo, we're just tracking the data
+      *Genuinely add the customer to the .NET list, so get_Count
+      *reflects real stored objects, and mirror the same data into
+      *WS-CUSTOMER-TABLE for downstream COBOL-side processing.
+           MOVE SPACES TO WS-CUSTOMER-SUMMARY-LINE.
+           STRING WS-CUSTOMER-NAME DELIMITED BY SIZE
+                  " (ID: " DELIMITED BY SIZE
+                  WS-CUSTOMER-ID DELIMITED BY SIZE
+                  ")" DELIMITED BY SIZE
+               INTO WS-CUSTOMER-SUMMARY-LINE
+           END-STRING.
+
+           INVOKE WS-CUSTOMER-LIST "Add" USING WS-CUSTOMER-SUMMARY-LINE.
+
+           ADD 1 TO WS-TABLE-COUNT.
+           MOVE WS-CUSTOMER-ID
+               TO WS-TABLE-CUSTOMER-ID(WS-TABLE-COUNT).
+           MOVE WS-CUSTOMER-NAME
+               TO WS-TABLE-CUSTOMER-NAME(WS-TABLE-COUNT).
+           MOVE WS-ACCOUNT-BALANCE
+               TO WS-TABLE-ACCOUNT-BALANCE(WS-TABLE-COUNT).
+
            DISPLAY "  Added: " WS-CUSTOMER-NAME
                    " (ID: " WS-CUSTOMER-ID ")".
 
@@ -133,14 +164,14 @@
 
            MOVE ZERO TO WS-TOTAL-BALANCE.
 
-      *Process each customer
+      *Process each customer actually held in WS-CUSTOMER-LIST
            PERFORM VARYING WS-LOOP-INDEX FROM 1 BY 1
-               UNTIL WS-LOOP-INDEX > 4
+               UNTIL WS-LOOP-INDEX > WS-LIST-COUNT
                PERFORM PROCESS-SINGLE-CUSTOMER
            END-PERFORM.
 
       *Calculate average balance
-           COMPUTE WS-AVERAGE-BALANCE = WS-TOTAL-BALANCE / 4.
+           COMPUTE WS-AVERAGE-BALANCE = WS-TOTAL-BALANCE / WS-LIST-COUNT.
 
            DISPLAY SPACE.
            DISPLAY "Summary:".
@@ -150,20 +181,9 @@
 
        PROCESS-SINGLE-CUSTOMER SECTION.
        PROC-SINGLE.
-           EVALUATE WS-LOOP-INDEX
-               WHEN 1
-                   MOVE "Alice Johnson" TO WS-CUSTOMER-NAME
-                   MOVE 15000.00 TO WS-ACCOUNT-BALANCE
-               WHEN 2
-                   MOVE "Bob Smith" TO WS-CUSTOMER-NAME
-                   MOVE 28500.50 TO WS-ACCOUNT-BALANCE
-               WHEN 3
-                   MOVE "Carol Williams" TO WS-CUSTOMER-NAME
-                   MOVE 42750.25 TO WS-ACCOUNT-BALANCE
-               WHEN 4
-                   MOVE "David Brown" TO WS-CUSTOMER-NAME
-                   MOVE 8900.75 TO WS-ACCOUNT-BALANCE
-           END-EVALUATE.
+           MOVE WS-TABLE-CUSTOMER-NAME(WS-LOOP-INDEX) TO WS-CUSTOMER-NAME.
+           MOVE WS-TABLE-ACCOUNT-BALANCE(WS-LOOP-INDEX)
+               TO WS-ACCOUNT-BALANCE.
 
            PERFORM VALIDATE-CUSTOMER-DATA.
            PERFORM DISPLAY-CUSTOMER-INFO.
@@ -193,20 +213,30 @@
            DISPLAY "Saving data to file...".
 
       *Build file content
+      *WS-LIST-COUNT is COMP-5 (binary) - GnuCOBOL rejects binary
+      *sending items in STRING, so stage it into a DISPLAY-usage
+      *field first, same as this program does for other numerics.
+           MOVE WS-LIST-COUNT TO WS-LIST-COUNT-DISP.
            STRING
                "Customer Report" DELIMITED BY SIZE
                X"0A"  *Line feed
                "Generated: " WS-FORMATTED-DATE DELIMITED BY SIZE
                X"0A"
-               "Total Customers: 4" DELIMITED BY SIZE
+               "Total Customers: " DELIMITED BY SIZE
+               WS-LIST-COUNT-DISP DELIMITED BY SIZE
                X"0A"
                "Total Balance: $" WS-TOTAL-BALANCE DELIMITED BY SIZE
+               X"0A"
+               X"0A"
                INTO WS-FILE-CONTENT
            END-STRING.
 
-      *Use .NET File class to write
-      *INVOKE File "WriteAllText"
-      *    USING WS-FILE-PATH WS-FILE-CONTENT.
+      *Use .NET File class to append this daily report onto
+      *customers.txt rather than overwriting prior days' reports -
+      *AppendAllText creates the file the first time it's called,
+      *same as WriteAllText would have.
+           INVOKE File "AppendAllText"
+               USING WS-FILE-PATH WS-FILE-CONTENT.
 
            DISPLAY "Data saved to: " WS-FILE-PATH.
            DISPLAY SPACE.
