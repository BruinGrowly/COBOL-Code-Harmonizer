@@ -18,6 +18,16 @@
                ORGANIZATION IS LINE SEQUENTIAL
                FILE STATUS IS WS-FILE-STATUS.
 
+           SELECT DAILY-FEED-FILE
+               ASSIGN TO "daily_feed.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEED-STATUS.
+
+           SELECT DUPLICATE-CHECK-FILE
+               ASSIGN TO "seen_transactions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUP-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  TRANSACTION-FILE.
@@ -28,11 +38,36 @@
            05  TRANS-DATE              PIC X(10).
            05  TRANS-DESCRIPTION       PIC X(50).
 
+       FD  DAILY-FEED-FILE.
+       01  FEED-RECORD.
+           05  FEED-TRANS-ID           PIC 9(10).
+           05  FEED-TRANS-TYPE         PIC X(10).
+           05  FEED-TRANS-AMOUNT       PIC S9(9)V99.
+           05  FEED-TRANS-DATE         PIC X(10).
+           05  FEED-TRANS-DESCRIPTION  PIC X(50).
+
+       FD  DUPLICATE-CHECK-FILE.
+       01  SEEN-TRANS-RECORD.
+           05  SEEN-TRANS-ID           PIC 9(10).
+
        WORKING-STORAGE SECTION.
 
       *File status
        01  WS-FILE-STATUS              PIC XX.
        01  WS-EOF-FLAG                 PIC X VALUE "N".
+       01  WS-FEED-STATUS              PIC XX.
+       01  WS-EOF-FEED                 PIC X VALUE "N".
+       01  WS-DUP-FILE-STATUS          PIC XX.
+       01  WS-EOF-DUP-FILE             PIC X VALUE "N".
+
+      *Duplicate detection - TRANS-IDs already seen, this run or a
+      *prior one, loaded from and appended to DUPLICATE-CHECK-FILE
+       01  WS-SEEN-TRANSACTIONS.
+           05  WS-SEEN-COUNT           PIC 9(5) VALUE ZERO.
+           05  WS-SEEN-ID              PIC 9(10) OCCURS 500 TIMES.
+       01  WS-SEARCH-IDX               PIC 9(5).
+       01  WS-DUP-FLAG                 PIC X VALUE "N".
+       01  WS-DUP-COUNT                PIC 9(6) VALUE ZERO.
 
       *Transaction processing
        01  WS-TRANSACTION-DATA.
@@ -57,7 +92,7 @@
        MAIN-PROCEDURE.
            PERFORM DISPLAY-HEADER.
            PERFORM INITIALIZE-PROCESSING.
-           PERFORM GENERATE-TRANSACTIONS.
+           PERFORM INGEST-DAILY-FEED.
            PERFORM PROCESS-ALL-TRANSACTIONS.
            PERFORM DISPLAY-SUMMARY.
            PERFORM CLEANUP-PROCESSING.
@@ -87,69 +122,134 @@
            DISPLAY "Transaction file opened successfully".
            DISPLAY SPACE.
 
-       GENERATE-TRANSACTIONS SECTION.
-       GEN-TRANS.
-           DISPLAY "Generating sample transactions...".
+           PERFORM LOAD-SEEN-TRANSACTIONS.
+
+       LOAD-SEEN-TRANSACTIONS SECTION.
+       LOAD-SEEN.
+      *Rebuild the duplicate-check table from every TRANS-ID this
+      *program has ever written to DUPLICATE-CHECK-FILE, across runs.
+           OPEN INPUT DUPLICATE-CHECK-FILE.
+           IF WS-DUP-FILE-STATUS = "00" THEN
+               PERFORM UNTIL WS-EOF-DUP-FILE = "Y"
+                   READ DUPLICATE-CHECK-FILE
+                       AT END
+                           MOVE "Y" TO WS-EOF-DUP-FILE
+                       NOT AT END
+                           IF WS-SEEN-COUNT < 500 THEN
+                               ADD 1 TO WS-SEEN-COUNT
+                               MOVE SEEN-TRANS-ID
+                                   TO WS-SEEN-ID(WS-SEEN-COUNT)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DUPLICATE-CHECK-FILE
+           END-IF.
+
+           OPEN EXTEND DUPLICATE-CHECK-FILE.
+           IF WS-DUP-FILE-STATUS NOT = "00" THEN
+               OPEN OUTPUT DUPLICATE-CHECK-FILE
+           END-IF.
+
+       INGEST-DAILY-FEED SECTION.
+       INGEST-FEED.
+      *Load today's inbound transaction feed instead of fabricating
+      *transactions - a real upstream feed can resend a transaction,
+      *so PROCESS-SINGLE-TRANSACTION is what actually rejects repeats.
+           DISPLAY "Reading daily transaction feed...".
+
+           OPEN INPUT DAILY-FEED-FILE.
+           IF WS-FEED-STATUS NOT = "00" THEN
+               PERFORM SEED-SAMPLE-FEED
+               OPEN INPUT DAILY-FEED-FILE
+           END-IF.
+
+           MOVE "N" TO WS-EOF-FEED.
+           PERFORM UNTIL WS-EOF-FEED = "Y"
+               READ DAILY-FEED-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FEED
+                   NOT AT END
+                       MOVE FEED-TRANS-ID TO TRANS-ID
+                       MOVE FEED-TRANS-TYPE TO TRANS-TYPE
+                       MOVE FEED-TRANS-AMOUNT TO TRANS-AMOUNT
+                       MOVE FEED-TRANS-DATE TO TRANS-DATE
+                       MOVE FEED-TRANS-DESCRIPTION TO TRANS-DESCRIPTION
+                       PERFORM WRITE-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+           CLOSE DAILY-FEED-FILE.
+
+           DISPLAY "Loaded " WS-TRANS-COUNT " transactions from feed".
+           DISPLAY SPACE.
+
+           CLOSE TRANSACTION-FILE.
+           OPEN INPUT TRANSACTION-FILE.
 
-      *Transaction 1 - Deposit
-           MOVE 1001 TO TRANS-ID.
-           MOVE "DEPOSIT" TO TRANS-TYPE.
-           MOVE +1500.00 TO TRANS-AMOUNT.
+       SEED-SAMPLE-FEED SECTION.
+       SEED-FEED.
+      *No upstream feed file yet - drop in a starter batch so the
+      *demo still has something to ingest. Transaction 1001 is
+      *resent to exercise the duplicate-detection path.
+           OPEN OUTPUT DAILY-FEED-FILE.
+
+           MOVE 1001 TO FEED-TRANS-ID.
+           MOVE "DEPOSIT" TO FEED-TRANS-TYPE.
+           MOVE +1500.00 TO FEED-TRANS-AMOUNT.
            STRING WS-YEAR "/" WS-MONTH "/" WS-DAY
-               DELIMITED BY SIZE INTO TRANS-DATE.
-           MOVE "Payroll deposit" TO TRANS-DESCRIPTION.
-           PERFORM WRITE-TRANSACTION.
-
-      *Transaction 2 - Withdrawal
-           MOVE 1002 TO TRANS-ID.
-           MOVE "WITHDRAWAL" TO TRANS-TYPE.
-           MOVE -250.00 TO TRANS-AMOUNT.
+               DELIMITED BY SIZE INTO FEED-TRANS-DATE.
+           MOVE "Payroll deposit" TO FEED-TRANS-DESCRIPTION.
+           WRITE FEED-RECORD.
+
+           MOVE 1002 TO FEED-TRANS-ID.
+           MOVE "WITHDRAWAL" TO FEED-TRANS-TYPE.
+           MOVE -250.00 TO FEED-TRANS-AMOUNT.
            STRING WS-YEAR "/" WS-MONTH "/" WS-DAY
-               DELIMITED BY SIZE INTO TRANS-DATE.
-           MOVE "ATM withdrawal" TO TRANS-DESCRIPTION.
-           PERFORM WRITE-TRANSACTION.
-
-      *Transaction 3 - Payment
-           MOVE 1003 TO TRANS-ID.
-           MOVE "PAYMENT" TO TRANS-TYPE.
-           MOVE -89.95 TO TRANS-AMOUNT.
+               DELIMITED BY SIZE INTO FEED-TRANS-DATE.
+           MOVE "ATM withdrawal" TO FEED-TRANS-DESCRIPTION.
+           WRITE FEED-RECORD.
+
+           MOVE 1003 TO FEED-TRANS-ID.
+           MOVE "PAYMENT" TO FEED-TRANS-TYPE.
+           MOVE -89.95 TO FEED-TRANS-AMOUNT.
            STRING WS-YEAR "/" WS-MONTH "/" WS-DAY
-               DELIMITED BY SIZE INTO TRANS-DATE.
-           MOVE "Online purchase" TO TRANS-DESCRIPTION.
-           PERFORM WRITE-TRANSACTION.
-
-      *Transaction 4 - Deposit
-           MOVE 1004 TO TRANS-ID.
-           MOVE "DEPOSIT" TO TRANS-TYPE.
-           MOVE +3200.00 TO TRANS-AMOUNT.
+               DELIMITED BY SIZE INTO FEED-TRANS-DATE.
+           MOVE "Online purchase" TO FEED-TRANS-DESCRIPTION.
+           WRITE FEED-RECORD.
+
+           MOVE 1004 TO FEED-TRANS-ID.
+           MOVE "DEPOSIT" TO FEED-TRANS-TYPE.
+           MOVE +3200.00 TO FEED-TRANS-AMOUNT.
            STRING WS-YEAR "/" WS-MONTH "/" WS-DAY
-               DELIMITED BY SIZE INTO TRANS-DATE.
-           MOVE "Wire transfer received" TO TRANS-DESCRIPTION.
-           PERFORM WRITE-TRANSACTION.
-
-      *Transaction 5 - Fee
-           MOVE 1005 TO TRANS-ID.
-           MOVE "FEE" TO TRANS-TYPE.
-           MOVE -15.00 TO TRANS-AMOUNT.
+               DELIMITED BY SIZE INTO FEED-TRANS-DATE.
+           MOVE "Wire transfer received" TO FEED-TRANS-DESCRIPTION.
+           WRITE FEED-RECORD.
+
+           MOVE 1005 TO FEED-TRANS-ID.
+           MOVE "FEE" TO FEED-TRANS-TYPE.
+           MOVE -15.00 TO FEED-TRANS-AMOUNT.
            STRING WS-YEAR "/" WS-MONTH "/" WS-DAY
-               DELIMITED BY SIZE INTO TRANS-DATE.
-           MOVE "Monthly service fee" TO TRANS-DESCRIPTION.
-           PERFORM WRITE-TRANSACTION.
-
-      *Transaction 6 - Interest
-           MOVE 1006 TO TRANS-ID.
-           MOVE "INTEREST" TO TRANS-TYPE.
-           MOVE +42.55 TO TRANS-AMOUNT.
+               DELIMITED BY SIZE INTO FEED-TRANS-DATE.
+           MOVE "Monthly service fee" TO FEED-TRANS-DESCRIPTION.
+           WRITE FEED-RECORD.
+
+           MOVE 1006 TO FEED-TRANS-ID.
+           MOVE "INTEREST" TO FEED-TRANS-TYPE.
+           MOVE +42.55 TO FEED-TRANS-AMOUNT.
            STRING WS-YEAR "/" WS-MONTH "/" WS-DAY
-               DELIMITED BY SIZE INTO TRANS-DATE.
-           MOVE "Interest earned" TO TRANS-DESCRIPTION.
-           PERFORM WRITE-TRANSACTION.
+               DELIMITED BY SIZE INTO FEED-TRANS-DATE.
+           MOVE "Interest earned" TO FEED-TRANS-DESCRIPTION.
+           WRITE FEED-RECORD.
 
-           DISPLAY "Generated " WS-TRANS-COUNT " transactions".
-           DISPLAY SPACE.
+           MOVE 1001 TO FEED-TRANS-ID.
+           MOVE "DEPOSIT" TO FEED-TRANS-TYPE.
+           MOVE +1500.00 TO FEED-TRANS-AMOUNT.
+           STRING WS-YEAR "/" WS-MONTH "/" WS-DAY
+               DELIMITED BY SIZE INTO FEED-TRANS-DATE.
+           MOVE "Payroll deposit" TO FEED-TRANS-DESCRIPTION.
+           WRITE FEED-RECORD.
 
-           CLOSE TRANSACTION-FILE.
-           OPEN INPUT TRANSACTION-FILE.
+           CLOSE DAILY-FEED-FILE.
 
        WRITE-TRANSACTION SECTION.
        WRITE-TRANS.
@@ -181,24 +281,56 @@
 
        PROCESS-SINGLE-TRANSACTION SECTION.
        PROC-SINGLE.
-      *Categorize transaction
-           IF TRANS-AMOUNT > ZERO THEN
-               ADD TRANS-AMOUNT TO WS-CREDIT-TOTAL
+      *Reject any TRANS-ID already seen this run or a prior one -
+      *a real feed can and does resend the same transaction.
+           PERFORM CHECK-DUPLICATE-TRANSACTION.
+
+           IF WS-DUP-FLAG = "Y" THEN
+               ADD 1 TO WS-DUP-COUNT
+               DISPLAY TRANS-ID " | DUPLICATE - already processed, "
+                       "skipping"
            ELSE
-               ADD TRANS-AMOUNT TO WS-DEBIT-TOTAL
-           END-IF.
+               PERFORM RECORD-SEEN-TRANSACTION
+
+      *Categorize transaction
+               IF TRANS-AMOUNT > ZERO THEN
+                   ADD TRANS-AMOUNT TO WS-CREDIT-TOTAL
+               ELSE
+                   ADD TRANS-AMOUNT TO WS-DEBIT-TOTAL
+               END-IF
 
       *Display transaction details
-           MOVE TRANS-AMOUNT TO WS-DISPLAY-AMOUNT.
+               MOVE TRANS-AMOUNT TO WS-DISPLAY-AMOUNT
 
-           DISPLAY TRANS-ID " | "
-                   TRANS-TYPE " | "
-                   WS-DISPLAY-AMOUNT " | "
-                   TRANS-DATE " | "
-                   TRANS-DESCRIPTION(1:30).
+               DISPLAY TRANS-ID " | "
+                       TRANS-TYPE " | "
+                       WS-DISPLAY-AMOUNT " | "
+                       TRANS-DATE " | "
+                       TRANS-DESCRIPTION(1:30)
 
       *Validate transaction
-           PERFORM VALIDATE-TRANSACTION.
+               PERFORM VALIDATE-TRANSACTION
+           END-IF.
+
+       CHECK-DUPLICATE-TRANSACTION SECTION.
+       CHECK-DUP.
+           MOVE "N" TO WS-DUP-FLAG.
+           PERFORM VARYING WS-SEARCH-IDX FROM 1 BY 1
+               UNTIL WS-SEARCH-IDX > WS-SEEN-COUNT
+               IF WS-SEEN-ID(WS-SEARCH-IDX) = TRANS-ID THEN
+                   MOVE "Y" TO WS-DUP-FLAG
+               END-IF
+           END-PERFORM.
+
+       RECORD-SEEN-TRANSACTION SECTION.
+       RECORD-SEEN.
+           IF WS-SEEN-COUNT < 500 THEN
+               ADD 1 TO WS-SEEN-COUNT
+               MOVE TRANS-ID TO WS-SEEN-ID(WS-SEEN-COUNT)
+           END-IF.
+
+           MOVE TRANS-ID TO SEEN-TRANS-ID.
+           WRITE SEEN-TRANS-RECORD.
 
        VALIDATE-TRANSACTION SECTION.
        VALIDATE.
@@ -230,6 +362,9 @@
            MOVE WS-TRANS-COUNT TO WS-DISPLAY-COUNT.
            DISPLAY "Total Transactions: " WS-DISPLAY-COUNT.
 
+           MOVE WS-DUP-COUNT TO WS-DISPLAY-COUNT.
+           DISPLAY "Duplicates Rejected: " WS-DISPLAY-COUNT.
+
            MOVE WS-CREDIT-TOTAL TO WS-DISPLAY-AMOUNT.
            DISPLAY "Total Credits:      " WS-DISPLAY-AMOUNT.
 
@@ -254,6 +389,7 @@
        CLEANUP-PROCESSING SECTION.
        CLEANUP.
            CLOSE TRANSACTION-FILE.
+           CLOSE DUPLICATE-CHECK-FILE.
            DISPLAY "Processing complete.".
 
        END PROGRAM MixedFormatDemo.
