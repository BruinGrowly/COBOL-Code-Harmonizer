@@ -10,8 +10,32 @@
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CF-CUSTOMER-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-FILE-RECORD.
+           05  CF-CUSTOMER-ID          PIC 9(8).
+           05  CF-CUSTOMER-NAME        PIC X(40).
+           05  CF-CUSTOMER-ADDRESS     PIC X(50).
+           05  CF-CUSTOMER-CITY        PIC X(30).
+           05  CF-CUSTOMER-STATE       PIC XX.
+           05  CF-CUSTOMER-ZIP         PIC X(10).
+           05  CF-CUSTOMER-PHONE       PIC X(14).
+
        WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS              PIC XX.
+       01  WS-UPDATE-ID                PIC 9(8).
+       01  WS-DELETE-CONFIRM           PIC X.
+       01  WS-LIST-CHOICE              PIC X.
+       01  WS-LIST-EOF                 PIC X VALUE "N".
 
       *Menu data
        01  WS-MENU-CHOICE              PIC 9 VALUE ZERO.
@@ -73,22 +97,29 @@
                "═══ ADD NEW CUSTOMER ═══"
                FOREGROUND-COLOR COLOR-HIGHLIGHT.
            05  LINE 4 COLUMN 10 VALUE "Customer ID:".
-           05  LINE 4 COLUMN 25 PIC 9(8) TO WS-INPUT-ID
+           05  LINE 4 COLUMN 25 PIC 9(8) FROM WS-INPUT-ID
+               TO WS-INPUT-ID
                REQUIRED.
            05  LINE 6 COLUMN 10 VALUE "Name:".
-           05  LINE 6 COLUMN 25 PIC X(40) TO WS-INPUT-NAME
+           05  LINE 6 COLUMN 25 PIC X(40) FROM WS-INPUT-NAME
+               TO WS-INPUT-NAME
                REQUIRED.
            05  LINE 8 COLUMN 10 VALUE "Address:".
-           05  LINE 8 COLUMN 25 PIC X(50) TO WS-INPUT-ADDRESS.
+           05  LINE 8 COLUMN 25 PIC X(50) FROM WS-INPUT-ADDRESS
+               TO WS-INPUT-ADDRESS.
            05  LINE 10 COLUMN 10 VALUE "City:".
-           05  LINE 10 COLUMN 25 PIC X(30) TO WS-INPUT-CITY.
+           05  LINE 10 COLUMN 25 PIC X(30) FROM WS-INPUT-CITY
+               TO WS-INPUT-CITY.
            05  LINE 12 COLUMN 10 VALUE "State:".
-           05  LINE 12 COLUMN 25 PIC XX TO WS-INPUT-STATE
+           05  LINE 12 COLUMN 25 PIC XX FROM WS-INPUT-STATE
+               TO WS-INPUT-STATE
                UPPER.
            05  LINE 12 COLUMN 35 VALUE "ZIP:".
-           05  LINE 12 COLUMN 40 PIC X(10) TO WS-INPUT-ZIP.
+           05  LINE 12 COLUMN 40 PIC X(10) FROM WS-INPUT-ZIP
+               TO WS-INPUT-ZIP.
            05  LINE 14 COLUMN 10 VALUE "Phone:".
-           05  LINE 14 COLUMN 25 PIC X(14) TO WS-INPUT-PHONE.
+           05  LINE 14 COLUMN 25 PIC X(14) FROM WS-INPUT-PHONE
+               TO WS-INPUT-PHONE.
            05  LINE 18 COLUMN 10 VALUE
                "Press ENTER to save, ESC to cancel"
                FOREGROUND-COLOR COLOR-NORMAL.
@@ -132,6 +163,49 @@
            05  LINE 16 COLUMN 10 VALUE
                "Press any key to continue...".
 
+      *Delete confirmation screen
+       01  DELETE-CONFIRM-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 2 COLUMN 20 VALUE
+               "═══ DELETE CUSTOMER ═══"
+               FOREGROUND-COLOR COLOR-HIGHLIGHT.
+           05  LINE 5 COLUMN 10 VALUE "Customer ID:".
+           05  LINE 5 COLUMN 25 PIC 9(8) FROM WS-INPUT-ID.
+           05  LINE 6 COLUMN 10 VALUE "Name:".
+           05  LINE 6 COLUMN 25 PIC X(40) FROM WS-INPUT-NAME.
+           05  LINE 9 COLUMN 10 VALUE
+               "Delete this customer? (Y/N): "
+               FOREGROUND-COLOR COLOR-ERROR.
+           05  LINE 9 COLUMN 40 PIC X TO WS-DELETE-CONFIRM
+               REQUIRED
+               UPPER
+               FOREGROUND-COLOR COLOR-ERROR.
+
+      *List customers screen - one record per page
+       01  LIST-CUSTOMER-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 2 COLUMN 20 VALUE
+               "═══ CUSTOMER LIST ═══"
+               FOREGROUND-COLOR COLOR-HIGHLIGHT.
+           05  LINE 5 COLUMN 10 VALUE "Customer ID:".
+           05  LINE 5 COLUMN 25 PIC 9(8) FROM WS-INPUT-ID.
+           05  LINE 6 COLUMN 10 VALUE "Name:".
+           05  LINE 6 COLUMN 25 PIC X(40) FROM WS-INPUT-NAME.
+           05  LINE 7 COLUMN 10 VALUE "Address:".
+           05  LINE 7 COLUMN 25 PIC X(50) FROM WS-INPUT-ADDRESS.
+           05  LINE 8 COLUMN 10 VALUE "City:".
+           05  LINE 8 COLUMN 25 PIC X(30) FROM WS-INPUT-CITY.
+           05  LINE 9 COLUMN 10 VALUE "State:".
+           05  LINE 9 COLUMN 25 PIC XX FROM WS-INPUT-STATE.
+           05  LINE 9 COLUMN 35 VALUE "ZIP:".
+           05  LINE 9 COLUMN 40 PIC X(10) FROM WS-INPUT-ZIP.
+           05  LINE 10 COLUMN 10 VALUE "Phone:".
+           05  LINE 10 COLUMN 25 PIC X(14) FROM WS-INPUT-PHONE.
+           05  LINE 16 COLUMN 10 VALUE
+               "ENTER for next customer, Q to quit: ".
+           05  LINE 16 COLUMN 48 PIC X TO WS-LIST-CHOICE
+               UPPER.
+
       *Status message screen
        01  STATUS-MESSAGE-SCREEN.
            05  LINE 20 COLUMN 10 PIC X(60) FROM WS-DISP-MESSAGE.
@@ -150,6 +224,12 @@
        INIT-SYS.
            MOVE "System initialized" TO WS-DISP-MESSAGE.
            MOVE "Ready" TO WS-DISP-STATUS.
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-FILE-STATUS = "35" THEN
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF.
 
        MENU-LOOP SECTION.
        SHOW-MENU.
@@ -183,9 +263,6 @@
 
            IF WS-INPUT-ID > ZERO AND WS-INPUT-NAME NOT = SPACES THEN
                PERFORM SAVE-CUSTOMER-RECORD
-               MOVE "Customer added successfully!" TO
-                   WS-DISP-MESSAGE
-               ADD 1 TO WS-RECORD-COUNT
            ELSE
                MOVE "Invalid data. Customer not added." TO
                    WS-DISP-MESSAGE
@@ -195,10 +272,25 @@
 
        SAVE-CUSTOMER-RECORD SECTION.
        SAVE-CUST.
-      *In real application, would write to file/database
            DISPLAY "Saving customer record..." AT LINE 22 COLUMN 10.
+           MOVE WS-INPUT-ID TO CF-CUSTOMER-ID.
+           MOVE WS-INPUT-NAME TO CF-CUSTOMER-NAME.
+           MOVE WS-INPUT-ADDRESS TO CF-CUSTOMER-ADDRESS.
+           MOVE WS-INPUT-CITY TO CF-CUSTOMER-CITY.
+           MOVE WS-INPUT-STATE TO CF-CUSTOMER-STATE.
+           MOVE WS-INPUT-ZIP TO CF-CUSTOMER-ZIP.
+           MOVE WS-INPUT-PHONE TO CF-CUSTOMER-PHONE.
+
+           WRITE CUSTOMER-FILE-RECORD
+               INVALID KEY
+                   MOVE "Save failed - duplicate customer ID" TO
+                       WS-DISP-MESSAGE
+               NOT INVALID KEY
+                   MOVE "Customer added successfully!" TO
+                       WS-DISP-MESSAGE
+                   ADD 1 TO WS-RECORD-COUNT
+           END-WRITE.
 
-      *Simulate save operation
            CALL "C$SLEEP" USING BY CONTENT 1.
 
        SEARCH-CUSTOMER-PROCESS SECTION.
@@ -217,15 +309,19 @@
 
        FETCH-CUSTOMER-RECORD SECTION.
        FETCH-CUST.
-      *Simulate database lookup
-           MOVE "John Smith" TO WS-INPUT-NAME.
-           MOVE "123 Main Street" TO WS-INPUT-ADDRESS.
-           MOVE "New York" TO WS-INPUT-CITY.
-           MOVE "NY" TO WS-INPUT-STATE.
-           MOVE "10001" TO WS-INPUT-ZIP.
-           MOVE "(212)555-1234" TO WS-INPUT-PHONE.
-
-           MOVE "Customer found" TO WS-DISP-MESSAGE.
+           MOVE WS-INPUT-ID TO CF-CUSTOMER-ID.
+           READ CUSTOMER-FILE
+               INVALID KEY
+                   MOVE "Customer not found" TO WS-DISP-MESSAGE
+               NOT INVALID KEY
+                   MOVE CF-CUSTOMER-NAME TO WS-INPUT-NAME
+                   MOVE CF-CUSTOMER-ADDRESS TO WS-INPUT-ADDRESS
+                   MOVE CF-CUSTOMER-CITY TO WS-INPUT-CITY
+                   MOVE CF-CUSTOMER-STATE TO WS-INPUT-STATE
+                   MOVE CF-CUSTOMER-ZIP TO WS-INPUT-ZIP
+                   MOVE CF-CUSTOMER-PHONE TO WS-INPUT-PHONE
+                   MOVE "Customer found" TO WS-DISP-MESSAGE
+           END-READ.
 
        DISPLAY-SEARCH-RESULTS SECTION.
        SHOW-RESULTS.
@@ -234,21 +330,116 @@
 
        UPDATE-CUSTOMER-PROCESS SECTION.
        UPDATE-CUST.
-           MOVE "Update functionality not yet implemented" TO
-               WS-DISP-MESSAGE.
+           MOVE ZERO TO WS-INPUT-ID.
+           DISPLAY SEARCH-SCREEN.
+           ACCEPT SEARCH-SCREEN.
+
+           IF WS-INPUT-ID > ZERO THEN
+               MOVE WS-INPUT-ID TO WS-UPDATE-ID
+               PERFORM FETCH-CUSTOMER-RECORD
+               IF WS-DISP-MESSAGE = "Customer found" THEN
+                   DISPLAY CUSTOMER-ENTRY-SCREEN
+                   ACCEPT CUSTOMER-ENTRY-SCREEN
+                   MOVE WS-UPDATE-ID TO WS-INPUT-ID
+                   PERFORM REWRITE-CUSTOMER-RECORD
+               END-IF
+           ELSE
+               MOVE "Invalid Customer ID" TO WS-DISP-MESSAGE
+           END-IF.
+
            PERFORM SHOW-STATUS-MESSAGE.
 
+       REWRITE-CUSTOMER-RECORD SECTION.
+       REWRITE-CUST.
+           MOVE WS-INPUT-ID TO CF-CUSTOMER-ID.
+           MOVE WS-INPUT-NAME TO CF-CUSTOMER-NAME.
+           MOVE WS-INPUT-ADDRESS TO CF-CUSTOMER-ADDRESS.
+           MOVE WS-INPUT-CITY TO CF-CUSTOMER-CITY.
+           MOVE WS-INPUT-STATE TO CF-CUSTOMER-STATE.
+           MOVE WS-INPUT-ZIP TO CF-CUSTOMER-ZIP.
+           MOVE WS-INPUT-PHONE TO CF-CUSTOMER-PHONE.
+
+           REWRITE CUSTOMER-FILE-RECORD
+               INVALID KEY
+                   MOVE "Update failed" TO WS-DISP-MESSAGE
+               NOT INVALID KEY
+                   MOVE "Customer updated successfully!" TO
+                       WS-DISP-MESSAGE
+           END-REWRITE.
+
        DELETE-CUSTOMER-PROCESS SECTION.
        DELETE-CUST.
-           MOVE "Delete functionality not yet implemented" TO
-               WS-DISP-MESSAGE.
+           MOVE ZERO TO WS-INPUT-ID.
+           DISPLAY SEARCH-SCREEN.
+           ACCEPT SEARCH-SCREEN.
+
+           IF WS-INPUT-ID > ZERO THEN
+               PERFORM FETCH-CUSTOMER-RECORD
+               IF WS-DISP-MESSAGE = "Customer found" THEN
+                   MOVE "N" TO WS-DELETE-CONFIRM
+                   DISPLAY DELETE-CONFIRM-SCREEN
+                   ACCEPT DELETE-CONFIRM-SCREEN
+                   IF WS-DELETE-CONFIRM = "Y" THEN
+                       MOVE WS-INPUT-ID TO CF-CUSTOMER-ID
+                       DELETE CUSTOMER-FILE
+                           INVALID KEY
+                               MOVE "Delete failed" TO WS-DISP-MESSAGE
+                           NOT INVALID KEY
+                               MOVE
+                                 "Customer deleted successfully!" TO
+                                   WS-DISP-MESSAGE
+                               SUBTRACT 1 FROM WS-RECORD-COUNT
+                       END-DELETE
+                   ELSE
+                       MOVE "Delete cancelled" TO WS-DISP-MESSAGE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE "Invalid Customer ID" TO WS-DISP-MESSAGE
+           END-IF.
+
            PERFORM SHOW-STATUS-MESSAGE.
 
        LIST-CUSTOMERS-PROCESS SECTION.
        LIST-CUST.
-           MOVE "List functionality not yet implemented" TO
-               WS-DISP-MESSAGE.
-           PERFORM SHOW-STATUS-MESSAGE.
+           MOVE "N" TO WS-LIST-EOF.
+           MOVE ZERO TO CF-CUSTOMER-ID.
+           START CUSTOMER-FILE KEY IS NOT LESS THAN CF-CUSTOMER-ID
+               INVALID KEY MOVE "Y" TO WS-LIST-EOF
+           END-START.
+
+           IF WS-LIST-EOF = "Y" THEN
+               MOVE "No customers on file" TO WS-DISP-MESSAGE
+               PERFORM SHOW-STATUS-MESSAGE
+           ELSE
+               MOVE SPACES TO WS-LIST-CHOICE
+               PERFORM READ-NEXT-CUSTOMER
+               PERFORM SHOW-CUSTOMER-LIST-PAGE
+                   UNTIL WS-LIST-EOF = "Y" OR WS-LIST-CHOICE = "Q"
+           END-IF.
+
+       READ-NEXT-CUSTOMER SECTION.
+       READ-NEXT-CUST.
+           READ CUSTOMER-FILE NEXT RECORD
+               AT END MOVE "Y" TO WS-LIST-EOF
+           END-READ.
+
+       SHOW-CUSTOMER-LIST-PAGE SECTION.
+       SHOW-LIST-PAGE.
+           MOVE CF-CUSTOMER-ID TO WS-INPUT-ID.
+           MOVE CF-CUSTOMER-NAME TO WS-INPUT-NAME.
+           MOVE CF-CUSTOMER-ADDRESS TO WS-INPUT-ADDRESS.
+           MOVE CF-CUSTOMER-CITY TO WS-INPUT-CITY.
+           MOVE CF-CUSTOMER-STATE TO WS-INPUT-STATE.
+           MOVE CF-CUSTOMER-ZIP TO WS-INPUT-ZIP.
+           MOVE CF-CUSTOMER-PHONE TO WS-INPUT-PHONE.
+
+           DISPLAY LIST-CUSTOMER-SCREEN.
+           ACCEPT LIST-CUSTOMER-SCREEN.
+
+           IF WS-LIST-CHOICE NOT = "Q" THEN
+               PERFORM READ-NEXT-CUSTOMER
+           END-IF.
 
        SHOW-STATUS-MESSAGE SECTION.
        SHOW-STATUS.
@@ -258,6 +449,7 @@
        CLEANUP-SYSTEM SECTION.
        CLEANUP.
            DISPLAY "Exiting system..." AT LINE 23 COLUMN 25.
+           CLOSE CUSTOMER-FILE.
            CALL "C$SLEEP" USING BY CONTENT 1.
 
        END PROGRAM ScreenHandler.
