@@ -11,6 +11,7 @@
        01  DFHCOMMAREA.
            05  CA-TRANS-CODE          PIC X(4).
            05  CA-ACCOUNT-ID          PIC 9(10).
+           05  CA-TO-ACCOUNT-ID       PIC 9(10).
            05  CA-AMOUNT              PIC S9(9)V99 COMP-3.
            05  CA-STATUS              PIC X.
            05  CA-ERROR-MSG           PIC X(50).
@@ -30,6 +31,7 @@
                'Account Transaction'.
            05  FILLER                 PIC X(60) VALUE SPACES.
            05  SCREEN-ACCT-ID         PIC 9(10).
+           05  SCREEN-TO-ACCT-ID      PIC 9(10).
            05  FILLER                 PIC X(10) VALUE 'Balance: $'.
            05  SCREEN-BALANCE         PIC ZZZ,ZZZ,ZZ9.99.
            05  FILLER                 PIC X(10) VALUE 'Amount: $'.
@@ -107,6 +109,8 @@
 
       *Move screen data to working storage
            MOVE SCREEN-ACCT-ID TO CA-ACCOUNT-ID.
+           MOVE SCREEN-TO-ACCT-ID TO CA-TO-ACCOUNT-ID.
+           MOVE SCREEN-AMOUNT TO CA-AMOUNT.
 
       *Determine transaction type
            EXEC CICS ASSIGN
@@ -184,14 +188,24 @@
        PROC-TRANSFER.
            PERFORM READ-ACCOUNT-RECORD.
 
-      *Transfer requires calling another program
+      *XFERPROC debits CA-ACCOUNT-ID and credits CA-TO-ACCOUNT-ID
+      *under one unit of work, and hands back CA-STATUS/CA-ERROR-MSG
+      *describing the outcome.
            EXEC CICS LINK
                PROGRAM('XFERPROC')
                COMMAREA(DFHCOMMAREA)
                LENGTH(100)
+               RESP(WS-RESP)
            END-EXEC.
 
-           MOVE 'Transfer initiated' TO CA-ERROR-MSG.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'E' TO CA-STATUS
+               MOVE 'Transfer program unavailable' TO CA-ERROR-MSG
+           END-IF.
+
+      *Re-read the source account so the result screen reflects the
+      *balance XFERPROC left behind.
+           PERFORM READ-ACCOUNT-RECORD.
 
        READ-ACCOUNT-RECORD SECTION.
        READ-ACCOUNT.
