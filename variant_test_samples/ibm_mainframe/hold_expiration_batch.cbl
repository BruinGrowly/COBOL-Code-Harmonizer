@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. HoldExpirationBatch.
+      *IBM MAINFRAME - BATCH HOLD EXPIRATION SWEEP
+      *Offline counterpart to MIXSQLCS's HOLD-PROCESS/RELEASE-HOLD-
+      *PROCESS: reads the same HOLDINGS file directly and expires any
+      *hold that has been active longer than WS-HOLD-EXPIRE-DAYS, so
+      *funds don't stay frozen forever just because nobody called the
+      *online 'RHLD' function to release it.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HOLDINGS-FILE ASSIGN TO 'holdings.dat'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HOLD-ACCOUNT-NUMBER
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  HOLDINGS-FILE.
+       01  HOLD-RECORD.
+           05  HOLD-ACCOUNT-NUMBER    PIC 9(12).
+           05  HOLD-AMOUNT            PIC S9(9)V99 COMP-3.
+           05  HOLD-PLACED-DATE       PIC 9(8).
+           05  HOLD-EXPIRE-DAYS       PIC 9(3).
+           05  HOLD-STATUS            PIC X.
+               88  HOLD-ACTIVE        VALUE 'A'.
+               88  HOLD-RELEASED      VALUE 'R'.
+               88  HOLD-EXPIRED       VALUE 'X'.
+
+       WORKING-STORAGE SECTION.
+
+       01  WS-FILE-STATUS              PIC XX.
+       01  WS-EOF-HOLDS                PIC X VALUE 'N'.
+       01  WS-TODAY-DATE                PIC 9(8).
+       01  WS-DAYS-HELD                 PIC S9(5).
+
+       01  WS-COUNTERS.
+           05  WS-HOLDS-CHECKED        PIC 9(7) VALUE ZERO.
+           05  WS-HOLDS-EXPIRED        PIC 9(7) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           PERFORM INITIALIZE-EXPIRATION-SWEEP.
+           PERFORM EXPIRE-STALE-HOLDS.
+           PERFORM SHUTDOWN-EXPIRATION-SWEEP.
+           STOP RUN.
+
+       INITIALIZE-EXPIRATION-SWEEP SECTION.
+       INIT-SWEEP.
+           DISPLAY '========================================'.
+           DISPLAY 'HOLD EXPIRATION BATCH SWEEP'.
+           DISPLAY '========================================'.
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE.
+
+           OPEN I-O HOLDINGS-FILE.
+           IF WS-FILE-STATUS NOT = '00'
+               DISPLAY 'No holds on file - nothing to expire'
+               STOP RUN
+           END-IF.
+
+       EXPIRE-STALE-HOLDS SECTION.
+       EXPIRE-STALE.
+           MOVE 'N' TO WS-EOF-HOLDS.
+           MOVE ZERO TO HOLD-ACCOUNT-NUMBER.
+           START HOLDINGS-FILE KEY IS NOT LESS THAN HOLD-ACCOUNT-NUMBER
+               INVALID KEY
+                   MOVE 'Y' TO WS-EOF-HOLDS
+           END-START.
+
+           PERFORM UNTIL WS-EOF-HOLDS = 'Y'
+               READ HOLDINGS-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-EOF-HOLDS
+                   NOT AT END
+                       PERFORM EXPIRE-ONE-HOLD-IF-STALE
+               END-READ
+           END-PERFORM.
+
+       EXPIRE-ONE-HOLD-IF-STALE SECTION.
+       EXPIRE-ONE.
+           ADD 1 TO WS-HOLDS-CHECKED.
+
+           IF HOLD-ACTIVE
+               COMPUTE WS-DAYS-HELD =
+                   FUNCTION INTEGER-OF-DATE(WS-TODAY-DATE)
+                   - FUNCTION INTEGER-OF-DATE(HOLD-PLACED-DATE)
+
+               IF WS-DAYS-HELD >= HOLD-EXPIRE-DAYS
+                   MOVE 'X' TO HOLD-STATUS
+                   REWRITE HOLD-RECORD
+                   ADD 1 TO WS-HOLDS-EXPIRED
+                   DISPLAY 'Expired hold on account '
+                       HOLD-ACCOUNT-NUMBER
+               END-IF
+           END-IF.
+
+       SHUTDOWN-EXPIRATION-SWEEP SECTION.
+       SHUTDOWN-SWEEP.
+           DISPLAY 'Holds checked: ' WS-HOLDS-CHECKED.
+           DISPLAY 'Holds expired: ' WS-HOLDS-EXPIRED.
+           CLOSE HOLDINGS-FILE.
