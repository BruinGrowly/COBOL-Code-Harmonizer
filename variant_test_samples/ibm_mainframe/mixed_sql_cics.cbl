@@ -20,6 +20,12 @@
            05  CA-AMOUNT              PIC S9(9)V99 COMP-3.
            05  CA-RETURN-CODE         PIC 99.
            05  CA-MESSAGE             PIC X(60).
+           05  CA-HIST-COUNT          PIC 99.
+           05  CA-HIST-ROWS OCCURS 10 TIMES.
+               10  CA-HIST-TRANS-ID       PIC 9(15).
+               10  CA-HIST-TYPE           PIC X(10).
+               10  CA-HIST-AMOUNT         PIC S9(9)V99 COMP-3.
+               10  CA-HIST-TIMESTAMP      PIC X(26).
 
       *SQL Host Variables
        01  SQL-HOST-VARS.
@@ -31,6 +37,10 @@
            05  :HV-AVAILABLE-CREDIT   PIC S9(13)V99 COMP-3.
            05  :HV-LAST-ACTIVITY      PIC X(26).
            05  :HV-STATUS-CODE        PIC X.
+           05  :HV-FETCH-TRANS-ID     PIC S9(15) COMP.
+           05  :HV-FETCH-TYPE         PIC X(10).
+           05  :HV-FETCH-AMOUNT       PIC S9(9)V99 COMP-3.
+           05  :HV-FETCH-TIMESTAMP    PIC X(26).
 
       *Account Transaction Record
        01  TRANSACTION-RECORD.
@@ -42,6 +52,19 @@
            05  TRANS-USER-ID          PIC X(8).
            05  TRANS-TERMINAL         PIC X(4).
 
+      *Hold Record (written/rewritten in the HOLDINGS file, keyed by
+      *account number, so a hold can later be looked up and released
+      *or expired instead of only ever being written once)
+       01  HOLD-RECORD.
+           05  HOLD-ACCOUNT-NUMBER    PIC 9(12).
+           05  HOLD-AMOUNT            PIC S9(9)V99 COMP-3.
+           05  HOLD-PLACED-DATE       PIC 9(8).
+           05  HOLD-EXPIRE-DAYS       PIC 9(3).
+           05  HOLD-STATUS            PIC X.
+               88  HOLD-ACTIVE        VALUE 'A'.
+               88  HOLD-RELEASED      VALUE 'R'.
+               88  HOLD-EXPIRED       VALUE 'X'.
+
       *Working Variables
        01  WS-NEW-BALANCE             PIC S9(13)V99 COMP-3.
        01  WS-HOLD-AMOUNT             PIC S9(13)V99 COMP-3.
@@ -50,6 +73,10 @@
        01  WS-RESP                    PIC S9(8) COMP.
        01  WS-SQLCODE-SAVE            PIC S9(9) COMP.
 
+      *Number of days a hold is allowed to remain active before the
+      *expiration sweep releases it automatically.
+       01  WS-HOLD-EXPIRE-DAYS        PIC 9(3) VALUE 30.
+
       *CICS File Names
        01  WS-TRANS-FILE              PIC X(8) VALUE 'TRANSACT'.
        01  WS-HOLD-FILE               PIC X(8) VALUE 'HOLDINGS'.
@@ -80,6 +107,8 @@
                    PERFORM WITHDRAWAL-PROCESS
                WHEN 'HOLD'
                    PERFORM HOLD-PROCESS
+               WHEN 'RHLD'
+                   PERFORM RELEASE-HOLD-PROCESS
                WHEN 'HIST'
                    PERFORM HISTORY-PROCESS
                WHEN OTHER
@@ -289,17 +318,50 @@
        HOLD-PROCESS SECTION.
        DO-HOLD.
       *Place hold on funds using CICS file
-           PERFORM BUILD-TRANSACTION-RECORD.
-           MOVE 'HOLD' TO TRANS-TYPE.
+           MOVE CA-ACCOUNT-NUMBER TO HOLD-ACCOUNT-NUMBER.
+           MOVE CA-AMOUNT TO HOLD-AMOUNT.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO HOLD-PLACED-DATE.
+           MOVE WS-HOLD-EXPIRE-DAYS TO HOLD-EXPIRE-DAYS.
+           MOVE 'A' TO HOLD-STATUS.
 
            EXEC CICS WRITE
                FILE(WS-HOLD-FILE)
-               FROM(TRANSACTION-RECORD)
+               FROM(HOLD-RECORD)
                RIDFLD(CA-ACCOUNT-NUMBER)
-               LENGTH(LENGTH OF TRANSACTION-RECORD)
+               LENGTH(LENGTH OF HOLD-RECORD)
                RESP(WS-RESP)
            END-EXEC.
 
+      *A prior hold that was released or expired only had its status
+      *flipped, it was never deleted - so an account's second hold
+      *ever collides on RIDFLD(CA-ACCOUNT-NUMBER) with DUPREC. Recover
+      *by reading that inactive record for update and rewriting it
+      *with the new hold in place, instead of treating the collision
+      *as a genuine write failure.
+           IF WS-RESP = DFHRESP(DUPREC)
+               EXEC CICS READ
+                   FILE(WS-HOLD-FILE)
+                   INTO(HOLD-RECORD)
+                   RIDFLD(CA-ACCOUNT-NUMBER)
+                   LENGTH(LENGTH OF HOLD-RECORD)
+                   UPDATE
+                   RESP(WS-RESP)
+               END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   MOVE CA-ACCOUNT-NUMBER TO HOLD-ACCOUNT-NUMBER
+                   MOVE CA-AMOUNT TO HOLD-AMOUNT
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO HOLD-PLACED-DATE
+                   MOVE WS-HOLD-EXPIRE-DAYS TO HOLD-EXPIRE-DAYS
+                   MOVE 'A' TO HOLD-STATUS
+                   EXEC CICS REWRITE
+                       FILE(WS-HOLD-FILE)
+                       FROM(HOLD-RECORD)
+                       LENGTH(LENGTH OF HOLD-RECORD)
+                       RESP(WS-RESP)
+                   END-EXEC
+               END-IF
+           END-IF.
+
            IF WS-RESP = DFHRESP(NORMAL)
                MOVE 'Hold placed successfully' TO CA-MESSAGE
                MOVE 0 TO CA-RETURN-CODE
@@ -308,10 +370,51 @@
                MOVE 40 TO CA-RETURN-CODE
            END-IF.
 
+       RELEASE-HOLD-PROCESS SECTION.
+       DO-RELEASE-HOLD.
+      *Release a previously-placed hold, callable by function code
+      *'RHLD' - HOLD-PROCESS had no counterpart to undo it, so a
+      *hold stayed in effect forever once written.
+           EXEC CICS READ
+               FILE(WS-HOLD-FILE)
+               INTO(HOLD-RECORD)
+               RIDFLD(CA-ACCOUNT-NUMBER)
+               LENGTH(LENGTH OF HOLD-RECORD)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'Hold record not found' TO CA-MESSAGE
+               MOVE 41 TO CA-RETURN-CODE
+           ELSE
+               IF NOT HOLD-ACTIVE
+                   MOVE 'Hold is not active - nothing to release'
+                       TO CA-MESSAGE
+                   MOVE 42 TO CA-RETURN-CODE
+               ELSE
+                   MOVE 'R' TO HOLD-STATUS
+                   EXEC CICS REWRITE
+                       FILE(WS-HOLD-FILE)
+                       FROM(HOLD-RECORD)
+                       LENGTH(LENGTH OF HOLD-RECORD)
+                       RESP(WS-RESP)
+                   END-EXEC
+                   IF WS-RESP = DFHRESP(NORMAL)
+                       MOVE 'Hold released successfully' TO CA-MESSAGE
+                       MOVE 0 TO CA-RETURN-CODE
+                   ELSE
+                       MOVE 'Hold release failed' TO CA-MESSAGE
+                       MOVE 43 TO CA-RETURN-CODE
+                   END-IF
+               END-IF
+           END-IF.
+
        HISTORY-PROCESS SECTION.
        DO-HISTORY.
       *Query transaction history using SQL cursor
            MOVE CA-ACCOUNT-NUMBER TO :HV-ACCOUNT-NUMBER.
+           MOVE ZERO TO CA-HIST-COUNT.
 
            EXEC SQL
                DECLARE TRANS_CURSOR CURSOR FOR
@@ -325,12 +428,34 @@
 
            EXEC SQL OPEN TRANS_CURSOR END-EXEC.
 
-           IF SQLCODE = 0
-               MOVE 'Transaction history retrieved' TO CA-MESSAGE
-               MOVE 0 TO CA-RETURN-CODE
-           ELSE
+           IF SQLCODE NOT = 0
                MOVE 'History query failed' TO CA-MESSAGE
                MOVE 50 TO CA-RETURN-CODE
+           ELSE
+      *Actually fetch the rows and return them through the
+      *commarea instead of closing the cursor unread.
+               PERFORM UNTIL SQLCODE NOT = 0
+                       OR CA-HIST-COUNT >= 10
+                   EXEC SQL
+                       FETCH TRANS_CURSOR
+                       INTO :HV-FETCH-TRANS-ID, :HV-FETCH-TYPE,
+                            :HV-FETCH-AMOUNT, :HV-FETCH-TIMESTAMP
+                   END-EXEC
+                   IF SQLCODE = 0
+                       ADD 1 TO CA-HIST-COUNT
+                       MOVE :HV-FETCH-TRANS-ID
+                           TO CA-HIST-TRANS-ID(CA-HIST-COUNT)
+                       MOVE :HV-FETCH-TYPE
+                           TO CA-HIST-TYPE(CA-HIST-COUNT)
+                       MOVE :HV-FETCH-AMOUNT
+                           TO CA-HIST-AMOUNT(CA-HIST-COUNT)
+                       MOVE :HV-FETCH-TIMESTAMP
+                           TO CA-HIST-TIMESTAMP(CA-HIST-COUNT)
+                   END-IF
+               END-PERFORM
+
+               MOVE 'Transaction history retrieved' TO CA-MESSAGE
+               MOVE 0 TO CA-RETURN-CODE
            END-IF.
 
            EXEC SQL CLOSE TRANS_CURSOR END-EXEC.
