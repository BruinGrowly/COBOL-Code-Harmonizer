@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XFERPROC.
+      *IBM MAINFRAME - CICS FUNDS TRANSFER SUBPROGRAM
+      *Linked from CICSTRAN's PROCESS-TRANSFER; debits the source
+      *account and credits the destination account under a single
+      *unit of work, returning status/error info in the commarea.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *Account Master Record - same layout as CICSTRAN's copy
+       01  ACCOUNT-RECORD.
+           05  ACCT-ID                PIC 9(10).
+           05  ACCT-NAME              PIC X(50).
+           05  ACCT-BALANCE           PIC S9(11)V99 COMP-3.
+           05  ACCT-TYPE              PIC X(10).
+           05  ACCT-STATUS            PIC X.
+           05  ACCT-LAST-TRANS        PIC X(26).
+
+       01  FROM-ACCOUNT-RECORD.
+           05  FROM-ACCT-ID           PIC 9(10).
+           05  FROM-ACCT-NAME         PIC X(50).
+           05  FROM-ACCT-BALANCE      PIC S9(11)V99 COMP-3.
+           05  FROM-ACCT-TYPE         PIC X(10).
+           05  FROM-ACCT-STATUS       PIC X.
+           05  FROM-ACCT-LAST-TRANS   PIC X(26).
+
+       01  TO-ACCOUNT-RECORD.
+           05  TO-ACCT-ID             PIC 9(10).
+           05  TO-ACCT-NAME           PIC X(50).
+           05  TO-ACCT-BALANCE        PIC S9(11)V99 COMP-3.
+           05  TO-ACCT-TYPE           PIC X(10).
+           05  TO-ACCT-STATUS         PIC X.
+           05  TO-ACCT-LAST-TRANS     PIC X(26).
+
+       01  WS-RESP                    PIC S9(8) COMP.
+       01  WS-EIBTIME                 PIC S9(7) COMP-3.
+       01  WS-TRANS-TIMESTAMP         PIC X(26).
+       01  WS-NEW-BALANCE             PIC S9(11)V99 COMP-3.
+       01  WS-FILE-NAME               PIC X(8) VALUE 'ACCOUNTS'.
+
+       LINKAGE SECTION.
+       01  DFHCOMMAREA.
+           05  CA-TRANS-CODE          PIC X(4).
+           05  CA-ACCOUNT-ID          PIC 9(10).
+           05  CA-TO-ACCOUNT-ID       PIC 9(10).
+           05  CA-AMOUNT              PIC S9(9)V99 COMP-3.
+           05  CA-STATUS              PIC X.
+           05  CA-ERROR-MSG           PIC X(50).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           IF CA-ACCOUNT-ID = CA-TO-ACCOUNT-ID
+               MOVE 'E' TO CA-STATUS
+               MOVE 'Cannot transfer to the same account'
+                   TO CA-ERROR-MSG
+               GOBACK
+           END-IF.
+
+           PERFORM READ-FROM-ACCOUNT.
+           IF CA-STATUS = 'E'
+               GOBACK
+           END-IF.
+
+           PERFORM READ-TO-ACCOUNT.
+           IF CA-STATUS = 'E'
+               GOBACK
+           END-IF.
+
+           IF FROM-ACCT-STATUS NOT = 'A' OR TO-ACCT-STATUS NOT = 'A'
+               MOVE 'E' TO CA-STATUS
+               MOVE 'One or both accounts are not active'
+                   TO CA-ERROR-MSG
+               GOBACK
+           END-IF.
+
+           COMPUTE WS-NEW-BALANCE = FROM-ACCT-BALANCE - CA-AMOUNT.
+           IF WS-NEW-BALANCE < ZERO
+               MOVE 'E' TO CA-STATUS
+               MOVE 'Insufficient funds in source account'
+                   TO CA-ERROR-MSG
+               GOBACK
+           END-IF.
+
+           MOVE WS-NEW-BALANCE TO FROM-ACCT-BALANCE.
+           COMPUTE TO-ACCT-BALANCE = TO-ACCT-BALANCE + CA-AMOUNT.
+
+           PERFORM STAMP-TRANSACTION-TIME.
+           MOVE WS-TRANS-TIMESTAMP TO FROM-ACCT-LAST-TRANS.
+           MOVE WS-TRANS-TIMESTAMP TO TO-ACCT-LAST-TRANS.
+
+           PERFORM UPDATE-FROM-ACCOUNT.
+           IF CA-STATUS = 'E'
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               GOBACK
+           END-IF.
+
+           PERFORM UPDATE-TO-ACCOUNT.
+           IF CA-STATUS = 'E'
+               EXEC CICS SYNCPOINT ROLLBACK END-EXEC
+               GOBACK
+           END-IF.
+
+      *Both updates succeeded - commit the unit of work.
+           EXEC CICS SYNCPOINT END-EXEC.
+
+           MOVE 'S' TO CA-STATUS.
+           MOVE 'Transfer completed successfully' TO CA-ERROR-MSG.
+
+           GOBACK.
+
+       READ-FROM-ACCOUNT SECTION.
+       READ-FROM-ACCT.
+           EXEC CICS READ
+               FILE(WS-FILE-NAME)
+               INTO(ACCOUNT-RECORD)
+               RIDFLD(CA-ACCOUNT-ID)
+               LENGTH(LENGTH OF ACCOUNT-RECORD)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'E' TO CA-STATUS
+               MOVE 'Source account not found' TO CA-ERROR-MSG
+           ELSE
+               MOVE ACCOUNT-RECORD TO FROM-ACCOUNT-RECORD
+           END-IF.
+
+       READ-TO-ACCOUNT SECTION.
+       READ-TO-ACCT.
+           EXEC CICS READ
+               FILE(WS-FILE-NAME)
+               INTO(ACCOUNT-RECORD)
+               RIDFLD(CA-TO-ACCOUNT-ID)
+               LENGTH(LENGTH OF ACCOUNT-RECORD)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'E' TO CA-STATUS
+               MOVE 'Destination account not found' TO CA-ERROR-MSG
+           ELSE
+               MOVE ACCOUNT-RECORD TO TO-ACCOUNT-RECORD
+           END-IF.
+
+       STAMP-TRANSACTION-TIME SECTION.
+       STAMP-TIME.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-EIBTIME)
+           END-EXEC.
+
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-EIBTIME)
+               YYDDMM(WS-TRANS-TIMESTAMP)
+               TIME(WS-TRANS-TIMESTAMP(9:8))
+               DATESEP('/')
+           END-EXEC.
+
+       UPDATE-FROM-ACCOUNT SECTION.
+       UPDATE-FROM-ACCT.
+           MOVE FROM-ACCOUNT-RECORD TO ACCOUNT-RECORD.
+           EXEC CICS REWRITE
+               FILE(WS-FILE-NAME)
+               FROM(ACCOUNT-RECORD)
+               LENGTH(LENGTH OF ACCOUNT-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'E' TO CA-STATUS
+               MOVE 'Error debiting source account' TO CA-ERROR-MSG
+           END-IF.
+
+       UPDATE-TO-ACCOUNT SECTION.
+       UPDATE-TO-ACCT.
+           MOVE TO-ACCOUNT-RECORD TO ACCOUNT-RECORD.
+           EXEC CICS REWRITE
+               FILE(WS-FILE-NAME)
+               FROM(ACCOUNT-RECORD)
+               LENGTH(LENGTH OF ACCOUNT-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'E' TO CA-STATUS
+               MOVE 'Error crediting destination account'
+                   TO CA-ERROR-MSG
+           END-IF.
