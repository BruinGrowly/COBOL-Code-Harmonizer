@@ -28,6 +28,22 @@
             STATUS          CHAR(1))
        END-EXEC.
 
+      *Archive table for accounts purged by DELETE-INACTIVE-ACCOUNTS -
+      *same shape as CUSTOMER plus the date the row was archived, so
+      *a purged customer can be restored if the purge criteria turn
+      *out to have been wrong.
+       EXEC SQL DECLARE CUSTOMER_ARCHIVE TABLE
+           (CUSTOMER_ID     INTEGER NOT NULL,
+            CUSTOMER_NAME   CHAR(50) NOT NULL,
+            ACCOUNT_TYPE    CHAR(20),
+            BALANCE         DECIMAL(15,2),
+            CREDIT_LIMIT    DECIMAL(15,2),
+            BRANCH_CODE     CHAR(6),
+            LAST_TRANS_DATE DATE,
+            STATUS          CHAR(1),
+            ARCHIVED_DATE   DATE)
+       END-EXEC.
+
       *Host Variables for SQL Operations
        01  SQL-HOST-VARIABLES.
            05  :WS-CUSTOMER-ID        PIC S9(9) COMP.
@@ -260,24 +276,46 @@
            DISPLAY 'Deleting inactive zero-balance accounts...'.
            DISPLAY '-------------------------------------------'.
 
-      *Delete customers with zero balance and inactive status
+      *Archive the matching rows before they are deleted, so a
+      *purged customer can be restored if the criteria were wrong.
            EXEC SQL
-               DELETE FROM CUSTOMER
+               INSERT INTO CUSTOMER_ARCHIVE
+                   (CUSTOMER_ID, CUSTOMER_NAME, ACCOUNT_TYPE,
+                    BALANCE, CREDIT_LIMIT, BRANCH_CODE,
+                    LAST_TRANS_DATE, STATUS, ARCHIVED_DATE)
+               SELECT CUSTOMER_ID, CUSTOMER_NAME, ACCOUNT_TYPE,
+                      BALANCE, CREDIT_LIMIT, BRANCH_CODE,
+                      LAST_TRANS_DATE, STATUS, CURRENT DATE
+               FROM CUSTOMER
                WHERE BALANCE = 0
                  AND STATUS = 'I'
                  AND LAST_TRANS_DATE < CURRENT DATE - 2 YEARS
            END-EXEC.
 
-           IF SQLCODE = 0
-               EXEC SQL COMMIT WORK END-EXEC
-               DISPLAY 'Inactive accounts deleted'
-               DISPLAY 'Rows deleted: ' SQLERRD(3)
+           IF SQLCODE NOT = 0 AND SQLCODE NOT = 100
+               EXEC SQL ROLLBACK WORK END-EXEC
+               DISPLAY 'Archive of inactive accounts failed: ' SQLCODE
+               DISPLAY 'Delete skipped - accounts were not archived'
            ELSE
-               IF SQLCODE = 100
-                   DISPLAY 'No inactive accounts found'
+      *Delete customers with zero balance and inactive status
+               EXEC SQL
+                   DELETE FROM CUSTOMER
+                   WHERE BALANCE = 0
+                     AND STATUS = 'I'
+                     AND LAST_TRANS_DATE < CURRENT DATE - 2 YEARS
+               END-EXEC
+
+               IF SQLCODE = 0
+                   EXEC SQL COMMIT WORK END-EXEC
+                   DISPLAY 'Inactive accounts archived and deleted'
+                   DISPLAY 'Rows deleted: ' SQLERRD(3)
                ELSE
-                   EXEC SQL ROLLBACK WORK END-EXEC
-                   DISPLAY 'Delete failed: ' SQLCODE
+                   IF SQLCODE = 100
+                       DISPLAY 'No inactive accounts found'
+                   ELSE
+                       EXEC SQL ROLLBACK WORK END-EXEC
+                       DISPLAY 'Delete failed: ' SQLCODE
+                   END-IF
                END-IF
            END-IF.
 
