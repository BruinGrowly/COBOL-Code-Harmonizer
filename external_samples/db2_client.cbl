@@ -1,7 +1,29 @@
        Identification Division.
        Program-Id. "client".
 
+       Environment Division.
+       Input-Output Section.
+       File-Control.
+           select settings-log assign to "SETLOG.DAT"
+               organization is line sequential
+               file status is ws-log-status.
+
        Data Division.
+       File Section.
+
+      * Audit trail for sqlgsetc calls - one row per connection
+      * setting actually changed, so it is possible to tell who
+      * changed a client connection behavior setting and when.
+       FD  settings-log.
+       01  settings-log-record.
+           05 log-timestamp        pic x(14).
+           05 filler               pic x(1)  value space.
+           05 log-setting-name     pic x(12).
+           05 filler               pic x(1)  value space.
+           05 log-old-value        pic -9(4).
+           05 filler               pic x(3)  value space.
+           05 log-new-value        pic -9(4).
+
        Working-Storage Section.
 
            copy "sqlenv.cbl".
@@ -12,6 +34,8 @@
 
        77 rc                  pic s9(9) comp-5.
        77 errloc              pic x(80).
+       77 ws-log-status       pic xx.
+       77 idx                 pic s9(4) comp-5.
 
       * Variables for SET/QUERY CLIENT
        77 listnumber          pic s9(4) comp-5 value 4.
@@ -21,11 +45,27 @@
             10 default-type     pic s9(4) comp-5 value 0.
             10 default-value    pic s9(4) comp-5 value 0.
 
+       01 ws-log-old-values.
+          05 ws-log-old-value occurs 4 times pic s9(4) comp-5.
+
+       01 ws-setting-names.
+          05 filler pic x(12) value "CONNECT TYPE".
+          05 filler pic x(12) value "RULES".
+          05 filler pic x(12) value "DISCONNECT".
+          05 filler pic x(12) value "SYNCPOINT".
+       01 ws-setting-name-tbl redefines ws-setting-names.
+          05 ws-setting-name occurs 4 times pic x(12).
+
        Procedure Division.
        client-pgm section.
 
            display "Sample COBOL Program : CLIENT.CBL".
 
+           open extend settings-log.
+           if ws-log-status not = "00"
+               open output settings-log
+           end-if.
+
            move SQL-CONNECT-TYPE            to SQLE-CONN-TYPE(1).
            move SQL-RULES                   to SQLE-CONN-TYPE(2).
            move SQL-DISCONNECT              to SQLE-CONN-TYPE(3).
@@ -49,6 +89,11 @@
            move SQLE-CONN-VALUE(3) to default-value(3).
            move SQLE-CONN-VALUE(4) to default-value(4).
 
+           move SQLE-CONN-VALUE(1) to ws-log-old-value(1).
+           move SQLE-CONN-VALUE(2) to ws-log-old-value(2).
+           move SQLE-CONN-VALUE(3) to ws-log-old-value(3).
+           move SQLE-CONN-VALUE(4) to ws-log-old-value(4).
+
            move SQL-CONNECT-2       to SQLE-CONN-VALUE(1).
            move SQL-RULES-STD       to SQLE-CONN-VALUE(2).
            move SQL-DISCONNECT-COND to SQLE-CONN-VALUE(3).
@@ -69,6 +114,8 @@
            move "SET CLIENT" to errloc.
            call "checkerr" using SQLCA errloc.
 
+           perform log-setting-changes.
+
            display "QUERY CLIENT".
 
            call "sqlgqryc" using
@@ -82,6 +129,11 @@
 
            perform print-query.
 
+           move SQLE-CONN-VALUE(1) to ws-log-old-value(1).
+           move SQLE-CONN-VALUE(2) to ws-log-old-value(2).
+           move SQLE-CONN-VALUE(3) to ws-log-old-value(3).
+           move SQLE-CONN-VALUE(4) to ws-log-old-value(4).
+
            move default-value(1) to SQLE-CONN-VALUE(1).
            move default-value(2) to SQLE-CONN-VALUE(2).
            move default-value(3) to SQLE-CONN-VALUE(3).
@@ -98,6 +150,10 @@
            move "SET CLIENT" to errloc.
            call "checkerr" using SQLCA errloc.
 
+           perform log-setting-changes.
+
+           close settings-log.
+
        end-client. stop run.
 
        print-query section.
@@ -182,3 +238,17 @@
            display "TYPE = SQL-NONE".
 
        end-print-query. exit.
+
+       log-setting-changes section.
+
+           perform varying idx from 1 by 1 until idx > 4
+               if ws-log-old-value(idx) not = SQLE-CONN-VALUE(idx)
+                   move function current-date(1:14) to log-timestamp
+                   move ws-setting-name(idx) to log-setting-name
+                   move ws-log-old-value(idx) to log-old-value
+                   move SQLE-CONN-VALUE(idx) to log-new-value
+                   write settings-log-record
+               end-if
+           end-perform.
+
+       end-log-setting-changes. exit.
