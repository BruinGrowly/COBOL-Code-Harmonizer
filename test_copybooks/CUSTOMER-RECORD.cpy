@@ -16,3 +16,4 @@
                88  CUST-ACTIVE         VALUE 'A'.
                88  CUST-INACTIVE       VALUE 'I'.
                88  CUST-SUSPENDED      VALUE 'S'.
+               88  CUST-CLOSED         VALUE 'C'.
